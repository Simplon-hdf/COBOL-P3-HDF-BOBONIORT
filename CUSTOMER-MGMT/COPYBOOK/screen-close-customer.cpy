@@ -0,0 +1,128 @@
+           01 SCREEN-CLOSE-CUSTOMER FOREGROUND-COLOR IS 2.
+           05 BLANK SCREEN.
+
+      ******************************************************************
+      *    [RD] DEFINITION DU CADRE.                                   *
+      ******************************************************************
+       COPY 'screen-border.cpy'.
+
+      ******************************************************************
+      *    [RD] TITRE.                                                 *
+      ******************************************************************
+           05 FILLER PIC X(23) VALUE "CLOTURE D'UN ADHERENT"
+           LINE 6 COL 78
+           FOREGROUND-COLOR IS 2.
+
+      ******************************************************************
+      *    [RD] RECHERCHE DE L'ADHERENT PAR NUMERO DE SECURITE SOCIALE.*
+      ******************************************************************
+           05 FILLER PIC X(27) VALUE 'Numero de securite sociale'
+           LINE 12 COL 45.
+
+           05 FILLER PIC X(01) USING WS-CLOSE-SECU-1
+           LINE 13 COL 45 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(02) USING WS-CLOSE-SECU-2
+           LINE 13 COL 46 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(02) USING WS-CLOSE-SECU-3
+           LINE 13 COL 48 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(02) USING WS-CLOSE-SECU-4
+           LINE 13 COL 50 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(03) USING WS-CLOSE-SECU-5
+           LINE 13 COL 52 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(03) USING WS-CLOSE-SECU-6
+           LINE 13 COL 55 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(02) USING WS-CLOSE-SECU-7
+           LINE 13 COL 58 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(10) VALUE 'Rechercher'
+           LINE 14 COL 45
+           FOREGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(01) USING WS-CLOSE-SEARCH-VALIDATION
+           LINE 14 COL 56
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+      ******************************************************************
+      *    [RD] ADHERENT TROUVE (lecture seule).                       *
+      ******************************************************************
+           05 FILLER PIC X(03) VALUE 'Nom'
+           LINE 16 COL 45.
+
+           05 FILLER PIC X(20) FROM WS-CLOSE-CUS-LASTNAME
+           LINE 17 COL 45
+           FOREGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(06) VALUE 'Prenom'
+           LINE 16 COL 70.
+
+           05 FILLER PIC X(20) FROM WS-CLOSE-CUS-FIRSTNAME
+           LINE 17 COL 70
+           FOREGROUND-COLOR IS 2.
+
+      ******************************************************************
+      *    [RD] SAISIE DU MOTIF DE CLOTURE.                            *
+      ******************************************************************
+           05 FILLER PIC X(16) VALUE 'Code motif'
+           LINE 19 COL 45.
+
+           05 FILLER PIC X(02) USING WS-CLOSE-REASON-CODE
+           LINE 20 COL 45 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(16) VALUE 'Libelle du motif'
+           LINE 19 COL 55.
+
+           05 FILLER PIC X(40) USING WS-CLOSE-REASON-LABEL
+           LINE 20 COL 55 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(20) VALUE 'Cloturer l adherent'
+           LINE 22 COL 45
+           FOREGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(01) USING WS-CLOSE-VALIDATION
+           LINE 22 COL 66
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+      ******************************************************************
+      *    [RD] ZONE MESSAGE.                                          *
+      ******************************************************************
+           05 FILLER PIC X(70) FROM WS-CLOSE-ERROR-MESSAGE
+           LINE 30 COL 45
+           FOREGROUND-COLOR IS 8.
+
+      ******************************************************************
+      *    [RD] RETOUR AU MENU.                                        *
+      ******************************************************************
+           05 FILLER PIC X(01) USING WS-CLOSE-MENU-RETURN
+           LINE 34 COL 170
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(14) VALUE 'Retour'
+           LINE 34 COL 172
+           FOREGROUND-COLOR IS 2.
