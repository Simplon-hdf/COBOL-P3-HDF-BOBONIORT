@@ -0,0 +1,124 @@
+      ******************************************************************
+      *    [RD] Le programme 'scrgpdpurge' est le traitement batch     *
+      *    qui anonymise les donnees personnelles des adherents        *
+      *    clotures depuis plus longtemps que la duree de conservation *
+      *    reglementaire (customer_close_date). Les donnees            *
+      *    statistiques (ville, code postal, nombre d'enfants) sont    *
+      *    conservees ; l'identite, les coordonnees et le NIR sont     *
+      *    remplaces. Une fiche deja anonymisee n'est pas retraitee.   *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. scrgpdpurge.
+       AUTHOR.       Rémi.
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *    [RD] Duree de conservation des donnees apres cloture, en
+      *    annees, avant anonymisation.
+       01  WS-RGPD-RETENTION-YEARS  PIC 9(02) VALUE 5.
+
+       01  WS-TODAY                 PIC X(08).
+       01  WS-RGPD-CUTOFF-DATE      PIC X(10).
+       01  WS-RGPD-CUTOFF-YEAR      PIC 9(04).
+       01  WS-RGPD-PURGED-COUNT     PIC 9(05) VALUE ZERO.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DBNAME   PIC  X(11) VALUE 'boboniortdb'.
+       01  USERNAME PIC  X(05) VALUE 'cobol'.
+       01  PASSWD   PIC  X(10) VALUE 'cbl85'.
+
+       01  SQL-RGPD-CUTOFF-DATE  PIC X(10).
+       01  SQL-RGPD-UUID         PIC X(36).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+      *---------------------------------------------------------------
+      * Calcule la date limite de conservation puis anonymise toutes
+      * les fiches closes avant cette date et pas encore anonymisees.
+      *---------------------------------------------------------------
+           MOVE FUNCTION CURRENT-DATE TO WS-TODAY.
+           COMPUTE WS-RGPD-CUTOFF-YEAR =
+               FUNCTION NUMVAL(WS-TODAY(1:4)) - WS-RGPD-RETENTION-YEARS.
+           STRING WS-RGPD-CUTOFF-YEAR '-' WS-TODAY(5:2) '-'
+               WS-TODAY(7:2)
+               DELIMITED BY SIZE INTO WS-RGPD-CUTOFF-DATE.
+           MOVE WS-RGPD-CUTOFF-DATE TO SQL-RGPD-CUTOFF-DATE.
+
+           EXEC SQL CONNECT :USERNAME IDENTIFIED BY :PASSWD
+               USING :DBNAME
+           END-EXEC.
+
+           PERFORM 1000-START-PURGE THRU END-1000-PURGE.
+
+           EXEC SQL COMMIT WORK END-EXEC.
+           EXEC SQL DISCONNECT ALL END-EXEC.
+
+           DISPLAY "Fiches anonymisees : " WS-RGPD-PURGED-COUNT.
+
+           GOBACK.
+
+      ******************************************************************
+      *    [RD] Parcourt les fiches closes avant la date limite et     *
+      *    pas encore anonymisees, et les anonymise une par une.       *
+      ******************************************************************
+       1000-START-PURGE.
+           EXEC SQL
+               DECLARE CRSPURGE CURSOR FOR
+               SELECT uuid_customer
+               FROM customer
+               WHERE customer_active = 'A'
+               AND customer_close_date < :SQL-RGPD-CUTOFF-DATE
+               AND customer_lastname != 'ANONYME'
+           END-EXEC.
+
+           EXEC SQL OPEN CRSPURGE END-EXEC.
+
+           EXEC SQL
+               FETCH CRSPURGE INTO :SQL-RGPD-UUID
+           END-EXEC
+           PERFORM UNTIL SQLCODE NOT = ZERO
+               PERFORM 1100-ANONYMISER-ADHERENT
+                  THRU END-1100-ANONYMISER-ADHERENT
+               EXEC SQL
+                   FETCH CRSPURGE INTO :SQL-RGPD-UUID
+               END-EXEC
+           END-PERFORM.
+
+           EXEC SQL CLOSE CRSPURGE END-EXEC.
+       END-1000-PURGE.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Remplace l'identite, les coordonnees et le NIR de la   *
+      *    fiche par des valeurs anonymes. La ville, le code postal et *
+      *    le nombre d'enfants sont conserves pour les statistiques.   *
+      ******************************************************************
+       1100-ANONYMISER-ADHERENT.
+           EXEC SQL
+               UPDATE customer SET
+                   customer_lastname = 'ANONYME',
+                   customer_firstname = 'ANONYME',
+                   customer_adress1 = SPACES,
+                   customer_adress2 = SPACES,
+                   customer_phone = SPACES,
+                   customer_mail = SPACES,
+                   customer_doctor = SPACES,
+                   customer_birth_date = SPACES,
+                   customer_code_secu = 0,
+                   customer_code_iban = SPACES
+               WHERE uuid_customer = :SQL-RGPD-UUID
+           END-EXEC.
+
+           IF SQLCODE = ZERO
+               ADD 1 TO WS-RGPD-PURGED-COUNT
+           END-IF.
+       END-1100-ANONYMISER-ADHERENT.
+           EXIT.
