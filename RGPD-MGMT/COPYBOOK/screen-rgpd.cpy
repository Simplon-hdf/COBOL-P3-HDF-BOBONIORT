@@ -0,0 +1,112 @@
+           01 SCREEN-RGPD FOREGROUND-COLOR IS 2.
+           05 BLANK SCREEN.
+
+      ******************************************************************
+      *    [RD] DEFINITION DU CADRE.                                   *
+      ******************************************************************
+       COPY 'screen-border.cpy'.
+
+      ******************************************************************
+      *    [RD] TITRE.                                              *
+      ******************************************************************
+           05 FILLER PIC X(25) VALUE "EXPORT RGPD D'UN ADHERENT"
+           LINE 6 COL 80
+           FOREGROUND-COLOR IS 2.
+
+      ******************************************************************
+      *    [RD] RECHERCHE DE L'ADHERENT PAR NUMERO DE SECURITE SOCIALE.*
+      ******************************************************************
+           05 FILLER PIC X(27) VALUE 'Numero de securite sociale'
+           LINE 12 COL 45.
+
+           05 FILLER PIC X(01) USING WS-RGPD-SECU-1
+           LINE 13 COL 45 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(02) USING WS-RGPD-SECU-2
+           LINE 13 COL 46 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(02) USING WS-RGPD-SECU-3
+           LINE 13 COL 48 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(02) USING WS-RGPD-SECU-4
+           LINE 13 COL 50 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(03) USING WS-RGPD-SECU-5
+           LINE 13 COL 52 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(03) USING WS-RGPD-SECU-6
+           LINE 13 COL 55 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(02) USING WS-RGPD-SECU-7
+           LINE 13 COL 58 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(10) VALUE 'Rechercher'
+           LINE 14 COL 45
+           FOREGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(01) USING WS-RGPD-SEARCH-VALIDATION
+           LINE 14 COL 56
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+      ******************************************************************
+      *    [RD] ADHERENT TROUVE (lecture seule).                      *
+      ******************************************************************
+           05 FILLER PIC X(03) VALUE 'Nom'
+           LINE 16 COL 45.
+
+           05 FILLER PIC X(20) FROM WS-RGPD-CUS-LASTNAME
+           LINE 17 COL 45
+           FOREGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(06) VALUE 'Prenom'
+           LINE 16 COL 70.
+
+           05 FILLER PIC X(20) FROM WS-RGPD-CUS-FIRSTNAME
+           LINE 17 COL 70
+           FOREGROUND-COLOR IS 2.
+
+      ******************************************************************
+      *    [RD] EXPORT DU DOSSIER COMPLET.                             *
+      ******************************************************************
+           05 FILLER PIC X(32) VALUE 'Exporter le dossier complet RGPD'
+           LINE 19 COL 45
+           FOREGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(01) USING WS-RGPD-EXPORT-VALIDATION
+           LINE 19 COL 83
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+      ******************************************************************
+      *    [RD] ZONE MESSAGE.                                          *
+      ******************************************************************
+           05 FILLER PIC X(70) FROM WS-RGPD-ERROR-MESSAGE
+           LINE 27 COL 45
+           FOREGROUND-COLOR IS 8.
+
+      ******************************************************************
+      *    [RD] RETOUR AU MENU.                                        *
+      ******************************************************************
+           05 FILLER PIC X(01) USING WS-RGPD-MENU-RETURN
+           LINE 34 COL 170
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(14) VALUE 'Retour'
+           LINE 34 COL 172
+           FOREGROUND-COLOR IS 2.
