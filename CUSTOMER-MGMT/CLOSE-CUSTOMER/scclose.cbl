@@ -0,0 +1,232 @@
+      ******************************************************************
+      *    [RD] Le programme 'scclose' porte l'ecran de cloture d'un   *
+      *    adherent (SCREEN-CLOSE-CUSTOMER) : recherche de la fiche    *
+      *    existante par numero de securite sociale, saisie d'un code  *
+      *    et d'un libelle de motif obligatoires, puis archivage de    *
+      *    la fiche (customer_active, customer_close_date) et trace    *
+      *    du motif dans la table 'cloture'.                           *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. scclose.
+       AUTHOR.       Rémi.
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *    [RD] Champs de recherche par numero de securite sociale.
+       01  WS-CLOSE-SECU-1              PIC X(01).
+       01  WS-CLOSE-SECU-2              PIC X(02).
+       01  WS-CLOSE-SECU-3              PIC X(02).
+       01  WS-CLOSE-SECU-4              PIC X(02).
+       01  WS-CLOSE-SECU-5              PIC X(03).
+       01  WS-CLOSE-SECU-6              PIC X(03).
+       01  WS-CLOSE-SECU-7              PIC X(02).
+       01  WS-CLOSE-SEARCH-VALIDATION   PIC X(01).
+
+      *    [RD] Fiche trouvee (lecture seule) et motif de cloture.
+       01  WS-CLOSE-CUS-LASTNAME    PIC X(20).
+       01  WS-CLOSE-CUS-FIRSTNAME   PIC X(20).
+       01  WS-CLOSE-REASON-CODE     PIC X(02).
+       01  WS-CLOSE-REASON-LABEL    PIC X(40).
+       01  WS-CLOSE-VALIDATION      PIC X(01).
+       01  WS-CLOSE-ERROR-MESSAGE   PIC X(70).
+       01  WS-CLOSE-MENU-RETURN     PIC X(01).
+
+      *    [RD] Zones de travail.
+       01  WS-CLOSE-CUS-CODE-SECU   PIC 9(15).
+       01  WS-CLOSE-UUID-CUSTOMER   PIC X(36).
+       01  WS-CLOSE-FOUND           PIC X(01).
+       01  WS-CLOSE-ALREADY-CLOSED  PIC X(01).
+       01  WS-CLOSE-DATE            PIC X(10).
+       01  WS-TODAY                 PIC X(08).
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DBNAME   PIC  X(11) VALUE 'boboniortdb'.
+       01  USERNAME PIC  X(05) VALUE 'cobol'.
+       01  PASSWD   PIC  X(10) VALUE 'cbl85'.
+
+       01  SQL-CLOSE-CODE-SECU    PIC 9(15).
+       01  SQL-CLOSE-UUID         PIC X(36).
+       01  SQL-CLOSE-LASTNAME     PIC X(20).
+       01  SQL-CLOSE-FIRSTNAME    PIC X(20).
+       01  SQL-CLOSE-ACTIVE       PIC X(01).
+       01  SQL-CLOSE-DATE         PIC X(10).
+       01  SQL-CLOSE-REASON-CODE  PIC X(02).
+       01  SQL-CLOSE-REASON-LABEL PIC X(40).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      ******************************************************************
+       SCREEN SECTION.
+       COPY 'screen-close-customer.cpy'.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+      *---------------------------------------------------------------
+      * Boucle principale : affiche l'ecran de cloture, recherche la
+      * fiche a archiver, cloture l'adherent une fois le motif saisi,
+      * ou retourne au menu principal.
+      *---------------------------------------------------------------
+           MOVE SPACES TO WS-CLOSE-ERROR-MESSAGE.
+           MOVE 'N' TO WS-CLOSE-FOUND.
+
+           PERFORM UNTIL WS-CLOSE-MENU-RETURN = 'O'
+               DISPLAY SCREEN-CLOSE-CUSTOMER
+               ACCEPT SCREEN-CLOSE-CUSTOMER
+
+               EVALUATE TRUE
+                   WHEN WS-CLOSE-MENU-RETURN = 'O'
+                       CONTINUE
+                   WHEN WS-CLOSE-SEARCH-VALIDATION = 'O'
+                       PERFORM 1000-SEARCH-ADHERENT
+                          THRU END-1000-SEARCH-ADHERENT
+                   WHEN WS-CLOSE-VALIDATION = 'O'
+                       PERFORM 2000-CLOTURER-ADHERENT
+                          THRU END-2000-CLOTURER-ADHERENT
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-PERFORM.
+
+           GOBACK.
+
+      ******************************************************************
+      *    [RD] Recherche la fiche adherent par numero de securite     *
+      *    sociale et affiche son nom/prenom avant cloture.            *
+      ******************************************************************
+       1000-SEARCH-ADHERENT.
+           MOVE SPACES TO WS-CLOSE-ERROR-MESSAGE.
+           MOVE 'N' TO WS-CLOSE-FOUND.
+           MOVE 'N' TO WS-CLOSE-ALREADY-CLOSED.
+
+           STRING WS-CLOSE-SECU-1 WS-CLOSE-SECU-2 WS-CLOSE-SECU-3
+               WS-CLOSE-SECU-4 WS-CLOSE-SECU-5 WS-CLOSE-SECU-6
+               WS-CLOSE-SECU-7
+               DELIMITED BY SIZE INTO WS-CLOSE-CUS-CODE-SECU.
+
+           MOVE WS-CLOSE-CUS-CODE-SECU TO SQL-CLOSE-CODE-SECU.
+
+           EXEC SQL CONNECT :USERNAME IDENTIFIED BY :PASSWD
+               USING :DBNAME
+           END-EXEC.
+
+           EXEC SQL
+               SELECT uuid_customer, customer_lastname,
+                   customer_firstname, customer_active
+               INTO :SQL-CLOSE-UUID, :SQL-CLOSE-LASTNAME,
+                   :SQL-CLOSE-FIRSTNAME, :SQL-CLOSE-ACTIVE
+               FROM customer
+               WHERE customer_code_secu = :SQL-CLOSE-CODE-SECU
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               MOVE 'Adherent introuvable.' TO WS-CLOSE-ERROR-MESSAGE
+               EXEC SQL DISCONNECT ALL END-EXEC
+               GO TO END-1000-SEARCH-ADHERENT
+           END-IF.
+
+           MOVE SQL-CLOSE-UUID      TO WS-CLOSE-UUID-CUSTOMER.
+           MOVE SQL-CLOSE-LASTNAME  TO WS-CLOSE-CUS-LASTNAME.
+           MOVE SQL-CLOSE-FIRSTNAME TO WS-CLOSE-CUS-FIRSTNAME.
+           MOVE 'O' TO WS-CLOSE-FOUND.
+
+           IF SQL-CLOSE-ACTIVE = 'A'
+               MOVE 'O' TO WS-CLOSE-ALREADY-CLOSED
+               MOVE 'Cet adherent est deja cloture.'
+                   TO WS-CLOSE-ERROR-MESSAGE
+           ELSE
+               MOVE 'Adherent trouve. Saisissez le motif de cloture.'
+                   TO WS-CLOSE-ERROR-MESSAGE
+           END-IF.
+
+           EXEC SQL DISCONNECT ALL END-EXEC.
+       END-1000-SEARCH-ADHERENT.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Archive la fiche trouvee au prealable par 1000-SEARCH- *
+      *    ADHERENT : flag actif, date de cloture et motif obligatoire *
+      *    trace dans la table 'cloture'.                              *
+      ******************************************************************
+       2000-CLOTURER-ADHERENT.
+           MOVE SPACES TO WS-CLOSE-ERROR-MESSAGE.
+
+           IF WS-CLOSE-FOUND NOT = 'O'
+               MOVE 'Recherchez un adherent avant de cloturer.'
+                   TO WS-CLOSE-ERROR-MESSAGE
+               GO TO END-2000-CLOTURER-ADHERENT
+           END-IF.
+
+           IF WS-CLOSE-ALREADY-CLOSED = 'O'
+               MOVE 'Cet adherent est deja cloture.'
+                   TO WS-CLOSE-ERROR-MESSAGE
+               GO TO END-2000-CLOTURER-ADHERENT
+           END-IF.
+
+           IF WS-CLOSE-REASON-CODE = SPACES
+               MOVE 'Le code motif est obligatoire.'
+                   TO WS-CLOSE-ERROR-MESSAGE
+               GO TO END-2000-CLOTURER-ADHERENT
+           END-IF.
+
+           IF WS-CLOSE-REASON-LABEL = SPACES
+               MOVE 'Le libelle du motif est obligatoire.'
+                   TO WS-CLOSE-ERROR-MESSAGE
+               GO TO END-2000-CLOTURER-ADHERENT
+           END-IF.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-TODAY.
+           STRING WS-TODAY(1:4) '-' WS-TODAY(5:2) '-' WS-TODAY(7:2)
+               DELIMITED BY SIZE INTO WS-CLOSE-DATE.
+
+           MOVE WS-CLOSE-UUID-CUSTOMER  TO SQL-CLOSE-UUID.
+           MOVE WS-CLOSE-DATE           TO SQL-CLOSE-DATE.
+           MOVE WS-CLOSE-REASON-CODE    TO SQL-CLOSE-REASON-CODE.
+           MOVE WS-CLOSE-REASON-LABEL   TO SQL-CLOSE-REASON-LABEL.
+
+           EXEC SQL CONNECT :USERNAME IDENTIFIED BY :PASSWD
+               USING :DBNAME
+           END-EXEC.
+
+           EXEC SQL
+               UPDATE customer SET
+                   customer_active = 'A',
+                   customer_close_date = :SQL-CLOSE-DATE
+               WHERE uuid_customer = :SQL-CLOSE-UUID
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               EXEC SQL ROLLBACK WORK END-EXEC
+               MOVE 'Erreur lors de la cloture.'
+                   TO WS-CLOSE-ERROR-MESSAGE
+               EXEC SQL DISCONNECT ALL END-EXEC
+               GO TO END-2000-CLOTURER-ADHERENT
+           END-IF.
+
+           EXEC SQL
+               INSERT INTO cloture (uuid_customer, cloture_date,
+                   cloture_reason_code, cloture_reason_label)
+               VALUES (:SQL-CLOSE-UUID, :SQL-CLOSE-DATE,
+                   :SQL-CLOSE-REASON-CODE, :SQL-CLOSE-REASON-LABEL)
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN ZERO
+                   EXEC SQL COMMIT WORK END-EXEC
+                   MOVE 'Adherent cloture avec succes.'
+                       TO WS-CLOSE-ERROR-MESSAGE
+                   MOVE 'O' TO WS-CLOSE-ALREADY-CLOSED
+               WHEN OTHER
+                   EXEC SQL ROLLBACK WORK END-EXEC
+                   MOVE 'Erreur lors de la trace du motif.'
+                       TO WS-CLOSE-ERROR-MESSAGE
+           END-EVALUATE.
+
+           EXEC SQL DISCONNECT ALL END-EXEC.
+       END-2000-CLOTURER-ADHERENT.
+           EXIT.
