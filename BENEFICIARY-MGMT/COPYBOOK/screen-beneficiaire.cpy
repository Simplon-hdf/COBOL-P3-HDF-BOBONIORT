@@ -0,0 +1,174 @@
+           01 SCREEN-BENEFICIAIRE FOREGROUND-COLOR IS 2.
+           05 BLANK SCREEN.
+
+      ******************************************************************
+      *    [RD] DEFINITION DU CADRE.                                   *
+      ******************************************************************
+       COPY 'screen-border.cpy'.
+
+      ******************************************************************
+      *    [RD] TITRE.                                                 *
+      ******************************************************************
+           05 FILLER PIC X(25) VALUE "GESTION DES BENEFICIAIRES"
+           LINE 6 COL 78
+           FOREGROUND-COLOR IS 2.
+
+      ******************************************************************
+      *    [RD] RECHERCHE DE L'ADHERENT PAR NUMERO DE SECURITE SOCIALE.*
+      ******************************************************************
+           05 FILLER PIC X(27) VALUE 'Numero de securite sociale'
+           LINE 12 COL 45.
+
+           05 FILLER PIC X(01) USING WS-BENEF-SECU-1
+           LINE 13 COL 45 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(02) USING WS-BENEF-SECU-2
+           LINE 13 COL 46 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(02) USING WS-BENEF-SECU-3
+           LINE 13 COL 48 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(02) USING WS-BENEF-SECU-4
+           LINE 13 COL 50 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(03) USING WS-BENEF-SECU-5
+           LINE 13 COL 52 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(03) USING WS-BENEF-SECU-6
+           LINE 13 COL 55 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(02) USING WS-BENEF-SECU-7
+           LINE 13 COL 58 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(10) VALUE 'Rechercher'
+           LINE 14 COL 45
+           FOREGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(01) USING WS-BENEF-SEARCH-VALIDATION
+           LINE 14 COL 56
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+      ******************************************************************
+      *    [RD] ADHERENT TROUVE (lecture seule).                       *
+      ******************************************************************
+           05 FILLER PIC X(03) VALUE 'Nom'
+           LINE 16 COL 45.
+
+           05 FILLER PIC X(20) FROM WS-BENEF-CUS-LASTNAME
+           LINE 17 COL 45
+           FOREGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(06) VALUE 'Prenom'
+           LINE 16 COL 70.
+
+           05 FILLER PIC X(20) FROM WS-BENEF-CUS-FIRSTNAME
+           LINE 17 COL 70
+           FOREGROUND-COLOR IS 2.
+
+      ******************************************************************
+      *    [RD] AJOUT D'UN BENEFICIAIRE.                               *
+      ******************************************************************
+           05 FILLER PIC X(03) VALUE 'Nom'
+           LINE 19 COL 45.
+
+           05 FILLER PIC X(20) USING WS-BENEF-LASTNAME
+           LINE 20 COL 45 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(06) VALUE 'Prenom'
+           LINE 19 COL 67.
+
+           05 FILLER PIC X(20) USING WS-BENEF-FIRSTNAME
+           LINE 20 COL 67 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(24) VALUE 'Date de naissance (JJ)'
+           LINE 19 COL 89.
+
+           05 FILLER PIC X(02) USING WS-BENEF-DAY
+           LINE 20 COL 89 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(01) VALUE '/'
+           LINE 20 COL 91
+           FOREGROUND-COLOR IS 3.
+
+           05 FILLER PIC X(02) USING WS-BENEF-MONTH
+           LINE 20 COL 92 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(01) VALUE '/'
+           LINE 20 COL 94
+           FOREGROUND-COLOR IS 3.
+
+           05 FILLER PIC X(04) USING WS-BENEF-YEAR
+           LINE 20 COL 95 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(28) VALUE 'Lien (E=enfant C=conjoint)'
+           LINE 19 COL 102.
+
+           05 FILLER PIC X(01) USING WS-BENEF-RELATIONSHIP
+           LINE 20 COL 102 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(24) VALUE 'Ajouter le beneficiaire'
+           LINE 22 COL 45
+           FOREGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(01) USING WS-BENEF-ADD-VALIDATION
+           LINE 22 COL 70
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+      ******************************************************************
+      *    [RD] EXPORT DE LA LISTE DES BENEFICIAIRES.                  *
+      ******************************************************************
+           05 FILLER PIC X(30) VALUE "Exporter la liste"
+           LINE 24 COL 45
+           FOREGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(01) USING WS-BENEF-EXPORT-VALIDATION
+           LINE 24 COL 63
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+      ******************************************************************
+      *    [RD] ZONE MESSAGE.                                          *
+      ******************************************************************
+           05 FILLER PIC X(70) FROM WS-BENEF-ERROR-MESSAGE
+           LINE 30 COL 45
+           FOREGROUND-COLOR IS 8.
+
+      ******************************************************************
+      *    [RD] RETOUR AU MENU.                                        *
+      ******************************************************************
+           05 FILLER PIC X(01) USING WS-BENEF-MENU-RETURN
+           LINE 34 COL 170
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(14) VALUE 'Retour'
+           LINE 34 COL 172
+           FOREGROUND-COLOR IS 2.
