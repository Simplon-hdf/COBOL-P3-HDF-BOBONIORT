@@ -0,0 +1,404 @@
+      ******************************************************************
+      *    [RD] Le programme 'scrgpdexp' porte l'ecran d'export RGPD   *
+      *    d'un adherent : recherche par numero de securite sociale,   *
+      *    puis export de son dossier complet (fiche adherent,         *
+      *    beneficiaires, cotisations et remboursements) vers un       *
+      *    fichier sequentiel imprimable, pour repondre a une demande  *
+      *    de portabilite/communication des donnees personnelles.      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. scrgpdexp.
+       AUTHOR.       Rémi.
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    [RD] Fichier sequentiel recevant le dossier complet exporte
+      *    pour l'adherent courant.
+           SELECT EXPORT-FILE ASSIGN TO "EXPORTRGPD"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXPORT-FILE.
+       01  EXPORT-LINE              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      *    [RD] Champs de recherche par numero de securite sociale.
+       01  WS-RGPD-SECU-1              PIC X(01).
+       01  WS-RGPD-SECU-2              PIC X(02).
+       01  WS-RGPD-SECU-3              PIC X(02).
+       01  WS-RGPD-SECU-4              PIC X(02).
+       01  WS-RGPD-SECU-5              PIC X(03).
+       01  WS-RGPD-SECU-6              PIC X(03).
+       01  WS-RGPD-SECU-7              PIC X(02).
+       01  WS-RGPD-CODE-SECU-FULL      PIC 9(15).
+       01  WS-RGPD-SEARCH-VALIDATION   PIC X(01).
+
+      *    [RD] Adherent trouve (lecture seule sur l'ecran).
+       01  WS-RGPD-CUS-UUID            PIC X(36).
+       01  WS-RGPD-CUS-LASTNAME        PIC X(20).
+       01  WS-RGPD-CUS-FIRSTNAME       PIC X(20).
+
+      *    [RD] Export du dossier complet.
+       01  WS-RGPD-EXPORT-VALIDATION   PIC X(01).
+       01  WS-RGPD-EXPORT-COUNT        PIC 9(05).
+
+       01  WS-RGPD-ERROR-MESSAGE       PIC X(70).
+       01  WS-RGPD-MENU-RETURN         PIC X(01).
+
+      *    [RD] Zones editees pour l'ecriture des montants (les host
+      *    variables COMP-3 ne peuvent pas etre utilisees dans STRING).
+       01  WS-RGPD-COT-AMOUNT-ED       PIC ZZZZ9.99.
+       01  WS-RGPD-REM-REIMBURSED-ED   PIC ZZZZ9.99.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DBNAME   PIC  X(11) VALUE 'boboniortdb'.
+       01  USERNAME PIC  X(05) VALUE 'cobol'.
+       01  PASSWD   PIC  X(10) VALUE 'cbl85'.
+
+       01  SQL-LOOKUP-CODE-SECU  PIC 9(15).
+
+       01  SQL-CUS-UUID          PIC X(36).
+       01  SQL-CUS-LASTNAME      PIC X(20).
+       01  SQL-CUS-FIRSTNAME     PIC X(20).
+       01  SQL-CUS-ADRESS1       PIC X(50).
+       01  SQL-CUS-ADRESS2       PIC X(50).
+       01  SQL-CUS-ZIPCODE       PIC X(15).
+       01  SQL-CUS-TOWN          PIC X(50).
+       01  SQL-CUS-PHONE         PIC X(10).
+       01  SQL-CUS-MAIL          PIC X(50).
+       01  SQL-CUS-BIRTH-DATE    PIC X(10).
+       01  SQL-CUS-CODE-SECU     PIC 9(15).
+       01  SQL-CUS-CODE-IBAN     PIC X(34).
+
+       01  SQL-BEN-LASTNAME      PIC X(20).
+       01  SQL-BEN-FIRSTNAME     PIC X(20).
+       01  SQL-BEN-BIRTH-DATE    PIC X(10).
+       01  SQL-BEN-RELATIONSHIP  PIC X(01).
+
+       01  SQL-COT-PERIOD        PIC X(07).
+       01  SQL-COT-AMOUNT        PIC S9(5)V99 COMP-3.
+       01  SQL-COT-STATUS        PIC X(01).
+
+       01  SQL-REM-CARE-DATE     PIC X(10).
+       01  SQL-REM-REIMBURSED    PIC S9(5)V99 COMP-3.
+       01  SQL-REM-STATUS        PIC X(01).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      ******************************************************************
+       SCREEN SECTION.
+       COPY 'screen-rgpd.cpy'.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+      *---------------------------------------------------------------
+      * Boucle principale : affiche l'ecran, recherche un adherent ou
+      * exporte son dossier complet, jusqu'au retour au menu principal.
+      *---------------------------------------------------------------
+           MOVE SPACES TO WS-RGPD-ERROR-MESSAGE.
+           MOVE SPACES TO WS-RGPD-CUS-UUID.
+
+           PERFORM UNTIL WS-RGPD-MENU-RETURN = 'O'
+               DISPLAY SCREEN-RGPD
+               ACCEPT SCREEN-RGPD
+
+               EVALUATE TRUE
+                   WHEN WS-RGPD-MENU-RETURN = 'O'
+                       CONTINUE
+                   WHEN WS-RGPD-SEARCH-VALIDATION = 'O'
+                       PERFORM 1000-SEARCH-ADHERENT
+                          THRU END-1000-SEARCH-ADHERENT
+                   WHEN WS-RGPD-EXPORT-VALIDATION = 'O'
+                       PERFORM 2000-EXPORT-DOSSIER
+                          THRU END-2000-EXPORT-DOSSIER
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-PERFORM.
+
+           GOBACK.
+
+      ******************************************************************
+      *    [RD] Recherche l'adherent par numero de securite sociale    *
+      *    et restitue son uuid_customer, nom et prenom.               *
+      ******************************************************************
+       1000-SEARCH-ADHERENT.
+           MOVE SPACES TO WS-RGPD-ERROR-MESSAGE.
+           MOVE SPACES TO WS-RGPD-CUS-UUID.
+           MOVE SPACES TO WS-RGPD-CUS-LASTNAME.
+           MOVE SPACES TO WS-RGPD-CUS-FIRSTNAME.
+
+           STRING WS-RGPD-SECU-1 WS-RGPD-SECU-2 WS-RGPD-SECU-3
+               WS-RGPD-SECU-4 WS-RGPD-SECU-5 WS-RGPD-SECU-6
+               WS-RGPD-SECU-7
+               DELIMITED BY SIZE INTO WS-RGPD-CODE-SECU-FULL.
+
+           MOVE WS-RGPD-CODE-SECU-FULL TO SQL-LOOKUP-CODE-SECU.
+
+           EXEC SQL CONNECT :USERNAME IDENTIFIED BY :PASSWD
+               USING :DBNAME
+           END-EXEC.
+
+           EXEC SQL
+               SELECT uuid_customer, customer_lastname,
+                   customer_firstname
+               INTO :SQL-CUS-UUID, :SQL-CUS-LASTNAME,
+                   :SQL-CUS-FIRSTNAME
+               FROM customer
+               WHERE customer_code_secu = :SQL-LOOKUP-CODE-SECU
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN ZERO
+                   MOVE SQL-CUS-UUID      TO WS-RGPD-CUS-UUID
+                   MOVE SQL-CUS-LASTNAME  TO WS-RGPD-CUS-LASTNAME
+                   MOVE SQL-CUS-FIRSTNAME TO WS-RGPD-CUS-FIRSTNAME
+                   MOVE 'Adherent trouve.' TO WS-RGPD-ERROR-MESSAGE
+               WHEN OTHER
+                   MOVE 'Adherent introuvable.'
+                       TO WS-RGPD-ERROR-MESSAGE
+           END-EVALUATE.
+
+           EXEC SQL DISCONNECT ALL END-EXEC.
+       END-1000-SEARCH-ADHERENT.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Exporte le dossier complet de l'adherent trouve au     *
+      *    prealable : fiche adherent, beneficiaires, cotisations et   *
+      *    remboursements, chacun sur son propre bloc du fichier.      *
+      ******************************************************************
+       2000-EXPORT-DOSSIER.
+           MOVE SPACES TO WS-RGPD-ERROR-MESSAGE.
+
+           IF WS-RGPD-CUS-UUID = SPACES
+               MOVE 'Recherchez un adherent avant d''exporter.'
+                   TO WS-RGPD-ERROR-MESSAGE
+               GO TO END-2000-EXPORT-DOSSIER
+           END-IF.
+
+           MOVE ZERO TO WS-RGPD-EXPORT-COUNT.
+
+           EXEC SQL CONNECT :USERNAME IDENTIFIED BY :PASSWD
+               USING :DBNAME
+           END-EXEC.
+
+           OPEN OUTPUT EXPORT-FILE.
+
+           PERFORM 2100-EXPORT-FICHE-ADHERENT
+              THRU END-2100-EXPORT-FICHE-ADHERENT
+           PERFORM 2200-EXPORT-BENEFICIAIRES
+              THRU END-2200-EXPORT-BENEFICIAIRES
+           PERFORM 2300-EXPORT-COTISATIONS
+              THRU END-2300-EXPORT-COTISATIONS
+           PERFORM 2400-EXPORT-REMBOURSEMENTS
+              THRU END-2400-EXPORT-REMBOURSEMENTS
+
+           CLOSE EXPORT-FILE.
+           EXEC SQL DISCONNECT ALL END-EXEC.
+
+           STRING WS-RGPD-EXPORT-COUNT ' ligne(s) exportee(s).'
+               DELIMITED BY SIZE INTO WS-RGPD-ERROR-MESSAGE.
+       END-2000-EXPORT-DOSSIER.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Ecrit l'identite et les coordonnees de l'adherent.     *
+      ******************************************************************
+       2100-EXPORT-FICHE-ADHERENT.
+           EXEC SQL
+               SELECT customer_lastname, customer_firstname,
+                   customer_adress1, customer_adress2,
+                   customer_zipcode, customer_town, customer_phone,
+                   customer_mail, customer_birth_date,
+                   customer_code_secu, customer_code_iban
+               INTO :SQL-CUS-LASTNAME, :SQL-CUS-FIRSTNAME,
+                   :SQL-CUS-ADRESS1, :SQL-CUS-ADRESS2,
+                   :SQL-CUS-ZIPCODE, :SQL-CUS-TOWN, :SQL-CUS-PHONE,
+                   :SQL-CUS-MAIL, :SQL-CUS-BIRTH-DATE,
+                   :SQL-CUS-CODE-SECU, :SQL-CUS-CODE-IBAN
+               FROM customer
+               WHERE uuid_customer = :SQL-CUS-UUID
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               GO TO END-2100-EXPORT-FICHE-ADHERENT
+           END-IF.
+
+           MOVE "FICHE ADHERENT" TO EXPORT-LINE.
+           WRITE EXPORT-LINE.
+           MOVE SPACES TO EXPORT-LINE.
+           STRING 'Nom/Prenom : ' SQL-CUS-LASTNAME ' '
+               SQL-CUS-FIRSTNAME DELIMITED BY SIZE INTO EXPORT-LINE.
+           WRITE EXPORT-LINE.
+           MOVE SPACES TO EXPORT-LINE.
+           STRING 'Adresse    : ' SQL-CUS-ADRESS1 ' '
+               SQL-CUS-ADRESS2 DELIMITED BY SIZE INTO EXPORT-LINE.
+           WRITE EXPORT-LINE.
+           MOVE SPACES TO EXPORT-LINE.
+           STRING 'Ville      : ' SQL-CUS-TOWN ' ('
+               SQL-CUS-ZIPCODE ')' DELIMITED BY SIZE INTO EXPORT-LINE.
+           WRITE EXPORT-LINE.
+           MOVE SPACES TO EXPORT-LINE.
+           STRING 'Telephone  : ' SQL-CUS-PHONE
+               DELIMITED BY SIZE INTO EXPORT-LINE.
+           WRITE EXPORT-LINE.
+           MOVE SPACES TO EXPORT-LINE.
+           STRING 'Courriel   : ' SQL-CUS-MAIL
+               DELIMITED BY SIZE INTO EXPORT-LINE.
+           WRITE EXPORT-LINE.
+           MOVE SPACES TO EXPORT-LINE.
+           STRING 'Naissance  : ' SQL-CUS-BIRTH-DATE
+               DELIMITED BY SIZE INTO EXPORT-LINE.
+           WRITE EXPORT-LINE.
+           MOVE SPACES TO EXPORT-LINE.
+           STRING 'NIR        : ' SQL-CUS-CODE-SECU
+               DELIMITED BY SIZE INTO EXPORT-LINE.
+           WRITE EXPORT-LINE.
+           MOVE SPACES TO EXPORT-LINE.
+           STRING 'IBAN       : ' SQL-CUS-CODE-IBAN
+               DELIMITED BY SIZE INTO EXPORT-LINE.
+           WRITE EXPORT-LINE.
+           MOVE SPACES TO EXPORT-LINE.
+           WRITE EXPORT-LINE.
+           ADD 1 TO WS-RGPD-EXPORT-COUNT.
+       END-2100-EXPORT-FICHE-ADHERENT.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Ecrit la liste des beneficiaires lies a l'adherent.    *
+      ******************************************************************
+       2200-EXPORT-BENEFICIAIRES.
+           MOVE "BENEFICIAIRES" TO EXPORT-LINE.
+           WRITE EXPORT-LINE.
+
+           EXEC SQL
+               DECLARE CRSRGPDBENEF CURSOR FOR
+               SELECT beneficiaire_lastname, beneficiaire_firstname,
+                   beneficiaire_birth_date, beneficiaire_relationship
+               FROM beneficiaire
+               WHERE uuid_customer = :SQL-CUS-UUID
+           END-EXEC.
+
+           EXEC SQL OPEN CRSRGPDBENEF END-EXEC.
+
+           EXEC SQL
+               FETCH CRSRGPDBENEF
+               INTO :SQL-BEN-LASTNAME, :SQL-BEN-FIRSTNAME,
+                   :SQL-BEN-BIRTH-DATE, :SQL-BEN-RELATIONSHIP
+           END-EXEC
+           PERFORM UNTIL SQLCODE NOT = ZERO
+               MOVE SPACES TO EXPORT-LINE
+               STRING SQL-BEN-LASTNAME ' ' SQL-BEN-FIRSTNAME
+                   ' - ne(e) le ' SQL-BEN-BIRTH-DATE
+                   ' - lien ' SQL-BEN-RELATIONSHIP
+                   DELIMITED BY SIZE INTO EXPORT-LINE
+               WRITE EXPORT-LINE
+               ADD 1 TO WS-RGPD-EXPORT-COUNT
+               EXEC SQL
+                   FETCH CRSRGPDBENEF
+                   INTO :SQL-BEN-LASTNAME, :SQL-BEN-FIRSTNAME,
+                       :SQL-BEN-BIRTH-DATE, :SQL-BEN-RELATIONSHIP
+               END-EXEC
+           END-PERFORM.
+
+           EXEC SQL CLOSE CRSRGPDBENEF END-EXEC.
+
+           MOVE SPACES TO EXPORT-LINE.
+           WRITE EXPORT-LINE.
+       END-2200-EXPORT-BENEFICIAIRES.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Ecrit l'historique des cotisations de l'adherent.      *
+      ******************************************************************
+       2300-EXPORT-COTISATIONS.
+           MOVE "COTISATIONS" TO EXPORT-LINE.
+           WRITE EXPORT-LINE.
+
+           EXEC SQL
+               DECLARE CRSRGPDCOTIS CURSOR FOR
+               SELECT cotisation_period, cotisation_amount,
+                   cotisation_status
+               FROM cotisation
+               WHERE uuid_customer = :SQL-CUS-UUID
+               ORDER BY cotisation_period
+           END-EXEC.
+
+           EXEC SQL OPEN CRSRGPDCOTIS END-EXEC.
+
+           EXEC SQL
+               FETCH CRSRGPDCOTIS
+               INTO :SQL-COT-PERIOD, :SQL-COT-AMOUNT, :SQL-COT-STATUS
+           END-EXEC
+           PERFORM UNTIL SQLCODE NOT = ZERO
+               MOVE SPACES TO EXPORT-LINE
+               MOVE SQL-COT-AMOUNT TO WS-RGPD-COT-AMOUNT-ED
+               STRING SQL-COT-PERIOD ' - ' WS-RGPD-COT-AMOUNT-ED
+                   ' EUR - statut ' SQL-COT-STATUS
+                   DELIMITED BY SIZE INTO EXPORT-LINE
+               WRITE EXPORT-LINE
+               ADD 1 TO WS-RGPD-EXPORT-COUNT
+               EXEC SQL
+                   FETCH CRSRGPDCOTIS
+                   INTO :SQL-COT-PERIOD, :SQL-COT-AMOUNT,
+                       :SQL-COT-STATUS
+               END-EXEC
+           END-PERFORM.
+
+           EXEC SQL CLOSE CRSRGPDCOTIS END-EXEC.
+
+           MOVE SPACES TO EXPORT-LINE.
+           WRITE EXPORT-LINE.
+       END-2300-EXPORT-COTISATIONS.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Ecrit l'historique des remboursements de l'adherent.   *
+      ******************************************************************
+       2400-EXPORT-REMBOURSEMENTS.
+           MOVE "REMBOURSEMENTS" TO EXPORT-LINE.
+           WRITE EXPORT-LINE.
+
+           EXEC SQL
+               DECLARE CRSRGPDREMB CURSOR FOR
+               SELECT remboursement_care_date,
+                   remboursement_reimbursed, remboursement_status
+               FROM remboursement
+               WHERE uuid_customer = :SQL-CUS-UUID
+               ORDER BY remboursement_care_date
+           END-EXEC.
+
+           EXEC SQL OPEN CRSRGPDREMB END-EXEC.
+
+           EXEC SQL
+               FETCH CRSRGPDREMB
+               INTO :SQL-REM-CARE-DATE, :SQL-REM-REIMBURSED,
+                   :SQL-REM-STATUS
+           END-EXEC
+           PERFORM UNTIL SQLCODE NOT = ZERO
+               MOVE SPACES TO EXPORT-LINE
+               MOVE SQL-REM-REIMBURSED TO WS-RGPD-REM-REIMBURSED-ED
+               STRING SQL-REM-CARE-DATE ' - '
+                   WS-RGPD-REM-REIMBURSED-ED
+                   ' EUR - statut ' SQL-REM-STATUS
+                   DELIMITED BY SIZE INTO EXPORT-LINE
+               WRITE EXPORT-LINE
+               ADD 1 TO WS-RGPD-EXPORT-COUNT
+               EXEC SQL
+                   FETCH CRSRGPDREMB
+                   INTO :SQL-REM-CARE-DATE, :SQL-REM-REIMBURSED,
+                       :SQL-REM-STATUS
+               END-EXEC
+           END-PERFORM.
+
+           EXEC SQL CLOSE CRSRGPDREMB END-EXEC.
+
+           MOVE SPACES TO EXPORT-LINE.
+           WRITE EXPORT-LINE.
+       END-2400-EXPORT-REMBOURSEMENTS.
+           EXIT.
