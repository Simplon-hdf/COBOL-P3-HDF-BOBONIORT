@@ -0,0 +1,153 @@
+      ******************************************************************
+      *    [RD] Le programme 'sccotiscalc' est le traitement batch     *
+      *    mensuel qui genere le montant de cotisation du a chaque     *
+      *    adherent actif pour la periode en cours. Le tarif n'est pas *
+      *    base sur une notion de "formule/plan" (la table 'customer'  *
+      *    ne porte aucune colonne de ce type a ce jour) mais sur un   *
+      *    tarif de base majore selon customer_couple et               *
+      *    customer_nbchildren, deja saisis sur la fiche adherent.    *
+      *    Aucune ligne n'est generee deux fois pour la meme periode.  *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. sccotiscalc.
+       AUTHOR.       Rémi.
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *    [RD] Tarification de base appliquee a chaque adherent actif.
+       01  WS-COT-BASE-RATE       PIC 9(05)V99 VALUE 50.00.
+       01  WS-COT-COUPLE-SUPPL    PIC 9(05)V99 VALUE 20.00.
+       01  WS-COT-CHILD-SUPPL     PIC 9(05)V99 VALUE 10.00.
+
+       01  WS-COT-PERIOD          PIC X(07).
+       01  WS-COT-DUE-DATE        PIC X(10).
+       01  WS-COT-AMOUNT          PIC 9(05)V99.
+       01  WS-TODAY                PIC X(08).
+       01  WS-COT-GENERATED-COUNT PIC 9(05) VALUE ZERO.
+       01  WS-COT-SKIPPED-COUNT   PIC 9(05) VALUE ZERO.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DBNAME   PIC  X(11) VALUE 'boboniortdb'.
+       01  USERNAME PIC  X(05) VALUE 'cobol'.
+       01  PASSWD   PIC  X(10) VALUE 'cbl85'.
+
+       01  SQL-CUS-UUID           PIC X(36).
+       01  SQL-CUS-NBCHILDREN     PIC 9(03).
+       01  SQL-CUS-COUPLE         PIC X(36).
+
+       01  SQL-COT-PERIOD         PIC X(07).
+       01  SQL-COT-DUE-DATE       PIC X(10).
+       01  SQL-COT-AMOUNT         PIC S9(5)V99 COMP-3.
+       01  SQL-DUP-COUNT          PIC 9(05).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+      *---------------------------------------------------------------
+      * Calcule la periode et l'echeance courantes, puis parcourt les
+      * adherents actifs pour generer les cotisations du mois.
+      *---------------------------------------------------------------
+           MOVE FUNCTION CURRENT-DATE TO WS-TODAY.
+           STRING WS-TODAY(1:4) '-' WS-TODAY(5:2)
+               DELIMITED BY SIZE INTO WS-COT-PERIOD.
+           STRING WS-TODAY(1:4) '-' WS-TODAY(5:2) '-05'
+               DELIMITED BY SIZE INTO WS-COT-DUE-DATE.
+
+           EXEC SQL CONNECT :USERNAME IDENTIFIED BY :PASSWD
+               USING :DBNAME
+           END-EXEC.
+
+           PERFORM 1000-START-CALCUL THRU END-1000-CALCUL.
+
+           EXEC SQL COMMIT WORK END-EXEC.
+           EXEC SQL DISCONNECT ALL END-EXEC.
+
+           DISPLAY "Cotisations generees    : " WS-COT-GENERATED-COUNT.
+           DISPLAY "Adherents deja a jour    : " WS-COT-SKIPPED-COUNT.
+
+           GOBACK.
+
+      ******************************************************************
+      *    [RD] Parcourt les adherents actifs et genere une ligne de   *
+      *    cotisation pour ceux qui n'en ont pas deja pour la periode. *
+      ******************************************************************
+       1000-START-CALCUL.
+           EXEC SQL
+               DECLARE CRSACTIVECUS CURSOR FOR
+               SELECT uuid_customer, customer_nbchildren,
+                   customer_couple
+               FROM customer
+               WHERE customer_active != 'A'
+           END-EXEC.
+
+           EXEC SQL OPEN CRSACTIVECUS END-EXEC.
+
+           EXEC SQL
+               FETCH CRSACTIVECUS
+               INTO :SQL-CUS-UUID, :SQL-CUS-NBCHILDREN, :SQL-CUS-COUPLE
+           END-EXEC
+           PERFORM UNTIL SQLCODE NOT = ZERO
+               PERFORM 1100-CALCUL-UN-ADHERENT
+                  THRU END-1100-CALCUL-UN-ADHERENT
+               EXEC SQL
+                   FETCH CRSACTIVECUS
+                   INTO :SQL-CUS-UUID, :SQL-CUS-NBCHILDREN,
+                       :SQL-CUS-COUPLE
+               END-EXEC
+           END-PERFORM.
+
+           EXEC SQL CLOSE CRSACTIVECUS END-EXEC.
+       END-1000-CALCUL.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Genere la cotisation d'un adherent pour la periode     *
+      *    courante, sauf si une ligne existe deja pour cette periode. *
+      ******************************************************************
+       1100-CALCUL-UN-ADHERENT.
+           EXEC SQL
+               SELECT COUNT(*) INTO :SQL-DUP-COUNT
+               FROM cotisation
+               WHERE uuid_customer = :SQL-CUS-UUID
+               AND cotisation_period = :WS-COT-PERIOD
+           END-EXEC.
+
+           IF SQL-DUP-COUNT > ZERO
+               ADD 1 TO WS-COT-SKIPPED-COUNT
+               GO TO END-1100-CALCUL-UN-ADHERENT
+           END-IF.
+
+           MOVE WS-COT-BASE-RATE TO WS-COT-AMOUNT.
+           IF SQL-CUS-COUPLE NOT = SPACES
+               ADD WS-COT-COUPLE-SUPPL TO WS-COT-AMOUNT
+           END-IF.
+           COMPUTE WS-COT-AMOUNT = WS-COT-AMOUNT +
+               (SQL-CUS-NBCHILDREN * WS-COT-CHILD-SUPPL).
+
+           MOVE WS-COT-AMOUNT    TO SQL-COT-AMOUNT.
+           MOVE WS-COT-PERIOD    TO SQL-COT-PERIOD.
+           MOVE WS-COT-DUE-DATE  TO SQL-COT-DUE-DATE.
+
+           EXEC SQL
+               INSERT INTO cotisation (
+                   uuid_customer, cotisation_amount,
+                   cotisation_period, cotisation_due_date,
+                   cotisation_status
+               ) VALUES (
+                   :SQL-CUS-UUID, :SQL-COT-AMOUNT,
+                   :SQL-COT-PERIOD, :SQL-COT-DUE-DATE, 'U'
+               )
+           END-EXEC.
+
+           IF SQLCODE = ZERO
+               ADD 1 TO WS-COT-GENERATED-COUNT
+           END-IF.
+       END-1100-CALCUL-UN-ADHERENT.
+           EXIT.
