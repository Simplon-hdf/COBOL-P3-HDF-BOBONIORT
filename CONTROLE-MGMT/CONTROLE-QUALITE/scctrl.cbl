@@ -0,0 +1,241 @@
+      ******************************************************************
+      *    [RD] Le programme 'scctrl' est le traitement batch nocturne *
+      *    de controle qualite des fiches adherent. Il ne corrige rien *
+      *    automatiquement : il releve et journalise dans un fichier   *
+      *    d'anomalies les fiches qui meritent une verification        *
+      *    manuelle, a savoir les doublons de numero de securite       *
+      *    sociale, les incoherences entre customer_active et          *
+      *    customer_close_date, et les champs obligatoires manquants   *
+      *    sur les adherents actifs.                                   *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. scctrl.
+       AUTHOR.       Rémi.
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    [RD] Fichier sequentiel imprimable recevant les anomalies
+      *    relevees par ce traitement.
+           SELECT ANOMALY-FILE ASSIGN TO "CTRLADH"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ANOMALY-FILE.
+       01  ANOMALY-LINE              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TODAY                  PIC X(08).
+       01  WS-DUP-SECU-COUNT         PIC 9(05) VALUE ZERO.
+       01  WS-INCOHERENCE-COUNT      PIC 9(05) VALUE ZERO.
+       01  WS-CHAMP-MANQUANT-COUNT   PIC 9(05) VALUE ZERO.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DBNAME   PIC  X(11) VALUE 'boboniortdb'.
+       01  USERNAME PIC  X(05) VALUE 'cobol'.
+       01  PASSWD   PIC  X(10) VALUE 'cbl85'.
+
+       01  SQL-DUP-CODE-SECU     PIC 9(15).
+       01  SQL-DUP-COUNT         PIC 9(05).
+
+       01  SQL-INC-UUID          PIC X(36).
+       01  SQL-INC-LASTNAME      PIC X(20).
+       01  SQL-INC-FIRSTNAME     PIC X(20).
+       01  SQL-INC-ACTIVE        PIC X(01).
+       01  SQL-INC-CLOSE-DATE    PIC X(10).
+
+       01  SQL-MAN-UUID          PIC X(36).
+       01  SQL-MAN-LASTNAME      PIC X(20).
+       01  SQL-MAN-FIRSTNAME     PIC X(20).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+      *---------------------------------------------------------------
+      * Ouvre le fichier d'anomalies, enchaine les trois controles puis
+      * ferme le fichier et rend la main.
+      *---------------------------------------------------------------
+           MOVE FUNCTION CURRENT-DATE TO WS-TODAY.
+
+           EXEC SQL CONNECT :USERNAME IDENTIFIED BY :PASSWD
+               USING :DBNAME
+           END-EXEC.
+
+           OPEN OUTPUT ANOMALY-FILE.
+
+           PERFORM 1000-DOUBLONS-CODE-SECU
+              THRU END-1000-DOUBLONS-CODE-SECU
+           PERFORM 2000-INCOHERENCE-ACTIVE-CLOTURE
+              THRU END-2000-INCOHERENCE-ACTIVE-CLOTURE
+           PERFORM 3000-CHAMPS-OBLIGATOIRES
+              THRU END-3000-CHAMPS-OBLIGATOIRES
+
+           CLOSE ANOMALY-FILE.
+           EXEC SQL DISCONNECT ALL END-EXEC.
+
+           DISPLAY "Doublons code_secu     : " WS-DUP-SECU-COUNT.
+           DISPLAY "Incoherences actif/clot: " WS-INCOHERENCE-COUNT.
+           DISPLAY "Champs obligat. manq.  : " WS-CHAMP-MANQUANT-COUNT.
+
+           GOBACK.
+
+      ******************************************************************
+      *    [RD] Releve les numeros de securite sociale portes par      *
+      *    plusieurs fiches adherent.                                  *
+      ******************************************************************
+       1000-DOUBLONS-CODE-SECU.
+           MOVE "DOUBLONS DE NUMERO DE SECURITE SOCIALE"
+               TO ANOMALY-LINE.
+           WRITE ANOMALY-LINE.
+           MOVE SPACES TO ANOMALY-LINE.
+           WRITE ANOMALY-LINE.
+
+           EXEC SQL
+               DECLARE CRSDUPSECU CURSOR FOR
+               SELECT customer_code_secu, COUNT(*)
+               FROM customer
+               WHERE customer_code_secu != 0
+               GROUP BY customer_code_secu
+               HAVING COUNT(*) > 1
+           END-EXEC.
+
+           EXEC SQL OPEN CRSDUPSECU END-EXEC.
+
+           EXEC SQL
+               FETCH CRSDUPSECU INTO :SQL-DUP-CODE-SECU, :SQL-DUP-COUNT
+           END-EXEC
+           PERFORM UNTIL SQLCODE NOT = ZERO
+               MOVE SPACES TO ANOMALY-LINE
+               STRING 'NIR ' SQL-DUP-CODE-SECU ' porte par '
+                   SQL-DUP-COUNT ' fiches'
+                   DELIMITED BY SIZE INTO ANOMALY-LINE
+               WRITE ANOMALY-LINE
+               ADD 1 TO WS-DUP-SECU-COUNT
+               EXEC SQL
+                   FETCH CRSDUPSECU
+                   INTO :SQL-DUP-CODE-SECU, :SQL-DUP-COUNT
+               END-EXEC
+           END-PERFORM.
+
+           EXEC SQL CLOSE CRSDUPSECU END-EXEC.
+
+           MOVE SPACES TO ANOMALY-LINE.
+           WRITE ANOMALY-LINE.
+       END-1000-DOUBLONS-CODE-SECU.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Releve les fiches dont customer_active et              *
+      *    customer_close_date ne sont pas coherents entre eux : une   *
+      *    fiche cloturee (customer_active = 'A') sans date de         *
+      *    cloture, ou une fiche active avec une date de cloture       *
+      *    renseignee.                                                 *
+      ******************************************************************
+       2000-INCOHERENCE-ACTIVE-CLOTURE.
+           MOVE "INCOHERENCES ACTIF / DATE DE CLOTURE" TO ANOMALY-LINE.
+           WRITE ANOMALY-LINE.
+           MOVE SPACES TO ANOMALY-LINE.
+           WRITE ANOMALY-LINE.
+
+           EXEC SQL
+               DECLARE CRSINCOHERENCE CURSOR FOR
+               SELECT uuid_customer, customer_lastname,
+                   customer_firstname, customer_active,
+                   customer_close_date
+               FROM customer
+               WHERE (customer_active = 'A'
+                      AND (customer_close_date IS NULL
+                           OR customer_close_date = ''))
+                  OR (customer_active != 'A'
+                      AND customer_close_date IS NOT NULL
+                      AND customer_close_date != '')
+           END-EXEC.
+
+           EXEC SQL OPEN CRSINCOHERENCE END-EXEC.
+
+           EXEC SQL
+               FETCH CRSINCOHERENCE
+               INTO :SQL-INC-UUID, :SQL-INC-LASTNAME,
+                   :SQL-INC-FIRSTNAME, :SQL-INC-ACTIVE,
+                   :SQL-INC-CLOSE-DATE
+           END-EXEC
+           PERFORM UNTIL SQLCODE NOT = ZERO
+               MOVE SPACES TO ANOMALY-LINE
+               STRING SQL-INC-LASTNAME ' ' SQL-INC-FIRSTNAME
+                   ' - actif=' SQL-INC-ACTIVE
+                   ' cloture=' SQL-INC-CLOSE-DATE
+                   DELIMITED BY SIZE INTO ANOMALY-LINE
+               WRITE ANOMALY-LINE
+               ADD 1 TO WS-INCOHERENCE-COUNT
+               EXEC SQL
+                   FETCH CRSINCOHERENCE
+                   INTO :SQL-INC-UUID, :SQL-INC-LASTNAME,
+                       :SQL-INC-FIRSTNAME, :SQL-INC-ACTIVE,
+                       :SQL-INC-CLOSE-DATE
+               END-EXEC
+           END-PERFORM.
+
+           EXEC SQL CLOSE CRSINCOHERENCE END-EXEC.
+
+           MOVE SPACES TO ANOMALY-LINE.
+           WRITE ANOMALY-LINE.
+       END-2000-INCOHERENCE-ACTIVE-CLOTURE.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Releve les adherents actifs dont un champ obligatoire  *
+      *    (nom, prenom, date de naissance ou NIR) est manquant.       *
+      ******************************************************************
+       3000-CHAMPS-OBLIGATOIRES.
+           MOVE "CHAMPS OBLIGATOIRES MANQUANTS (ADHERENTS ACTIFS)"
+               TO ANOMALY-LINE.
+           WRITE ANOMALY-LINE.
+           MOVE SPACES TO ANOMALY-LINE.
+           WRITE ANOMALY-LINE.
+
+           EXEC SQL
+               DECLARE CRSCHAMPMANQUANT CURSOR FOR
+               SELECT uuid_customer, customer_lastname,
+                   customer_firstname
+               FROM customer
+               WHERE customer_active != 'A'
+               AND (customer_lastname IS NULL
+                    OR customer_lastname = ''
+                    OR customer_firstname IS NULL
+                    OR customer_firstname = ''
+                    OR customer_birth_date IS NULL
+                    OR customer_birth_date = ''
+                    OR customer_code_secu IS NULL
+                    OR customer_code_secu = 0)
+           END-EXEC.
+
+           EXEC SQL OPEN CRSCHAMPMANQUANT END-EXEC.
+
+           EXEC SQL
+               FETCH CRSCHAMPMANQUANT
+               INTO :SQL-MAN-UUID, :SQL-MAN-LASTNAME, :SQL-MAN-FIRSTNAME
+           END-EXEC
+           PERFORM UNTIL SQLCODE NOT = ZERO
+               MOVE SPACES TO ANOMALY-LINE
+               STRING 'Fiche ' SQL-MAN-UUID ' - '
+                   SQL-MAN-LASTNAME ' ' SQL-MAN-FIRSTNAME
+                   DELIMITED BY SIZE INTO ANOMALY-LINE
+               WRITE ANOMALY-LINE
+               ADD 1 TO WS-CHAMP-MANQUANT-COUNT
+               EXEC SQL
+                   FETCH CRSCHAMPMANQUANT
+                   INTO :SQL-MAN-UUID, :SQL-MAN-LASTNAME,
+                       :SQL-MAN-FIRSTNAME
+               END-EXEC
+           END-PERFORM.
+
+           EXEC SQL CLOSE CRSCHAMPMANQUANT END-EXEC.
+
+           MOVE SPACES TO ANOMALY-LINE.
+           WRITE ANOMALY-LINE.
+       END-3000-CHAMPS-OBLIGATOIRES.
+           EXIT.
