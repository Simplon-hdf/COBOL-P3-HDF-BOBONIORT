@@ -0,0 +1,157 @@
+           01 SCREEN-COTISATION FOREGROUND-COLOR IS 2.
+           05 BLANK SCREEN.
+
+      ******************************************************************
+      *    [RD] DEFINITION DU CADRE.                                   *
+      ******************************************************************
+       COPY 'screen-border.cpy'.
+
+      ******************************************************************
+      *    [RD] TITRE.                                              *
+      ******************************************************************
+           05 FILLER PIC X(25) VALUE "GESTION DES COTISATIONS"
+           LINE 6 COL 80
+           FOREGROUND-COLOR IS 2.
+
+      ******************************************************************
+      *    [RD] RECHERCHE DE L'ADHERENT PAR NUMERO DE SECURITE SOCIALE.*
+      ******************************************************************
+           05 FILLER PIC X(27) VALUE 'Numero de securite sociale'
+           LINE 12 COL 45.
+
+           05 FILLER PIC X(01) USING WS-COT-SECU-1
+           LINE 13 COL 45 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(02) USING WS-COT-SECU-2
+           LINE 13 COL 46 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(02) USING WS-COT-SECU-3
+           LINE 13 COL 48 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(02) USING WS-COT-SECU-4
+           LINE 13 COL 50 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(03) USING WS-COT-SECU-5
+           LINE 13 COL 52 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(03) USING WS-COT-SECU-6
+           LINE 13 COL 55 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(02) USING WS-COT-SECU-7
+           LINE 13 COL 58 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(10) VALUE 'Rechercher'
+           LINE 14 COL 45
+           FOREGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(01) USING WS-COT-SEARCH-VALIDATION
+           LINE 14 COL 56
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+      ******************************************************************
+      *    [RD] ADHERENT TROUVE (lecture seule).                      *
+      ******************************************************************
+           05 FILLER PIC X(03) VALUE 'Nom'
+           LINE 16 COL 45.
+
+           05 FILLER PIC X(20) FROM WS-COT-CUS-LASTNAME
+           LINE 17 COL 45
+           FOREGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(06) VALUE 'Prenom'
+           LINE 16 COL 70.
+
+           05 FILLER PIC X(20) FROM WS-COT-CUS-FIRSTNAME
+           LINE 17 COL 70
+           FOREGROUND-COLOR IS 2.
+
+      ******************************************************************
+      *    [RD] SAISIE D'UN PAIEMENT DE COTISATION.                   *
+      ******************************************************************
+           05 FILLER PIC X(26) VALUE 'Periode (AAAA-MM)'
+           LINE 19 COL 45.
+
+           05 FILLER PIC X(07) USING WS-COT-PERIOD
+           LINE 20 COL 45 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(16) VALUE 'Montant (EUR)'
+           LINE 19 COL 60.
+
+           05 FILLER PIC 9(05) USING WS-COT-AMOUNT-EUROS
+           LINE 20 COL 60 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(01) VALUE ','
+           LINE 20 COL 65
+           FOREGROUND-COLOR IS 3.
+
+           05 FILLER PIC 9(02) USING WS-COT-AMOUNT-CENTS
+           LINE 20 COL 66 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(28) VALUE "Date d'echeance (AAAA-MM-JJ)"
+           LINE 19 COL 75.
+
+           05 FILLER PIC X(10) USING WS-COT-DUE-DATE
+           LINE 20 COL 75 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(20) VALUE 'Enregistrer paiement'
+           LINE 22 COL 45
+           FOREGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(01) USING WS-COT-PAY-VALIDATION
+           LINE 22 COL 66
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+      ******************************************************************
+      *    [RD] EXPORT DE L'HISTORIQUE DES COTISATIONS.                *
+      ******************************************************************
+           05 FILLER PIC X(32) VALUE 'Exporter historique cotisations'
+           LINE 24 COL 45
+           FOREGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(01) USING WS-COT-EXPORT-VALIDATION
+           LINE 24 COL 78
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+      ******************************************************************
+      *    [RD] ZONE MESSAGE.                                          *
+      ******************************************************************
+           05 FILLER PIC X(70) FROM WS-COT-ERROR-MESSAGE
+           LINE 27 COL 45
+           FOREGROUND-COLOR IS 8.
+
+      ******************************************************************
+      *    [RD] RETOUR AU MENU.                                        *
+      ******************************************************************
+           05 FILLER PIC X(01) USING WS-COT-MENU-RETURN
+           LINE 34 COL 170
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(14) VALUE 'Retour'
+           LINE 34 COL 172
+           FOREGROUND-COLOR IS 2.
