@@ -144,24 +144,92 @@
            LINE 22 COL 129 AUTO 
            FOREGROUND-COLOR IS 2.
            05 FILLER PIC X(4) TO  BIRTHDATE-YEAR
-           LINE 22 COL 125 AUTO 
+           LINE 22 COL 125 AUTO
            BACKGROUND-COLOR IS 2
            FOREGROUND-COLOR IS 0.
-           05 FILLER PIC X(10) VALUE "RECHERCHER" 
-           LINE 27 COL 60 
-           FOREGROUND-COLOR IS 2. 
+           05 FILLER PIC X(30) VALUE "Recherche nom/prenom a trou"
+           LINE 24 COL 60 .
+           05 FILLER PIC X VALUE ":"
+           LINE 24 COL 92 .
+           05 FILLER PIC X(1) TO  SC-FUZZY-NAME
+           LINE 24 COL 115 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+           05 FILLER PIC X(11) VALUE "Ville "
+           LINE 26 COL 10 .
+           05 FILLER PIC X VALUE ":"
+           LINE 26 COL 22 .
+           05 FILLER PIC X(30) TO  SC-TOWN
+           LINE 26 COL 24 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+           05 FILLER PIC X(11) VALUE "Code postal"
+           LINE 26 COL 56 .
+           05 FILLER PIC X VALUE ":"
+           LINE 26 COL 68 .
+           05 FILLER PIC X(15) TO  SC-ZIPCODE
+           LINE 26 COL 70 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+           05 FILLER PIC X(21) VALUE "Inclure les archives"
+           LINE 26 COL 108 .
+           05 FILLER PIC X VALUE ":"
+           LINE 26 COL 130 .
+           05 FILLER PIC X(1) TO  SC-INCLUDE-ARCHIVED
+           LINE 26 COL 132 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+           05 FILLER PIC X(10) VALUE "RECHERCHER"
+           LINE 27 COL 60
+           FOREGROUND-COLOR IS 2.
            05 FILLER PIC X(1) TO  SC-SEARCH-VALIDATION
            LINE 27 COL 71
            BACKGROUND-COLOR IS 2
-           FOREGROUND-COLOR IS 0. 
-           05 FILLER PIC X(21) VALUE "Statut de la requete " 
+           FOREGROUND-COLOR IS 0.
+      *    [RD] Exporte les resultats affiches vers EXPORT-RECORD
+      *    (cf. 4000-START-HANDLE dans scback.cbl) quand l'operateur
+      *    met ce champ a 'O'.
+           05 FILLER PIC X(8) VALUE "EXPORTER"
+           LINE 27 COL 90
+           FOREGROUND-COLOR IS 2.
+           05 FILLER PIC X(1) TO  SC-EXPORT-REQUESTED
+           LINE 27 COL 99
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+           05 FILLER PIC X(21) VALUE "Statut de la requete "
            LINE 29 COL 60 .
            05 FILLER PIC X VALUE ":" 
            LINE 29 COL 92 .
            05 FILLER PIC X(70) FROM  ERROR-MESSAGE
-           LINE 29 COL 115 AUTO 
+           LINE 29 COL 115 AUTO
+           FOREGROUND-COLOR IS 2.
+
+      *    [RD] Apercu des resultats quand la recherche trouve
+      *    plusieurs adherents -- voir WS-RESULT-LINE-n/1100-DISPLAY-
+      *    RESULTS dans scfront.cbl.
+           05 FILLER PIC X(80) FROM  WS-RESULT-LINE-1
+           LINE 30 COL 13
+           FOREGROUND-COLOR IS 2.
+           05 FILLER PIC X(80) FROM  WS-RESULT-LINE-2
+           LINE 31 COL 13
+           FOREGROUND-COLOR IS 2.
+           05 FILLER PIC X(80) FROM  WS-RESULT-LINE-3
+           LINE 32 COL 13
            FOREGROUND-COLOR IS 2.
-           05 FILLER PIC X(2) VALUE  "  " LINE 18 COL 10 
+           05 FILLER PIC X(80) FROM  WS-RESULT-LINE-4
+           LINE 33 COL 13
+           FOREGROUND-COLOR IS 2.
+           05 FILLER PIC X(80) FROM  WS-RESULT-LINE-5
+           LINE 34 COL 13
+           FOREGROUND-COLOR IS 2.
+           05 FILLER PIC X(80) FROM  WS-RESULT-LINE-6
+           LINE 35 COL 13
+           FOREGROUND-COLOR IS 2.
+           05 FILLER PIC X(80) FROM  WS-RESULT-LINE-7
+           LINE 36 COL 13
+           FOREGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(2) VALUE  "  " LINE 18 COL 10
            BACKGROUND-COLOR IS 2.       
            05 FILLER PIC X(2) VALUE  "  " COL  190
            BACKGROUND-COLOR IS 2.
