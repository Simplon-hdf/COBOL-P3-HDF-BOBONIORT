@@ -0,0 +1,194 @@
+           01 SCREEN-REMBOURSEMENT FOREGROUND-COLOR IS 2.
+           05 BLANK SCREEN.
+
+      ******************************************************************
+      *    [RD] DEFINITION DU CADRE.                                   *
+      ******************************************************************
+       COPY 'screen-border.cpy'.
+
+      ******************************************************************
+      *    [RD] TITRE.                                              *
+      ******************************************************************
+           05 FILLER PIC X(27) VALUE "GESTION DES REMBOURSEMENTS"
+           LINE 6 COL 78
+           FOREGROUND-COLOR IS 2.
+
+      ******************************************************************
+      *    [RD] RECHERCHE DE L'ADHERENT PAR NUMERO DE SECURITE SOCIALE.*
+      ******************************************************************
+           05 FILLER PIC X(27) VALUE 'Numero de securite sociale'
+           LINE 12 COL 45.
+
+           05 FILLER PIC X(01) USING WS-REM-SECU-1
+           LINE 13 COL 45 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(02) USING WS-REM-SECU-2
+           LINE 13 COL 46 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(02) USING WS-REM-SECU-3
+           LINE 13 COL 48 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(02) USING WS-REM-SECU-4
+           LINE 13 COL 50 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(03) USING WS-REM-SECU-5
+           LINE 13 COL 52 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(03) USING WS-REM-SECU-6
+           LINE 13 COL 55 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(02) USING WS-REM-SECU-7
+           LINE 13 COL 58 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(10) VALUE 'Rechercher'
+           LINE 14 COL 45
+           FOREGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(01) USING WS-REM-SEARCH-VALIDATION
+           LINE 14 COL 56
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+      ******************************************************************
+      *    [RD] ADHERENT TROUVE (lecture seule).                      *
+      ******************************************************************
+           05 FILLER PIC X(03) VALUE 'Nom'
+           LINE 16 COL 45.
+
+           05 FILLER PIC X(20) FROM WS-REM-CUS-LASTNAME
+           LINE 17 COL 45
+           FOREGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(06) VALUE 'Prenom'
+           LINE 16 COL 70.
+
+           05 FILLER PIC X(20) FROM WS-REM-CUS-FIRSTNAME
+           LINE 17 COL 70
+           FOREGROUND-COLOR IS 2.
+
+      ******************************************************************
+      *    [RD] SAISIE D'UNE NOUVELLE RECLAMATION.                    *
+      ******************************************************************
+           05 FILLER PIC X(27) VALUE 'Date des soins (AAAA-MM-JJ)'
+           LINE 19 COL 45.
+
+           05 FILLER PIC X(10) USING WS-REM-CARE-DATE
+           LINE 20 COL 45 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(20) VALUE 'Praticien'
+           LINE 19 COL 60.
+
+           05 FILLER PIC X(20) USING WS-REM-PROVIDER
+           LINE 20 COL 60 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(16) VALUE 'Montant reclame'
+           LINE 19 COL 85.
+
+           05 FILLER PIC 9(05) USING WS-REM-CLAIM-EUROS
+           LINE 20 COL 85 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(01) VALUE ','
+           LINE 20 COL 90
+           FOREGROUND-COLOR IS 3.
+
+           05 FILLER PIC 9(02) USING WS-REM-CLAIM-CENTS
+           LINE 20 COL 91 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(24) VALUE 'Enregistrer reclamation'
+           LINE 22 COL 45
+           FOREGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(01) USING WS-REM-CLAIM-VALIDATION
+           LINE 22 COL 70
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+      ******************************************************************
+      *    [RD] TRAITEMENT DE LA DERNIERE RECLAMATION EN ATTENTE.      *
+      ******************************************************************
+           05 FILLER PIC X(18) VALUE 'Montant rembourse'
+           LINE 24 COL 45.
+
+           05 FILLER PIC 9(05) USING WS-REM-PAID-EUROS
+           LINE 25 COL 45 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(01) VALUE ','
+           LINE 25 COL 50
+           FOREGROUND-COLOR IS 3.
+
+           05 FILLER PIC 9(02) USING WS-REM-PAID-CENTS
+           LINE 25 COL 51 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(29) VALUE 'Statut (R=rembourse D=refuse)'
+           LINE 24 COL 60.
+
+           05 FILLER PIC X(01) USING WS-REM-STATUS
+           LINE 25 COL 60 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(26) VALUE 'Valider traitement'
+           LINE 26 COL 45
+           FOREGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(01) USING WS-REM-UPDATE-VALIDATION
+           LINE 26 COL 65
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+      ******************************************************************
+      *    [RD] EXPORT DE L'HISTORIQUE DES RECLAMATIONS.               *
+      ******************************************************************
+           05 FILLER PIC X(30) VALUE "Exporter l'historique"
+           LINE 28 COL 45
+           FOREGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(01) USING WS-REM-EXPORT-VALIDATION
+           LINE 28 COL 67
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+      ******************************************************************
+      *    [RD] ZONE MESSAGE.                                          *
+      ******************************************************************
+           05 FILLER PIC X(70) FROM WS-REM-ERROR-MESSAGE
+           LINE 30 COL 45
+           FOREGROUND-COLOR IS 8.
+
+      ******************************************************************
+      *    [RD] RETOUR AU MENU.                                        *
+      ******************************************************************
+           05 FILLER PIC X(01) USING WS-REM-MENU-RETURN
+           LINE 34 COL 170
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(14) VALUE 'Retour'
+           LINE 34 COL 172
+           FOREGROUND-COLOR IS 2.
