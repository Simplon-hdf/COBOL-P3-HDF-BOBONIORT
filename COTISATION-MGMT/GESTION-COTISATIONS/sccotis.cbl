@@ -0,0 +1,315 @@
+      ******************************************************************
+      *    [RD] Le programme 'sccotis' porte l'ecran de gestion des    *
+      *    cotisations : recherche d'un adherent par numero de         *
+      *    securite sociale, saisie d'un paiement de cotisation et     *
+      *    export de l'historique des cotisations de l'adherent vers   *
+      *    un fichier sequentiel imprimable.                           *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. sccotis.
+       AUTHOR.       Rémi.
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    [RD] Fichier sequentiel utilise pour exporter l'historique
+      *    des cotisations de l'adherent courant.
+           SELECT EXPORT-FILE ASSIGN TO "EXPORTCOTIS"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXPORT-FILE.
+       01  EXPORT-RECORD.
+           05 EXP-PERIOD      PIC X(07).
+           05 EXP-AMOUNT      PIC ZZZZ9.99.
+           05 EXP-DUE-DATE    PIC X(10).
+           05 EXP-PAID-DATE   PIC X(10).
+           05 EXP-STATUS      PIC X(01).
+
+       WORKING-STORAGE SECTION.
+      *    [RD] Champs de recherche par numero de securite sociale.
+       01  WS-COT-SECU-1              PIC X(01).
+       01  WS-COT-SECU-2              PIC X(02).
+       01  WS-COT-SECU-3              PIC X(02).
+       01  WS-COT-SECU-4              PIC X(02).
+       01  WS-COT-SECU-5              PIC X(03).
+       01  WS-COT-SECU-6              PIC X(03).
+       01  WS-COT-SECU-7              PIC X(02).
+       01  WS-COT-CODE-SECU-FULL      PIC 9(15).
+       01  WS-COT-SEARCH-VALIDATION   PIC X(01).
+
+      *    [RD] Adherent trouve (lecture seule sur l'ecran).
+       01  WS-COT-CUS-UUID            PIC X(36).
+       01  WS-COT-CUS-LASTNAME        PIC X(20).
+       01  WS-COT-CUS-FIRSTNAME       PIC X(20).
+
+      *    [RD] Saisie d'un paiement de cotisation.
+       01  WS-COT-PERIOD              PIC X(07).
+       01  WS-COT-AMOUNT-EUROS        PIC 9(05).
+       01  WS-COT-AMOUNT-CENTS        PIC 9(02).
+       01  WS-COT-AMOUNT              PIC 9(05)V99.
+       01  WS-COT-DUE-DATE            PIC X(10).
+       01  WS-COT-PAY-VALIDATION      PIC X(01).
+
+      *    [RD] Export de l'historique.
+       01  WS-COT-EXPORT-VALIDATION   PIC X(01).
+       01  WS-COT-EXPORT-COUNT        PIC 9(05).
+
+       01  WS-COT-ERROR-MESSAGE       PIC X(70).
+       01  WS-COT-MENU-RETURN         PIC X(01).
+       01  WS-TODAY                   PIC X(08).
+       01  WS-COT-PAID-DATE           PIC X(10).
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DBNAME   PIC  X(11) VALUE 'boboniortdb'.
+       01  USERNAME PIC  X(05) VALUE 'cobol'.
+       01  PASSWD   PIC  X(10) VALUE 'cbl85'.
+
+       01  SQL-LOOKUP-CODE-SECU  PIC 9(15).
+       01  SQL-LOOKUP-UUID       PIC X(36).
+       01  SQL-LOOKUP-LASTNAME   PIC X(20).
+       01  SQL-LOOKUP-FIRSTNAME  PIC X(20).
+
+       01  SQL-COT-UUID-CUSTOMER PIC X(36).
+       01  SQL-COT-AMOUNT        PIC S9(5)V99 COMP-3.
+       01  SQL-COT-PERIOD        PIC X(07).
+       01  SQL-COT-DUE-DATE      PIC X(10).
+       01  SQL-COT-PAID-DATE     PIC X(10).
+       01  SQL-COT-STATUS        PIC X(01).
+       01  SQL-COT-EXIST-COUNT   PIC 9(05).
+
+       01  SQL-COT-CUR-PERIOD    PIC X(07).
+       01  SQL-COT-CUR-AMOUNT    PIC S9(5)V99 COMP-3.
+       01  SQL-COT-CUR-DUE-DATE  PIC X(10).
+       01  SQL-COT-CUR-PAID-DATE PIC X(10).
+       01  SQL-COT-CUR-STATUS    PIC X(01).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      ******************************************************************
+       SCREEN SECTION.
+       COPY 'screen-cotisation.cpy'.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+      *---------------------------------------------------------------
+      * Boucle principale : affiche l'ecran, recherche un adherent,
+      * saisit un paiement ou exporte l'historique selon l'action
+      * choisie par l'operateur, jusqu'au retour au menu principal.
+      *---------------------------------------------------------------
+           MOVE SPACES TO WS-COT-ERROR-MESSAGE.
+           MOVE SPACES TO WS-COT-CUS-UUID.
+
+           PERFORM UNTIL WS-COT-MENU-RETURN = 'O'
+               DISPLAY SCREEN-COTISATION
+               ACCEPT SCREEN-COTISATION
+
+               EVALUATE TRUE
+                   WHEN WS-COT-MENU-RETURN = 'O'
+                       CONTINUE
+                   WHEN WS-COT-SEARCH-VALIDATION = 'O'
+                       PERFORM 1000-SEARCH-ADHERENT
+                          THRU END-1000-SEARCH-ADHERENT
+                   WHEN WS-COT-PAY-VALIDATION = 'O'
+                       PERFORM 2000-SAISIR-PAIEMENT
+                          THRU END-2000-SAISIR-PAIEMENT
+                   WHEN WS-COT-EXPORT-VALIDATION = 'O'
+                       PERFORM 3000-EXPORT-HISTORIQUE
+                          THRU END-3000-EXPORT-HISTORIQUE
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-PERFORM.
+
+           GOBACK.
+
+      ******************************************************************
+      *    [RD] Recherche l'adherent par numero de securite sociale    *
+      *    et restitue son uuid_customer, nom et prenom.               *
+      ******************************************************************
+       1000-SEARCH-ADHERENT.
+           MOVE SPACES TO WS-COT-ERROR-MESSAGE.
+           MOVE SPACES TO WS-COT-CUS-UUID.
+           MOVE SPACES TO WS-COT-CUS-LASTNAME.
+           MOVE SPACES TO WS-COT-CUS-FIRSTNAME.
+
+           STRING WS-COT-SECU-1 WS-COT-SECU-2 WS-COT-SECU-3
+               WS-COT-SECU-4 WS-COT-SECU-5 WS-COT-SECU-6 WS-COT-SECU-7
+               DELIMITED BY SIZE INTO WS-COT-CODE-SECU-FULL.
+
+           MOVE WS-COT-CODE-SECU-FULL TO SQL-LOOKUP-CODE-SECU.
+
+           EXEC SQL CONNECT :USERNAME IDENTIFIED BY :PASSWD
+               USING :DBNAME
+           END-EXEC.
+
+           EXEC SQL
+               SELECT uuid_customer, customer_lastname,
+                   customer_firstname
+               INTO :SQL-LOOKUP-UUID, :SQL-LOOKUP-LASTNAME,
+                   :SQL-LOOKUP-FIRSTNAME
+               FROM customer
+               WHERE customer_code_secu = :SQL-LOOKUP-CODE-SECU
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN ZERO
+                   MOVE SQL-LOOKUP-UUID      TO WS-COT-CUS-UUID
+                   MOVE SQL-LOOKUP-LASTNAME  TO WS-COT-CUS-LASTNAME
+                   MOVE SQL-LOOKUP-FIRSTNAME TO WS-COT-CUS-FIRSTNAME
+                   MOVE 'Adherent trouve.' TO WS-COT-ERROR-MESSAGE
+               WHEN OTHER
+                   MOVE 'Adherent introuvable.' TO WS-COT-ERROR-MESSAGE
+           END-EVALUATE.
+
+           EXEC SQL DISCONNECT ALL END-EXEC.
+       END-1000-SEARCH-ADHERENT.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Enregistre un paiement de cotisation pour l'adherent   *
+      *    trouve au prealable par 1000-SEARCH-ADHERENT.               *
+      ******************************************************************
+       2000-SAISIR-PAIEMENT.
+           MOVE SPACES TO WS-COT-ERROR-MESSAGE.
+
+           IF WS-COT-CUS-UUID = SPACES
+               MOVE 'Recherchez un adherent avant le paiement.'
+                   TO WS-COT-ERROR-MESSAGE
+               GO TO END-2000-SAISIR-PAIEMENT
+           END-IF.
+
+           COMPUTE WS-COT-AMOUNT =
+               WS-COT-AMOUNT-EUROS + (WS-COT-AMOUNT-CENTS / 100).
+
+           MOVE FUNCTION CURRENT-DATE TO WS-TODAY.
+           STRING WS-TODAY(1:4) '-' WS-TODAY(5:2) '-' WS-TODAY(7:2)
+               DELIMITED BY SIZE INTO WS-COT-PAID-DATE.
+
+           MOVE WS-COT-CUS-UUID TO SQL-COT-UUID-CUSTOMER.
+           MOVE WS-COT-AMOUNT   TO SQL-COT-AMOUNT.
+           MOVE WS-COT-PERIOD   TO SQL-COT-PERIOD.
+           MOVE WS-COT-DUE-DATE TO SQL-COT-DUE-DATE.
+           MOVE WS-COT-PAID-DATE TO SQL-COT-PAID-DATE.
+           MOVE 'P'             TO SQL-COT-STATUS.
+
+           EXEC SQL CONNECT :USERNAME IDENTIFIED BY :PASSWD
+               USING :DBNAME
+           END-EXEC.
+
+      *    [RD] 'sccotiscalc' genere deja une ligne 'U' (et parfois
+      *    'S' via 'scsepagen') pour chaque periode : on met a jour
+      *    cette ligne plutot que d'en inserer une seconde si elle
+      *    existe deja pour cet adherent/cette periode.
+           EXEC SQL
+               SELECT COUNT(*) INTO :SQL-COT-EXIST-COUNT
+               FROM cotisation
+               WHERE uuid_customer = :SQL-COT-UUID-CUSTOMER
+               AND cotisation_period = :SQL-COT-PERIOD
+           END-EXEC.
+
+           IF SQL-COT-EXIST-COUNT > ZERO
+               EXEC SQL
+                   UPDATE cotisation SET
+                       cotisation_amount = :SQL-COT-AMOUNT,
+                       cotisation_due_date = :SQL-COT-DUE-DATE,
+                       cotisation_paid_date = :SQL-COT-PAID-DATE,
+                       cotisation_status = :SQL-COT-STATUS
+                   WHERE uuid_customer = :SQL-COT-UUID-CUSTOMER
+                   AND cotisation_period = :SQL-COT-PERIOD
+               END-EXEC
+           ELSE
+               EXEC SQL
+                   INSERT INTO cotisation (
+                       uuid_customer, cotisation_amount,
+                       cotisation_period, cotisation_due_date,
+                       cotisation_paid_date, cotisation_status
+                   ) VALUES (
+                       :SQL-COT-UUID-CUSTOMER, :SQL-COT-AMOUNT,
+                       :SQL-COT-PERIOD, :SQL-COT-DUE-DATE,
+                       :SQL-COT-PAID-DATE, :SQL-COT-STATUS
+                   )
+               END-EXEC
+           END-IF.
+
+           EVALUATE SQLCODE
+               WHEN ZERO
+                   EXEC SQL COMMIT WORK END-EXEC
+                   MOVE 'Paiement enregistre.' TO WS-COT-ERROR-MESSAGE
+               WHEN OTHER
+                   EXEC SQL ROLLBACK WORK END-EXEC
+                   MOVE "Erreur lors de l'enregistrement du paiement."
+                       TO WS-COT-ERROR-MESSAGE
+           END-EVALUATE.
+
+           EXEC SQL DISCONNECT ALL END-EXEC.
+       END-2000-SAISIR-PAIEMENT.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Exporte l'historique des cotisations de l'adherent     *
+      *    trouve vers un fichier sequentiel imprimable.               *
+      ******************************************************************
+       3000-EXPORT-HISTORIQUE.
+           MOVE SPACES TO WS-COT-ERROR-MESSAGE.
+
+           IF WS-COT-CUS-UUID = SPACES
+               MOVE 'Recherchez un adherent avant d''exporter.'
+                   TO WS-COT-ERROR-MESSAGE
+               GO TO END-3000-EXPORT-HISTORIQUE
+           END-IF.
+
+           MOVE ZERO TO WS-COT-EXPORT-COUNT.
+           MOVE WS-COT-CUS-UUID TO SQL-COT-UUID-CUSTOMER.
+
+           EXEC SQL CONNECT :USERNAME IDENTIFIED BY :PASSWD
+               USING :DBNAME
+           END-EXEC.
+
+           EXEC SQL
+               DECLARE CRSCOTISHIST CURSOR FOR
+               SELECT cotisation_period, cotisation_amount,
+                   cotisation_due_date, cotisation_paid_date,
+                   cotisation_status
+               FROM cotisation
+               WHERE uuid_customer = :SQL-COT-UUID-CUSTOMER
+               ORDER BY cotisation_period
+           END-EXEC.
+
+           EXEC SQL OPEN CRSCOTISHIST END-EXEC.
+
+           OPEN OUTPUT EXPORT-FILE.
+
+           EXEC SQL
+               FETCH CRSCOTISHIST
+               INTO :SQL-COT-CUR-PERIOD, :SQL-COT-CUR-AMOUNT,
+                   :SQL-COT-CUR-DUE-DATE, :SQL-COT-CUR-PAID-DATE,
+                   :SQL-COT-CUR-STATUS
+           END-EXEC
+           PERFORM UNTIL SQLCODE NOT = ZERO
+               MOVE SQL-COT-CUR-PERIOD    TO EXP-PERIOD
+               MOVE SQL-COT-CUR-AMOUNT    TO EXP-AMOUNT
+               MOVE SQL-COT-CUR-DUE-DATE  TO EXP-DUE-DATE
+               MOVE SQL-COT-CUR-PAID-DATE TO EXP-PAID-DATE
+               MOVE SQL-COT-CUR-STATUS    TO EXP-STATUS
+               WRITE EXPORT-RECORD
+               ADD 1 TO WS-COT-EXPORT-COUNT
+               EXEC SQL
+                   FETCH CRSCOTISHIST
+                   INTO :SQL-COT-CUR-PERIOD, :SQL-COT-CUR-AMOUNT,
+                       :SQL-COT-CUR-DUE-DATE, :SQL-COT-CUR-PAID-DATE,
+                       :SQL-COT-CUR-STATUS
+               END-EXEC
+           END-PERFORM.
+
+           CLOSE EXPORT-FILE.
+           EXEC SQL CLOSE CRSCOTISHIST END-EXEC.
+           EXEC SQL DISCONNECT ALL END-EXEC.
+
+           STRING WS-COT-EXPORT-COUNT ' cotisation(s) exportee(s).'
+               DELIMITED BY SIZE INTO WS-COT-ERROR-MESSAGE.
+       END-3000-EXPORT-HISTORIQUE.
+           EXIT.
