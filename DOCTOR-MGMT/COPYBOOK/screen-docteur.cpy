@@ -0,0 +1,90 @@
+           01 SCREEN-DOCTEUR FOREGROUND-COLOR IS 2.
+           05 BLANK SCREEN.
+
+      ******************************************************************
+      *    [RD] DEFINITION DU CADRE.                                   *
+      ******************************************************************
+       COPY 'screen-border.cpy'.
+
+      ******************************************************************
+      *    [RD] TITRE.                                                 *
+      ******************************************************************
+           05 FILLER PIC X(24) VALUE "REPERTOIRE DES MEDECINS"
+           LINE 6 COL 78
+           FOREGROUND-COLOR IS 2.
+
+      ******************************************************************
+      *    [RD] AJOUT D'UN MEDECIN AU REPERTOIRE.                      *
+      ******************************************************************
+           05 FILLER PIC X(20) VALUE 'Nom du medecin'
+           LINE 12 COL 45.
+
+           05 FILLER PIC X(20) USING WS-DOC-NAME
+           LINE 13 COL 45 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(21) VALUE 'Ajouter au repertoire'
+           LINE 14 COL 45
+           FOREGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(01) USING WS-DOC-ADD-VALIDATION
+           LINE 14 COL 67
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+      ******************************************************************
+      *    [RD] RECHERCHE D'UN MEDECIN DANS LE REPERTOIRE.             *
+      ******************************************************************
+           05 FILLER PIC X(29) VALUE 'Recherche (nom ou partie du)'
+           LINE 17 COL 45.
+
+           05 FILLER PIC X(20) USING WS-DOC-SEARCH-NAME
+           LINE 18 COL 45 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(10) VALUE 'Rechercher'
+           LINE 19 COL 45
+           FOREGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(01) USING WS-DOC-SEARCH-VALIDATION
+           LINE 19 COL 56
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+      ******************************************************************
+      *    [RD] RESULTAT DE LA RECHERCHE (lecture seule).              *
+      ******************************************************************
+           05 FILLER PIC X(15) VALUE 'Medecin(s)'
+           LINE 21 COL 45.
+
+           05 FILLER PIC X(05) FROM WS-DOC-FOUND-COUNT
+           LINE 21 COL 61
+           FOREGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(20) VALUE 'Premier resultat'
+           LINE 22 COL 45.
+
+           05 FILLER PIC X(20) FROM WS-DOC-FOUND-NAME
+           LINE 23 COL 45
+           FOREGROUND-COLOR IS 2.
+
+      ******************************************************************
+      *    [RD] ZONE MESSAGE.                                          *
+      ******************************************************************
+           05 FILLER PIC X(70) FROM WS-DOC-ERROR-MESSAGE
+           LINE 30 COL 45
+           FOREGROUND-COLOR IS 8.
+
+      ******************************************************************
+      *    [RD] RETOUR AU MENU.                                        *
+      ******************************************************************
+           05 FILLER PIC X(01) USING WS-DOC-MENU-RETURN
+           LINE 34 COL 170
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(14) VALUE 'Retour'
+           LINE 34 COL 172
+           FOREGROUND-COLOR IS 2.
