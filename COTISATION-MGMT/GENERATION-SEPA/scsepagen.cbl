@@ -0,0 +1,160 @@
+      ******************************************************************
+      *    [RD] Le programme 'scsepagen' est le traitement batch qui   *
+      *    genere le fichier de prelevement SEPA des cotisations dues  *
+      *    (cotisation_status = 'U') pour les adherents disposant d'un *
+      *    IBAN. Chaque cotisation incluse dans le fichier passe au    *
+      *    statut 'S' (soumise au prelevement) pour ne pas etre        *
+      *    regeneree au prochain passage. Les cotisations dues sans    *
+      *    IBAN enregistre sont laissees en 'U' et relevees a part.    *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. scsepagen.
+       AUTHOR.       Rémi.
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    [RD] Fichier sequentiel du lot de prelevement SEPA.
+           SELECT SEPA-FILE ASSIGN TO "SEPACOTIS"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SEPA-FILE.
+       01  SEPA-LINE                 PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TODAY                  PIC X(08).
+       01  WS-SEPA-CREATION-DATE     PIC X(10).
+       01  WS-SEPA-TOTAL-AMOUNT      PIC 9(07)V99 VALUE ZERO.
+       01  WS-SEPA-TOTAL-AMOUNT-ED   PIC ZZZZZZ9.99.
+       01  WS-SEPA-INCLUDED-COUNT    PIC 9(05) VALUE ZERO.
+       01  WS-SEPA-SKIPPED-COUNT     PIC 9(05) VALUE ZERO.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DBNAME   PIC  X(11) VALUE 'boboniortdb'.
+       01  USERNAME PIC  X(05) VALUE 'cobol'.
+       01  PASSWD   PIC  X(10) VALUE 'cbl85'.
+
+       01  SQL-SEPA-COT-UUID       PIC X(36).
+       01  SQL-SEPA-COT-AMOUNT     PIC S9(5)V99 COMP-3.
+       01  SQL-SEPA-COT-AMOUNT-ED  PIC ZZZZ9.99.
+       01  SQL-SEPA-COT-PERIOD     PIC X(07).
+       01  SQL-SEPA-CUS-IBAN       PIC X(34).
+       01  SQL-SEPA-CUS-LASTNAME   PIC X(20).
+       01  SQL-SEPA-CUS-FIRSTNAME  PIC X(20).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+      *---------------------------------------------------------------
+      * Ouvre le fichier SEPA, ecrit l'entete, parcourt les cotisations
+      * dues avec IBAN, ecrit le pied puis ferme le fichier.
+      *---------------------------------------------------------------
+           MOVE FUNCTION CURRENT-DATE TO WS-TODAY.
+           STRING WS-TODAY(1:4) '-' WS-TODAY(5:2) '-' WS-TODAY(7:2)
+               DELIMITED BY SIZE INTO WS-SEPA-CREATION-DATE.
+
+           EXEC SQL CONNECT :USERNAME IDENTIFIED BY :PASSWD
+               USING :DBNAME
+           END-EXEC.
+
+           OPEN OUTPUT SEPA-FILE.
+
+           MOVE SPACES TO SEPA-LINE.
+           STRING 'ENTETE LOT SEPA - ' WS-SEPA-CREATION-DATE
+               DELIMITED BY SIZE INTO SEPA-LINE.
+           WRITE SEPA-LINE.
+
+           PERFORM 1000-START-GENERATION THRU END-1000-GENERATION.
+
+           MOVE WS-SEPA-TOTAL-AMOUNT TO WS-SEPA-TOTAL-AMOUNT-ED.
+           MOVE SPACES TO SEPA-LINE.
+           STRING 'PIED LOT SEPA - ' WS-SEPA-INCLUDED-COUNT
+               ' operation(s) - ' WS-SEPA-TOTAL-AMOUNT-ED ' EUR'
+               DELIMITED BY SIZE INTO SEPA-LINE.
+           WRITE SEPA-LINE.
+
+           CLOSE SEPA-FILE.
+
+           EXEC SQL COMMIT WORK END-EXEC.
+           EXEC SQL DISCONNECT ALL END-EXEC.
+
+           DISPLAY "Cotisations incluses au lot SEPA : "
+               WS-SEPA-INCLUDED-COUNT.
+           DISPLAY "Cotisations dues sans IBAN        : "
+               WS-SEPA-SKIPPED-COUNT.
+
+           GOBACK.
+
+      ******************************************************************
+      *    [RD] Parcourt les cotisations dues (statut 'U') et ecrit    *
+      *    une ligne de prelevement pour celles dont l'adherent a un   *
+      *    IBAN enregistre ; les autres sont comptees a part.          *
+      ******************************************************************
+       1000-START-GENERATION.
+           EXEC SQL
+               DECLARE CRSSEPADUE CURSOR FOR
+               SELECT cotisation.uuid_customer, cotisation_amount,
+                   cotisation_period, customer_code_iban,
+                   customer_lastname, customer_firstname
+               FROM cotisation, customer
+               WHERE cotisation.uuid_customer = customer.uuid_customer
+               AND cotisation_status = 'U'
+           END-EXEC.
+
+           EXEC SQL OPEN CRSSEPADUE END-EXEC.
+
+           EXEC SQL
+               FETCH CRSSEPADUE
+               INTO :SQL-SEPA-COT-UUID, :SQL-SEPA-COT-AMOUNT,
+                   :SQL-SEPA-COT-PERIOD, :SQL-SEPA-CUS-IBAN,
+                   :SQL-SEPA-CUS-LASTNAME, :SQL-SEPA-CUS-FIRSTNAME
+           END-EXEC
+           PERFORM UNTIL SQLCODE NOT = ZERO
+               PERFORM 1100-TRAITER-UNE-COTISATION
+                  THRU END-1100-TRAITER-UNE-COTISATION
+               EXEC SQL
+                   FETCH CRSSEPADUE
+                   INTO :SQL-SEPA-COT-UUID, :SQL-SEPA-COT-AMOUNT,
+                       :SQL-SEPA-COT-PERIOD, :SQL-SEPA-CUS-IBAN,
+                       :SQL-SEPA-CUS-LASTNAME, :SQL-SEPA-CUS-FIRSTNAME
+               END-EXEC
+           END-PERFORM.
+
+           EXEC SQL CLOSE CRSSEPADUE END-EXEC.
+       END-1000-GENERATION.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Ecrit la ligne de prelevement d'une cotisation due et  *
+      *    bascule son statut a 'S', ou la compte a part si           *
+      *    l'adherent n'a pas d'IBAN enregistre.                      *
+      ******************************************************************
+       1100-TRAITER-UNE-COTISATION.
+           IF SQL-SEPA-CUS-IBAN = SPACES
+               ADD 1 TO WS-SEPA-SKIPPED-COUNT
+               GO TO END-1100-TRAITER-UNE-COTISATION
+           END-IF.
+
+           MOVE SQL-SEPA-COT-AMOUNT TO SQL-SEPA-COT-AMOUNT-ED.
+           MOVE SPACES TO SEPA-LINE.
+           STRING SQL-SEPA-CUS-IBAN ' ' SQL-SEPA-COT-AMOUNT-ED
+               ' EUR REF ' SQL-SEPA-COT-PERIOD ' '
+               SQL-SEPA-CUS-LASTNAME ' ' SQL-SEPA-CUS-FIRSTNAME
+               DELIMITED BY SIZE INTO SEPA-LINE.
+           WRITE SEPA-LINE.
+
+           ADD SQL-SEPA-COT-AMOUNT TO WS-SEPA-TOTAL-AMOUNT.
+           ADD 1 TO WS-SEPA-INCLUDED-COUNT.
+
+           EXEC SQL
+               UPDATE cotisation SET cotisation_status = 'S'
+               WHERE uuid_customer = :SQL-SEPA-COT-UUID
+               AND cotisation_period = :SQL-SEPA-COT-PERIOD
+           END-EXEC.
+       END-1100-TRAITER-UNE-COTISATION.
+           EXIT.
