@@ -0,0 +1,130 @@
+           01 SCREEN-PRESTATION FOREGROUND-COLOR IS 2.
+           05 BLANK SCREEN.
+
+      ******************************************************************
+      *    [RD] DEFINITION DU CADRE.                                   *
+      ******************************************************************
+       COPY 'screen-border.cpy'.
+
+      ******************************************************************
+      *    [RD] TITRE.                                                 *
+      ******************************************************************
+           05 FILLER PIC X(25) VALUE "CATALOGUE DES PRESTATIONS"
+           LINE 6 COL 80
+           FOREGROUND-COLOR IS 2.
+
+      ******************************************************************
+      *    [RD] SAISIE / RECHERCHE D'UNE PRESTATION PAR SON CODE.      *
+      ******************************************************************
+           05 FILLER PIC X(20) VALUE 'Code prestation'
+           LINE 12 COL 45.
+
+           05 FILLER PIC X(10) USING WS-PRES-CODE
+           LINE 13 COL 45 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(10) VALUE 'Rechercher'
+           LINE 14 COL 45
+           FOREGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(01) USING WS-PRES-SEARCH-VALIDATION
+           LINE 14 COL 56
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+      ******************************************************************
+      *    [RD] LIBELLE, TAUX, PLAFOND ET REGLES D'ELIGIBILITE.        *
+      ******************************************************************
+           05 FILLER PIC X(20) VALUE 'Libelle du soin'
+           LINE 16 COL 45.
+
+           05 FILLER PIC X(30) USING WS-PRES-LABEL
+           LINE 17 COL 45 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(20) VALUE 'Taux (%)'
+           LINE 16 COL 80.
+
+           05 FILLER PIC 9(03) USING WS-PRES-RATE-PART
+           LINE 17 COL 80 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(01) VALUE ','
+           LINE 17 COL 83
+           FOREGROUND-COLOR IS 3.
+
+           05 FILLER PIC 9(02) USING WS-PRES-RATE-DEC
+           LINE 17 COL 84 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(20) VALUE 'Plafond (EUR)'
+           LINE 16 COL 90.
+
+           05 FILLER PIC 9(05) USING WS-PRES-CEILING-EUROS
+           LINE 17 COL 90 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(01) VALUE ','
+           LINE 17 COL 95
+           FOREGROUND-COLOR IS 3.
+
+           05 FILLER PIC 9(02) USING WS-PRES-CEILING-CENTS
+           LINE 17 COL 96 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(30) VALUE "Regles d'eligibilite"
+           LINE 19 COL 45.
+
+           05 FILLER PIC X(40) USING WS-PRES-ELIGIBILITY
+           LINE 20 COL 45 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+      ******************************************************************
+      *    [RD] AJOUT AU CATALOGUE.                                    *
+      ******************************************************************
+           05 FILLER PIC X(20) VALUE 'Ajouter au catalogue'
+           LINE 22 COL 45
+           FOREGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(01) USING WS-PRES-ADD-VALIDATION
+           LINE 22 COL 66
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+      ******************************************************************
+      *    [RD] EXPORT DU CATALOGUE COMPLET.                           *
+      ******************************************************************
+           05 FILLER PIC X(25) VALUE 'Exporter le catalogue'
+           LINE 24 COL 45
+           FOREGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(01) USING WS-PRES-EXPORT-VALIDATION
+           LINE 24 COL 68
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+      ******************************************************************
+      *    [RD] ZONE MESSAGE.                                          *
+      ******************************************************************
+           05 FILLER PIC X(70) FROM WS-PRES-ERROR-MESSAGE
+           LINE 27 COL 45
+           FOREGROUND-COLOR IS 8.
+
+      ******************************************************************
+      *    [RD] RETOUR AU MENU.                                        *
+      ******************************************************************
+           05 FILLER PIC X(01) USING WS-PRES-MENU-RETURN
+           LINE 34 COL 170
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(14) VALUE 'Retour'
+           LINE 34 COL 172
+           FOREGROUND-COLOR IS 2.
