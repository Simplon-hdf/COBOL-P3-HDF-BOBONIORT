@@ -0,0 +1,275 @@
+      ******************************************************************
+      *    [RD] Le programme 'scprest' porte l'ecran de gestion du     *
+      *    catalogue des prestations couvertes : ajout d'une           *
+      *    prestation (type de soin, taux de remboursement, plafond et *
+      *    regles d'eligibilite), recherche d'une prestation par son   *
+      *    code et export du catalogue complet vers un fichier         *
+      *    sequentiel imprimable. Ce catalogue est la reference que le *
+      *    module remboursements consultera pour determiner le taux et *
+      *    le plafond applicables a une reclamation donnee.            *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. scprest.
+       AUTHOR.       Rémi.
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    [RD] Fichier sequentiel utilise pour exporter le catalogue
+      *    complet des prestations.
+           SELECT EXPORT-FILE ASSIGN TO "EXPORTPREST"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXPORT-FILE.
+       01  EXPORT-RECORD.
+           05 EXP-CODE         PIC X(10).
+           05 EXP-LABEL        PIC X(30).
+           05 EXP-RATE         PIC ZZ9.99.
+           05 EXP-CEILING      PIC ZZZZ9.99.
+           05 EXP-ELIGIBILITY  PIC X(40).
+
+       WORKING-STORAGE SECTION.
+      *    [RD] Champs de saisie et de recherche d'une prestation.
+       01  WS-PRES-CODE               PIC X(10).
+       01  WS-PRES-LABEL              PIC X(30).
+       01  WS-PRES-RATE-PART          PIC 9(03).
+       01  WS-PRES-RATE-DEC           PIC 9(02).
+       01  WS-PRES-RATE               PIC 9(03)V99.
+       01  WS-PRES-CEILING-EUROS      PIC 9(05).
+       01  WS-PRES-CEILING-CENTS      PIC 9(02).
+       01  WS-PRES-CEILING            PIC 9(05)V99.
+       01  WS-PRES-ELIGIBILITY        PIC X(40).
+
+       01  WS-PRES-ADD-VALIDATION     PIC X(01).
+       01  WS-PRES-SEARCH-VALIDATION  PIC X(01).
+       01  WS-PRES-EXPORT-VALIDATION  PIC X(01).
+       01  WS-PRES-EXPORT-COUNT       PIC 9(05).
+
+       01  WS-PRES-ERROR-MESSAGE      PIC X(70).
+       01  WS-PRES-MENU-RETURN        PIC X(01).
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DBNAME   PIC  X(11) VALUE 'boboniortdb'.
+       01  USERNAME PIC  X(05) VALUE 'cobol'.
+       01  PASSWD   PIC  X(10) VALUE 'cbl85'.
+
+       01  SQL-PRES-CODE         PIC X(10).
+       01  SQL-PRES-LABEL        PIC X(30).
+       01  SQL-PRES-RATE         PIC S9(3)V99 COMP-3.
+       01  SQL-PRES-CEILING      PIC S9(5)V99 COMP-3.
+       01  SQL-PRES-ELIGIBILITY  PIC X(40).
+       01  SQL-PRES-DUP-COUNT    PIC 9(05).
+
+       01  SQL-PRES-CUR-CODE         PIC X(10).
+       01  SQL-PRES-CUR-LABEL        PIC X(30).
+       01  SQL-PRES-CUR-RATE         PIC S9(3)V99 COMP-3.
+       01  SQL-PRES-CUR-CEILING      PIC S9(5)V99 COMP-3.
+       01  SQL-PRES-CUR-ELIGIBILITY  PIC X(40).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      ******************************************************************
+       SCREEN SECTION.
+       COPY 'screen-prestation.cpy'.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+      *---------------------------------------------------------------
+      * Boucle principale : affiche l'ecran, ajoute une prestation au
+      * catalogue, recherche une prestation existante par son code ou
+      * exporte le catalogue complet, jusqu'au retour au menu
+      * principal.
+      *---------------------------------------------------------------
+           MOVE SPACES TO WS-PRES-ERROR-MESSAGE.
+
+           PERFORM UNTIL WS-PRES-MENU-RETURN = 'O'
+               DISPLAY SCREEN-PRESTATION
+               ACCEPT SCREEN-PRESTATION
+
+               EVALUATE TRUE
+                   WHEN WS-PRES-MENU-RETURN = 'O'
+                       CONTINUE
+                   WHEN WS-PRES-SEARCH-VALIDATION = 'O'
+                       PERFORM 1000-RECHERCHER-PRESTATION
+                          THRU END-1000-RECHERCHER-PRESTATION
+                   WHEN WS-PRES-ADD-VALIDATION = 'O'
+                       PERFORM 2000-AJOUTER-PRESTATION
+                          THRU END-2000-AJOUTER-PRESTATION
+                   WHEN WS-PRES-EXPORT-VALIDATION = 'O'
+                       PERFORM 3000-EXPORTER-CATALOGUE
+                          THRU END-3000-EXPORTER-CATALOGUE
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-PERFORM.
+
+           GOBACK.
+
+      ******************************************************************
+      *    [RD] Recherche une prestation du catalogue par son code et  *
+      *    restitue son libelle, son taux, son plafond et ses regles   *
+      *    d'eligibilite. Cette meme recherche est celle qu'un futur   *
+      *    appel depuis le module remboursements reutilisera pour      *
+      *    determiner le taux et le plafond applicables a un soin.     *
+      ******************************************************************
+       1000-RECHERCHER-PRESTATION.
+           MOVE SPACES TO WS-PRES-ERROR-MESSAGE.
+           MOVE WS-PRES-CODE TO SQL-PRES-CODE.
+
+           EXEC SQL CONNECT :USERNAME IDENTIFIED BY :PASSWD
+               USING :DBNAME
+           END-EXEC.
+
+           EXEC SQL
+               SELECT prestation_label, prestation_rate,
+                   prestation_ceiling, prestation_eligibility
+               INTO :SQL-PRES-LABEL, :SQL-PRES-RATE,
+                   :SQL-PRES-CEILING, :SQL-PRES-ELIGIBILITY
+               FROM prestation
+               WHERE prestation_code = :SQL-PRES-CODE
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN ZERO
+                   MOVE SQL-PRES-LABEL       TO WS-PRES-LABEL
+                   MOVE SQL-PRES-RATE        TO WS-PRES-RATE
+                   MOVE SQL-PRES-CEILING     TO WS-PRES-CEILING
+                   MOVE SQL-PRES-ELIGIBILITY TO WS-PRES-ELIGIBILITY
+                   MOVE 'Prestation trouvee.' TO WS-PRES-ERROR-MESSAGE
+               WHEN OTHER
+                   MOVE 'Prestation introuvable.'
+                       TO WS-PRES-ERROR-MESSAGE
+           END-EVALUATE.
+
+           EXEC SQL DISCONNECT ALL END-EXEC.
+       END-1000-RECHERCHER-PRESTATION.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Ajoute une nouvelle prestation au catalogue, sauf si   *
+      *    son code existe deja.                                       *
+      ******************************************************************
+       2000-AJOUTER-PRESTATION.
+           MOVE SPACES TO WS-PRES-ERROR-MESSAGE.
+
+           IF WS-PRES-CODE = SPACES
+               MOVE 'Le code prestation est obligatoire.'
+                   TO WS-PRES-ERROR-MESSAGE
+               GO TO END-2000-AJOUTER-PRESTATION
+           END-IF.
+
+           COMPUTE WS-PRES-RATE =
+               WS-PRES-RATE-PART + (WS-PRES-RATE-DEC / 100).
+           COMPUTE WS-PRES-CEILING =
+               WS-PRES-CEILING-EUROS + (WS-PRES-CEILING-CENTS / 100).
+
+           MOVE WS-PRES-CODE TO SQL-PRES-CODE.
+
+           EXEC SQL CONNECT :USERNAME IDENTIFIED BY :PASSWD
+               USING :DBNAME
+           END-EXEC.
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :SQL-PRES-DUP-COUNT
+               FROM prestation
+               WHERE prestation_code = :SQL-PRES-CODE
+           END-EXEC.
+
+           IF SQL-PRES-DUP-COUNT > ZERO
+               MOVE 'Ce code prestation existe deja.'
+                   TO WS-PRES-ERROR-MESSAGE
+               EXEC SQL DISCONNECT ALL END-EXEC
+               GO TO END-2000-AJOUTER-PRESTATION
+           END-IF.
+
+           MOVE WS-PRES-LABEL       TO SQL-PRES-LABEL.
+           MOVE WS-PRES-RATE        TO SQL-PRES-RATE.
+           MOVE WS-PRES-CEILING     TO SQL-PRES-CEILING.
+           MOVE WS-PRES-ELIGIBILITY TO SQL-PRES-ELIGIBILITY.
+
+           EXEC SQL
+               INSERT INTO prestation (
+                   prestation_code, prestation_label,
+                   prestation_rate, prestation_ceiling,
+                   prestation_eligibility
+               ) VALUES (
+                   :SQL-PRES-CODE, :SQL-PRES-LABEL,
+                   :SQL-PRES-RATE, :SQL-PRES-CEILING,
+                   :SQL-PRES-ELIGIBILITY
+               )
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN ZERO
+                   EXEC SQL COMMIT WORK END-EXEC
+                   MOVE 'Prestation ajoutee au catalogue.'
+                       TO WS-PRES-ERROR-MESSAGE
+               WHEN OTHER
+                   EXEC SQL ROLLBACK WORK END-EXEC
+                   MOVE "Erreur lors de l'ajout de la prestation."
+                       TO WS-PRES-ERROR-MESSAGE
+           END-EVALUATE.
+
+           EXEC SQL DISCONNECT ALL END-EXEC.
+       END-2000-AJOUTER-PRESTATION.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Exporte le catalogue complet des prestations vers un   *
+      *    fichier sequentiel imprimable.                              *
+      ******************************************************************
+       3000-EXPORTER-CATALOGUE.
+           MOVE SPACES TO WS-PRES-ERROR-MESSAGE.
+           MOVE ZERO TO WS-PRES-EXPORT-COUNT.
+
+           EXEC SQL CONNECT :USERNAME IDENTIFIED BY :PASSWD
+               USING :DBNAME
+           END-EXEC.
+
+           EXEC SQL
+               DECLARE CRSPRESTCAT CURSOR FOR
+               SELECT prestation_code, prestation_label,
+                   prestation_rate, prestation_ceiling,
+                   prestation_eligibility
+               FROM prestation
+               ORDER BY prestation_code
+           END-EXEC.
+
+           EXEC SQL OPEN CRSPRESTCAT END-EXEC.
+
+           OPEN OUTPUT EXPORT-FILE.
+
+           EXEC SQL
+               FETCH CRSPRESTCAT
+               INTO :SQL-PRES-CUR-CODE, :SQL-PRES-CUR-LABEL,
+                   :SQL-PRES-CUR-RATE, :SQL-PRES-CUR-CEILING,
+                   :SQL-PRES-CUR-ELIGIBILITY
+           END-EXEC
+           PERFORM UNTIL SQLCODE NOT = ZERO
+               MOVE SQL-PRES-CUR-CODE        TO EXP-CODE
+               MOVE SQL-PRES-CUR-LABEL       TO EXP-LABEL
+               MOVE SQL-PRES-CUR-RATE        TO EXP-RATE
+               MOVE SQL-PRES-CUR-CEILING     TO EXP-CEILING
+               MOVE SQL-PRES-CUR-ELIGIBILITY TO EXP-ELIGIBILITY
+               WRITE EXPORT-RECORD
+               ADD 1 TO WS-PRES-EXPORT-COUNT
+               EXEC SQL
+                   FETCH CRSPRESTCAT
+                   INTO :SQL-PRES-CUR-CODE, :SQL-PRES-CUR-LABEL,
+                       :SQL-PRES-CUR-RATE, :SQL-PRES-CUR-CEILING,
+                       :SQL-PRES-CUR-ELIGIBILITY
+               END-EXEC
+           END-PERFORM.
+
+           CLOSE EXPORT-FILE.
+           EXEC SQL CLOSE CRSPRESTCAT END-EXEC.
+           EXEC SQL DISCONNECT ALL END-EXEC.
+
+           STRING WS-PRES-EXPORT-COUNT ' prestation(s) exportee(s).'
+               DELIMITED BY SIZE INTO WS-PRES-ERROR-MESSAGE.
+       END-3000-EXPORTER-CATALOGUE.
+           EXIT.
