@@ -0,0 +1,383 @@
+           01 SCREEN-EDIT-CUSTOMER FOREGROUND-COLOR IS 2.
+           05 BLANK SCREEN.
+
+      ******************************************************************
+      *    [RD] DEFINITION DU CADRE.                                   *
+      ******************************************************************
+       COPY 'screen-border.cpy'.
+
+      ******************************************************************
+      *    [RD] TITRE.                                              *
+      ******************************************************************
+           05 FILLER PIC X(20) VALUE  "MODIFIER UN ADHERENT"
+           LINE 6 COL 86
+           FOREGROUND-COLOR IS 2.
+
+      ******************************************************************
+      *    [RD] CHAMPS DE SAISIS.                                   *
+      ******************************************************************
+
+      *    [RD] Champ de saisi pour le nom.
+           05 FILLER PIC X(03) VALUE 'Nom'
+           LINE 13 COL 45.
+
+           05 FILLER PIC X(20) USING WS-EDIT-CUS-LASTNAME
+           LINE 14 COL 45 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+      *    [RD] Champ de saisi pour le prenom.
+           05 FILLER PIC X(06) VALUE 'Prenom'
+           LINE 15 COL 45.
+
+           05 FILLER PIC X(20) USING WS-EDIT-CUS-FIRSTNAME
+           LINE 16 COL 45 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+      *    [RD] Champ de saisi pour le genre.
+           05 FILLER PIC X(05) VALUE 'Genre'
+           LINE 17 COL 45.
+
+           05 FILLER PIC X(10) USING WS-EDIT-CUS-GENDER
+           LINE 18 COL 45 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+      *    [RD] Champ de saisi pour la date de naissance.
+           05 FILLER PIC X(31) VALUE 'Date de naissance (JJ-MM-AAAA)'
+           LINE 19 COL 45.
+
+           05 FILLER PIC X(02) USING WS-EDIT-CUB-DAY
+           LINE 20 COL 45 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(01) VALUE '-'
+           LINE 20 COL 47 AUTO
+           FOREGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(02) USING WS-EDIT-CUB-MONTH
+           LINE 20 COL 48 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(01) VALUE '-'
+           LINE 20 COL 50 AUTO
+           FOREGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(04) USING WS-EDIT-CUB-YEAR
+           LINE 20 COL 51 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+      *    [RD] Champ de saisi pour le nombre d'enfants.
+           05 FILLER PIC X(31) VALUE "Nombre d'enfants (0 par defaut)"
+           LINE 21 COL 45.
+
+           05 FILLER PIC X(03) USING WS-EDIT-CUS-NBCHILDREN
+           LINE 22 COL 45 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+      *    [RD] Champ de saisi pour le conjoint : numero de securite
+      *    sociale du conjoint deja adherent, laisse vide si aucun.
+      *    Pre-rempli avec le NIR du conjoint actuellement lie, si
+      *    la fiche en a un.
+           05 FILLER PIC X(31) VALUE 'NIR du conjoint (vide si aucun)'
+           LINE 23 COL 45.
+
+           05 FILLER PIC X(15) USING WS-EDIT-CUS-SPOUSE-SECU
+           LINE 24 COL 45 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+      *    [RD] Champ de saisi pour le telephone.
+           05 FILLER PIC X(09) VALUE 'Telephone'
+           LINE 25 COL 45.
+
+           05 FILLER PIC X(02) USING WS-EDIT-CUS-PHONE(1:2)
+           LINE 26 COL 45 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(01) VALUE '-'
+           LINE 26 COL 47
+           FOREGROUND-COLOR IS 3.
+
+           05 FILLER PIC X(02) USING WS-EDIT-CUS-PHONE(3:2)
+           LINE 26 COL 48 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(01) VALUE '-'
+           LINE 26 COL 50
+           FOREGROUND-COLOR IS 3.
+
+           05 FILLER PIC X(02) USING WS-EDIT-CUS-PHONE(5:2)
+           LINE 26 COL 51 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(01) VALUE '-'
+           LINE 26 COL 53
+           FOREGROUND-COLOR IS 3.
+
+           05 FILLER PIC X(02) USING WS-EDIT-CUS-PHONE(7:2)
+           LINE 26 COL 54 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(01) VALUE '-'
+           LINE 26 COL 56
+           FOREGROUND-COLOR IS 3.
+
+           05 FILLER PIC X(02) USING WS-EDIT-CUS-PHONE(9:2)
+           LINE 26 COL 57 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+      *    [RD] Champ de saisi pour l'IBAN.
+           05 FILLER PIC X(04) VALUE 'IBAN'
+           LINE 27 COL 45.
+
+           05 FILLER PIC X(04) USING WS-EDIT-IBAN-1
+           LINE 28 COL 45 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(01) VALUE '-'
+           LINE 28 COL 49
+           FOREGROUND-COLOR IS 3.
+
+           05 FILLER PIC X(04) USING WS-EDIT-IBAN-2
+           LINE 28 COL 50 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(01) VALUE '-'
+           LINE 28 COL 54
+           FOREGROUND-COLOR IS 3.
+
+           05 FILLER PIC X(04) USING WS-EDIT-IBAN-3
+           LINE 28 COL 55 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(01) VALUE '-'
+           LINE 28 COL 59
+           FOREGROUND-COLOR IS 3.
+
+           05 FILLER PIC X(04) USING WS-EDIT-IBAN-4
+           LINE 28 COL 60 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(01) VALUE '-'
+           LINE 28 COL 64
+           FOREGROUND-COLOR IS 3.
+
+           05 FILLER PIC X(04) USING WS-EDIT-IBAN-5
+           LINE 28 COL 65 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(01) VALUE '-'
+           LINE 28 COL 69
+           FOREGROUND-COLOR IS 3.
+
+           05 FILLER PIC X(04) USING WS-EDIT-IBAN-6
+           LINE 28 COL 70 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(01) VALUE '-'
+           LINE 28 COL 74
+           FOREGROUND-COLOR IS 3.
+
+           05 FILLER PIC X(04) USING WS-EDIT-IBAN-7
+           LINE 28 COL 75 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(01) VALUE '-'
+           LINE 28 COL 79
+           FOREGROUND-COLOR IS 3.
+
+           05 FILLER PIC X(04) USING WS-EDIT-IBAN-8
+           LINE 28 COL 80 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(01) VALUE '-'
+           LINE 28 COL 84
+           FOREGROUND-COLOR IS 3.
+
+           05 FILLER PIC X(02) USING WS-EDIT-IBAN-9
+           LINE 28 COL 85 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+      *    [RD] Champ de saisi pour le num de securite sociale (cle
+      *    de recherche : non modifiable une fois l'adherent charge).
+           05 FILLER PIC X(27) VALUE 'Numero de securite sociale'
+           LINE 13 COL 108.
+
+           05 FILLER PIC X(01) USING WS-EDIT-SECU-1
+           LINE 14 COL 108 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(01) VALUE '-'
+           LINE 14 COL 109 AUTO
+           FOREGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(02) USING WS-EDIT-SECU-2
+           LINE 14 COL 110 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(01) VALUE '-'
+           LINE 14 COL 112 AUTO
+           FOREGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(02) USING WS-EDIT-SECU-3
+           LINE 14 COL 113 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(01) VALUE '-'
+           LINE 14 COL 115 AUTO
+           FOREGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(02) USING WS-EDIT-SECU-4
+           LINE 14 COL 116 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(01) VALUE '-'
+           LINE 14 COL 118 AUTO
+           FOREGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(03) USING WS-EDIT-SECU-5
+           LINE 14 COL 119 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(01) VALUE '-'
+           LINE 14 COL 122 AUTO
+           FOREGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(03) USING WS-EDIT-SECU-6
+           LINE 14 COL 123 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(01) VALUE '-'
+           LINE 14 COL 126 AUTO
+           FOREGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(02) USING WS-EDIT-SECU-7
+           LINE 14 COL 127 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+      *    [RD] Bouton rechercher, pour charger la fiche existante.
+           05 FILLER PIC X(10) VALUE 'Rechercher'
+           LINE 15 COL 108
+           FOREGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(01) USING WS-EDIT-SEARCH-VALIDATION
+           LINE 15 COL 119
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+      *    [RD] Champ de saisie pour le docteur, verifie par scedit
+      *    contre le repertoire des medecins (programme 'scdocteur').
+           05 FILLER PIC X(07) VALUE 'Docteur'
+           LINE 17 COL 108.
+
+           05 FILLER PIC X(20) USING WS-EDIT-CUS-DOCTOR
+           LINE 18 COL 108 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+      *    [RD] Champ de saisi pour le mail.
+           05 FILLER PIC X(04) VALUE 'Mail'
+           LINE 19 COL 108.
+
+           05 FILLER PIC X(50) USING WS-EDIT-CUS-MAIL
+           LINE 20 COL 108 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+      *    [RD] Champ de saisi pour l'adresse 1.
+           05 FILLER PIC X(07) VALUE 'Adresse'
+           LINE 21 COL 108.
+
+           05 FILLER PIC X(50) USING WS-EDIT-CUS-ADRESS1
+           LINE 22 COL 108 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+      *    [RD] Champ de saisi pour l'adresse 2.
+           05 FILLER PIC X(50) USING WS-EDIT-CUS-ADRESS2
+           LINE 23 COL 108 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+      *    [RD] Champ de saisi pour la ville.
+           05 FILLER PIC X(05) VALUE 'Ville'
+           LINE 24 COL 108.
+
+           05 FILLER PIC X(30) USING WS-EDIT-CUS-TOWN
+           LINE 25 COL 108 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+      *    [RD] Champ de saisi pour le code postal.
+           05 FILLER PIC X(15) VALUE 'Code postal'
+           LINE 26 COL 108.
+
+           05 FILLER PIC X(15) USING WS-EDIT-CUS-ZIPCODE
+           LINE 27 COL 108 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+      *    [RD] Champ de saisi pour le pays.
+           05 FILLER PIC X(04) VALUE 'Pays'
+           LINE 28 COL 108.
+
+           05 FILLER PIC X(20) USING WS-EDIT-CUS-COUNTRY
+           LINE 29 COL 108 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+      *    [RD] zone message d'erreur.
+           05 FILLER PIC X(140) FROM WS-EDIT-ERROR-MESSAGE1
+           LINE 31 COL 45
+           FOREGROUND-COLOR IS 8.
+
+           05 FILLER PIC X(120) FROM WS-EDIT-ERROR-MESSAGE2
+           LINE 32 COL 64
+           FOREGROUND-COLOR IS 8.
+
+      *    [RD] Bouton enregistrer les modifications.
+           05 FILLER PIC X(25) VALUE "Enregistrer modifications"
+           LINE 34 COL 45
+           FOREGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(01) USING WS-EDIT-VALIDATION
+           LINE 34 COL 70
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+      *    [RD] Bouton retour au menu.
+           05 FILLER PIC X(01) USING WS-EDIT-MENU-RETURN
+           LINE 34 COL 170
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(14) VALUE 'Retour'
+           LINE 34 COL 172
+           FOREGROUND-COLOR IS 2.
