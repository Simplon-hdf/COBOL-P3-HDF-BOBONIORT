@@ -6,6 +6,13 @@
       *    - soit au code_secu.                                        *
       *    - soit au nom, prénom et date de naissance.                 *
       *    - soit au code_secu, nom, prénom et date de naissance.      *
+      *    Le nom/prénom peuvent en plus être recherchés "à trou"       *
+      *    (LK-SC-FUZZY-NAME = 'Y') pour retrouver un adhérent même     *
+      *    si l'orthographe saisie diffère de celle enregistrée.        *
+      *    - soit à la ville et/ou au code postal (LK-REQUEST-CODE 4). *
+      *    - soit en combinant ville/code postal avec le code_secu     *
+      *    et/ou le nom/prénom (LK-REQUEST-CODE 5), quand les cas      *
+      *    fixes ci-dessus ne couvrent pas la combinaison saisie.      *
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. scback.
@@ -13,19 +20,87 @@
 
       ******************************************************************
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    [RD] Fichier sequentiel utilise pour exporter la liste des
+      *    adherents trouves (mailing, tournee a domicile, impression)
+      *    quand LK-EXPORT-REQUESTED = 'Y'.
+           SELECT EXPORT-FILE ASSIGN TO "EXPORTLIST"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  EXPORT-FILE.
+       01  EXPORT-RECORD.
+           05 EXP-LASTNAME    PIC X(20).
+           05 EXP-FIRSTNAME   PIC X(20).
+           05 EXP-ADRESS1     PIC X(50).
+           05 EXP-ADRESS2     PIC X(50).
+           05 EXP-ZIPCODE     PIC X(15).
+           05 EXP-TOWN        PIC X(50).
+           05 EXP-COUNTRY     PIC X(20).
+           05 EXP-PHONE       PIC X(10).
+
        WORKING-STORAGE SECTION.
        01  WS-SCREEN-CUSTOMER.
            05 WS-SC-FIRSTNAME PIC X(20).
            05 WS-SC-LASTNAME  PIC X(20).
            05 WS-SC-BIRTHDATE PIC X(10).
-           05 WS-SC-CODE-SECU PIC 9(15). 
+           05 WS-SC-CODE-SECU PIC 9(15).
+           05 WS-SC-FUZZY-NAME PIC X(01).
+           05 WS-SC-ZIPCODE   PIC X(15).
+           05 WS-SC-TOWN      PIC X(50).
+           05 WS-SC-INCLUDE-ARCHIVED PIC X(01).
+
+      *    [RD] Versions "a trou" du nom/prenom utilisees par le
+      *    CURSOR CRSNAMEDATELIKE lorsque WS-SC-FUZZY-NAME = 'Y'.
+       01  WS-SC-LASTNAME-LIKE  PIC X(22).
+       01  WS-SC-FIRSTNAME-LIKE PIC X(22).
+
+      *    [RD] Seuil par defaut applique quand l'appelant ne fournit
+      *    pas LK-MAX-RESULTS (valeur a zero), et indicateur d'arret
+      *    anticipe du FETCH une fois ce seuil atteint.
+       01  WS-DEFAULT-MAX-RESULTS PIC 9(05) VALUE 500.
+       01  WS-MAX-RESULTS         PIC 9(05).
+       01  WS-TOO-MANY-RESULTS    PIC X(01) VALUE 'N'.
+
+      *    [RD] Nombre d'adherents traites entre deux points de
+      *    reprise : toutes les WS-CHECKPOINT-INTERVAL lignes, le
+      *    travail deja fait est valide par un COMMIT WORK (les
+      *    CURSOR sont declares WITH HOLD pour rester ouverts malgre
+      *    ce COMMIT intermediaire) afin qu'une interruption ne fasse
+      *    pas perdre un FETCH deja long ; LK-LAST-UUID porte le
+      *    dernier adherent traite pour que l'appelant puisse
+      *    relancer la recherche a partir de ce point via
+      *    LK-RESTART-UUID plutot que de tout reprendre a zero.
+       01  WS-CHECKPOINT-INTERVAL PIC 9(05) VALUE 100.
+
+      *    [RD] Validation du NIR (cle de controle modulo 97) et du
+      *    format de la date de naissance saisis a l'ecran, faite
+      *    avant d'interroger la base -- cf. 1090-VALIDATE-CODE-SECU
+      *    et 1095-VALIDATE-BIRTHDATE.
+       01  WS-VALIDATION-ERROR    PIC X(01) VALUE 'N'.
+       01  WS-NIR-NUMBER          PIC 9(13).
+       01  WS-NIR-KEY             PIC 9(02).
+       01  WS-NIR-KEY-EXPECTED    PIC 9(02).
+       01  WS-BIRTH-MONTH-NUM     PIC 9(02).
+       01  WS-BIRTH-DAY-NUM       PIC 9(02).
 
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
        01  DBNAME   PIC  X(11) VALUE 'boboniortdb'.
        01  USERNAME PIC  X(05) VALUE 'cobol'.
        01  PASSWD   PIC  X(10) VALUE 'cbl85'.
 
+      *    [RD] Copie en zone SQL de WS-SC-INCLUDE-ARCHIVED, utilisee
+      *    comme variable hote dans le OR des cursors ci-dessous pour
+      *    ne plus exclure les adherents archives quand elle vaut 'Y'.
+       01  WS-SQL-INCLUDE-ARCHIVED PIC X(01).
+
+      *    [RD] Copie en zone SQL de LK-RESTART-UUID, utilisee pour
+      *    reprendre le FETCH apres le dernier adherent deja traite.
+       01  SQL-RESTART-UUID PIC X(36).
+
        01  SQL-CUSTOMER.
            03 SQL-CUS-UUID        PIC X(36).
            03 SQL-CUS-GENDER      PIC X(10).
@@ -43,7 +118,7 @@
            03 SQL-CUS-CODE-SECU   PIC 9(15).
            03 SQL-CUS-CODE-IBAN   PIC X(34).
            03 SQL-CUS-NBCHILDREN  PIC 9(03).
-           03 SQL-CUS-COUPLE      PIC X(05).
+           03 SQL-CUS-COUPLE      PIC X(36).
            03 SQL-CUS-CREATE-DATE PIC X(10).
            03 SQL-CUS-UPDATE-DATE PIC X(10).
            03 SQL-CUS-CLOSE-DATE  PIC X(10).
@@ -57,6 +132,10 @@
            05 LK-SC-LASTNAME     PIC X(20).
            05 LK-SC-BIRTHDATE    PIC X(10).
            05 LK-SC-CODE-SECU    PIC X(15).
+           05 LK-SC-FUZZY-NAME   PIC X(01).
+           05 LK-SC-ZIPCODE      PIC X(15).
+           05 LK-SC-TOWN         PIC X(50).
+           05 LK-SC-INCLUDE-ARCHIVED PIC X(01).
        01  LK-CUSTOMER.
            03 LK-CUS-UUID        PIC X(36).
            03 LK-CUS-GENDER      PIC X(10).
@@ -74,7 +153,7 @@
            03 LK-CUS-CODE-SECU   PIC 9(15).
            03 LK-CUS-CODE-IBAN   PIC X(34).
            03 LK-CUS-NBCHILDREN  PIC 9(03).
-           03 LK-CUS-COUPLE      PIC X(05).
+           03 LK-CUS-COUPLE      PIC X(36).
            03 LK-CUS-CREATE-DATE PIC X(10).
            03 LK-CUS-UPDATE-DATE PIC X(10).
            03 LK-CUS-CLOSE-DATE  PIC X(10).
@@ -82,28 +161,80 @@
 
        01  LK-REQUEST-CODE       PIC 9(01).
        01  LK-COUNT-CUSTOMER     PIC 9(05).
+       01  LK-MAX-RESULTS        PIC 9(05).
+       01  LK-TOO-MANY-RESULTS   PIC X(01).
+       01  LK-ERROR-MESSAGE      PIC X(70).
+
+      *    [RD] Quand LK-EXPORT-REQUESTED = 'Y', chaque adhérent       *
+      *    trouvé est en plus écrit sur EXPORT-FILE pour impression   *
+      *    ou mailing, au lieu d'être uniquement affiché à l'écran.   *
+       01  LK-EXPORT-REQUESTED   PIC X(01).
+
+      *    [RD] Point de reprise : en entree, l'appelant peut fournir
+      *    l'uuid_customer du dernier adherent deja traite lors d'un
+      *    passage precedent (blanc pour repartir du debut) ; en
+      *    sortie, le dernier adherent traite est renvoye dans
+      *    LK-LAST-UUID a chaque appel.
+       01  LK-RESTART-UUID       PIC X(36).
+       01  LK-LAST-UUID          PIC X(36).
+
+      *    [RD] Positionne a 'Y' quand le NIR ou la date de naissance
+      *    saisis ne passent pas la validation faite avant toute
+      *    requete SQL (cf. 1090-VALIDATE-CODE-SECU et 1095-VALIDATE-
+      *    BIRTHDATE) ; LK-ERROR-MESSAGE porte alors le motif.
+       01  LK-VALIDATION-ERROR   PIC X(01).
+
+      *    [RD] Apercu des resultats : LK-CUSTOMER ne porte jamais que
+      *    le dernier adherent traite par 4000-START-HANDLE, ce qui
+      *    masquait tous les resultats precedents d'une recherche
+      *    multi-lignes. LK-RESULT-LIST recueille les LK-RESULT-COUNT
+      *    premiers adherents trouves (plafonne a 7 pour tenir sur
+      *    l'ecran de recherche) afin que l'appelant puisse les
+      *    afficher tous ; LK-COUNT-CUSTOMER reste le compte total,
+      *    au-dela du plafond l'appelant invite a affiner la recherche.
+       01  LK-RESULT-COUNT       PIC 9(02).
+       01  LK-RESULT-LIST.
+           05 LK-RESULT-ROW OCCURS 7 TIMES.
+              10 LK-RES-LASTNAME    PIC X(20).
+              10 LK-RES-FIRSTNAME   PIC X(20).
+              10 LK-RES-TOWN        PIC X(50).
+              10 LK-RES-ZIPCODE     PIC X(15).
+              10 LK-RES-BIRTH-DATE  PIC X(10).
 
       ******************************************************************
 
-       PROCEDURE DIVISION USING LK-SCREEN-CUSTOMER, LK-CUSTOMER, 
-           LK-REQUEST-CODE, LK-COUNT-CUSTOMER.
-       
+       PROCEDURE DIVISION USING LK-SCREEN-CUSTOMER, LK-CUSTOMER,
+           LK-REQUEST-CODE, LK-COUNT-CUSTOMER, LK-MAX-RESULTS,
+           LK-TOO-MANY-RESULTS, LK-ERROR-MESSAGE, LK-EXPORT-REQUESTED,
+           LK-RESTART-UUID, LK-LAST-UUID, LK-VALIDATION-ERROR,
+           LK-RESULT-COUNT, LK-RESULT-LIST.
+
        0000-START-MAIN.
            EXEC SQL
-               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME 
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
            END-EXEC.
 
            PERFORM 1000-START-HANDLE-CUSTOMER-ACCEPT
               THRU END-1000-HANDLE-CUSTOMER-ACCEPT.
-           
-           PERFORM 2000-START-SQL-REQUEST 
-              THRU END-2000-SQL-REQUEST.
 
-           PERFORM 3000-START-FETCH-CURSOR 
-              THRU END-3000-FETCH-CURSOR.
+           IF WS-VALIDATION-ERROR = 'N'
+               IF LK-EXPORT-REQUESTED = 'Y'
+                   OPEN OUTPUT EXPORT-FILE
+               END-IF
+
+               PERFORM 2000-START-SQL-REQUEST
+                  THRU END-2000-SQL-REQUEST
+
+               PERFORM 3000-START-FETCH-CURSOR
+                  THRU END-3000-FETCH-CURSOR
+
+               IF LK-EXPORT-REQUESTED = 'Y'
+                   CLOSE EXPORT-FILE
+               END-IF
+           END-IF.
        END-0000-MAIN.
            EXEC SQL COMMIT WORK END-EXEC.
-           EXEC SQL DISCONNECT ALL END-EXEC. 
+           EXEC SQL DISCONNECT ALL END-EXEC.
            GOBACK.
 
       ******************************************************************
@@ -112,19 +243,110 @@
       ******************************************************************
        1000-START-HANDLE-CUSTOMER-ACCEPT.
            MOVE LK-SCREEN-CUSTOMER  TO WS-SCREEN-CUSTOMER.
+           MOVE WS-SC-INCLUDE-ARCHIVED TO WS-SQL-INCLUDE-ARCHIVED.
+           MOVE 'N' TO WS-TOO-MANY-RESULTS.
+           MOVE SPACES TO LK-ERROR-MESSAGE.
+           MOVE 'N' TO LK-TOO-MANY-RESULTS.
+           MOVE 'N' TO WS-VALIDATION-ERROR.
+           MOVE 'N' TO LK-VALIDATION-ERROR.
+           MOVE LK-RESTART-UUID TO SQL-RESTART-UUID.
+           MOVE LK-RESTART-UUID TO LK-LAST-UUID.
+
+           IF LK-MAX-RESULTS = ZERO
+               MOVE WS-DEFAULT-MAX-RESULTS TO WS-MAX-RESULTS
+           ELSE
+               MOVE LK-MAX-RESULTS TO WS-MAX-RESULTS
+           END-IF.
+
+      *    Toujours construites (pas seulement si WS-SC-FUZZY-NAME =
+      *    'Y') : le CURSOR CRSGENERAL (recherche combinee) s'appuie
+      *    dessus pour que nom/prenom laisses a blanc y matchent tout.
+           STRING '%' FUNCTION TRIM(WS-SC-LASTNAME) '%'
+               DELIMITED BY SIZE INTO WS-SC-LASTNAME-LIKE
+           STRING '%' FUNCTION TRIM(WS-SC-FIRSTNAME) '%'
+               DELIMITED BY SIZE INTO WS-SC-FIRSTNAME-LIKE.
+
+           PERFORM 1090-VALIDATE-CODE-SECU
+              THRU END-1090-VALIDATE-CODE-SECU.
+
+           PERFORM 1095-VALIDATE-BIRTHDATE
+              THRU END-1095-VALIDATE-BIRTHDATE.
        END-1000-HANDLE-CUSTOMER-ACCEPT.
            EXIT.
 
       ******************************************************************
-      *    [RD] Requêtes SQL qui retourne un ou plusieurs adhérents    * 
+      *    [RD] Vérifie la clé de contrôle modulo 97 du NIR saisi      *
+      *    (WS-SC-CODE-SECU : 13 chiffres + clé sur 2 chiffres). Le    *
+      *    cas particulier de la Corse (départements 2A/2B, non       *
+      *    numériques) n'est pas traité par ce champ numérique.       *
+      ******************************************************************
+       1090-VALIDATE-CODE-SECU.
+           IF WS-SC-CODE-SECU = ZERO
+               GO TO END-1090-VALIDATE-CODE-SECU
+           END-IF.
+
+           DIVIDE WS-SC-CODE-SECU BY 100 GIVING WS-NIR-NUMBER.
+           COMPUTE WS-NIR-KEY = FUNCTION MOD(WS-SC-CODE-SECU, 100).
+           COMPUTE WS-NIR-KEY-EXPECTED =
+               97 - FUNCTION MOD(WS-NIR-NUMBER, 97).
+
+           IF WS-NIR-KEY NOT = WS-NIR-KEY-EXPECTED
+               MOVE 'Y' TO WS-VALIDATION-ERROR
+               MOVE 'Y' TO LK-VALIDATION-ERROR
+               MOVE 'NIR invalide (cle de controle incorrecte).'
+                   TO LK-ERROR-MESSAGE
+           END-IF.
+       END-1090-VALIDATE-CODE-SECU.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Vérifie le format de la date de naissance saisie       *
+      *    (AAAA-MM-JJ) avant toute requête SQL.                       *
+      ******************************************************************
+       1095-VALIDATE-BIRTHDATE.
+           IF WS-VALIDATION-ERROR = 'Y'
+               GO TO END-1095-VALIDATE-BIRTHDATE
+           END-IF.
+
+           IF WS-SC-BIRTHDATE = SPACES
+               GO TO END-1095-VALIDATE-BIRTHDATE
+           END-IF.
+
+           IF WS-SC-BIRTHDATE(1:4) NOT NUMERIC
+               OR WS-SC-BIRTHDATE(6:2) NOT NUMERIC
+               OR WS-SC-BIRTHDATE(9:2) NOT NUMERIC
+               OR WS-SC-BIRTHDATE(5:1) NOT = '-'
+               OR WS-SC-BIRTHDATE(8:1) NOT = '-'
+               MOVE 'Y' TO WS-VALIDATION-ERROR
+               MOVE 'Y' TO LK-VALIDATION-ERROR
+               MOVE 'Date de naissance invalide (format AAAA-MM-JJ).'
+                   TO LK-ERROR-MESSAGE
+               GO TO END-1095-VALIDATE-BIRTHDATE
+           END-IF.
+
+           MOVE WS-SC-BIRTHDATE(6:2) TO WS-BIRTH-MONTH-NUM.
+           MOVE WS-SC-BIRTHDATE(9:2) TO WS-BIRTH-DAY-NUM.
+
+           IF WS-BIRTH-MONTH-NUM < 1 OR WS-BIRTH-MONTH-NUM > 12
+               OR WS-BIRTH-DAY-NUM < 1 OR WS-BIRTH-DAY-NUM > 31
+               MOVE 'Y' TO WS-VALIDATION-ERROR
+               MOVE 'Y' TO LK-VALIDATION-ERROR
+               MOVE 'Date de naissance invalide (format AAAA-MM-JJ).'
+                   TO LK-ERROR-MESSAGE
+           END-IF.
+       END-1095-VALIDATE-BIRTHDATE.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Requêtes SQL qui retourne un ou plusieurs adhérents    *
       *    qui ne sont pas archiver en fonction de la recherche        *
       *    effectuée par l'utilisateur.                                *
       ******************************************************************
        2000-START-SQL-REQUEST.
       *    Recherche en fonction du code_secu
            EXEC SQL
-               DECLARE CRSCODESECU CURSOR FOR
-               SELECT uuid_customer, customer_gender, 
+               DECLARE CRSCODESECU CURSOR WITH HOLD FOR
+               SELECT uuid_customer, customer_gender,
                customer_lastname, customer_firstname, customer_adress1,
                customer_adress2, customer_zipcode, customer_town,
                customer_country, customer_phone, customer_mail,
@@ -134,13 +356,16 @@
                customer_close_date, customer_active
                FROM customer
                WHERE customer_code_secu = :WS-SC-CODE-SECU
-               AND customer_active != 'A'
+               AND uuid_customer > :SQL-RESTART-UUID
+               AND (customer_active != 'A'
+               OR :WS-SQL-INCLUDE-ARCHIVED = 'Y')
+               ORDER BY uuid_customer
            END-EXEC.
 
       *    Recherche en fonction du lastname, firstname et birth_date
            EXEC SQL
-               DECLARE CRSNAMEDATE CURSOR FOR
-               SELECT uuid_customer, customer_gender, 
+               DECLARE CRSNAMEDATE CURSOR WITH HOLD FOR
+               SELECT uuid_customer, customer_gender,
                customer_lastname, customer_firstname, customer_adress1,
                customer_adress2, customer_zipcode, customer_town,
                customer_country, customer_phone, customer_mail,
@@ -152,14 +377,40 @@
                WHERE customer_lastname = TRIM(:WS-SC-LASTNAME)
                AND customer_firstname = TRIM(:WS-SC-FIRSTNAME)
                AND customer_birth_date = :WS-SC-BIRTHDATE
-               AND customer_active != 'A'
+               AND uuid_customer > :SQL-RESTART-UUID
+               AND (customer_active != 'A'
+               OR :WS-SQL-INCLUDE-ARCHIVED = 'Y')
+               ORDER BY uuid_customer
+           END-EXEC.
+
+      *    Recherche "a trou" en fonction du lastname/firstname (LIKE)
+      *    et birth_date, pour les adherents dont la saisie ne
+      *    correspond pas exactement a l'orthographe enregistree.
+           EXEC SQL
+               DECLARE CRSNAMEDATELIKE CURSOR WITH HOLD FOR
+               SELECT uuid_customer, customer_gender,
+               customer_lastname, customer_firstname, customer_adress1,
+               customer_adress2, customer_zipcode, customer_town,
+               customer_country, customer_phone, customer_mail,
+               customer_birth_date, customer_doctor, customer_code_secu,
+               customer_code_iban, customer_nbchildren, customer_couple,
+               customer_create_date, customer_update_date,
+               customer_close_date, customer_active
+               FROM customer
+               WHERE customer_lastname LIKE :WS-SC-LASTNAME-LIKE
+               AND customer_firstname LIKE :WS-SC-FIRSTNAME-LIKE
+               AND customer_birth_date = :WS-SC-BIRTHDATE
+               AND uuid_customer > :SQL-RESTART-UUID
+               AND (customer_active != 'A'
+               OR :WS-SQL-INCLUDE-ARCHIVED = 'Y')
+               ORDER BY uuid_customer
            END-EXEC.
 
-      *    Recherche en fonction du code_secu, lastname, firstname 
+      *    Recherche en fonction du code_secu, lastname, firstname
       *    et birth_date
            EXEC SQL
-               DECLARE CRSALL CURSOR FOR
-               SELECT uuid_customer, customer_gender, 
+               DECLARE CRSALL CURSOR WITH HOLD FOR
+               SELECT uuid_customer, customer_gender,
                customer_lastname, customer_firstname, customer_adress1,
                customer_adress2, customer_zipcode, customer_town,
                customer_country, customer_phone, customer_mail,
@@ -172,7 +423,66 @@
                AND customer_lastname = TRIM(:WS-SC-LASTNAME)
                AND customer_firstname = TRIM(:WS-SC-FIRSTNAME)
                AND customer_birth_date = :WS-SC-BIRTHDATE
-               AND customer_active != 'A'
+               AND uuid_customer > :SQL-RESTART-UUID
+               AND (customer_active != 'A'
+               OR :WS-SQL-INCLUDE-ARCHIVED = 'Y')
+               ORDER BY uuid_customer
+           END-EXEC.
+
+      *    Recherche en fonction de la ville et/ou du code postal,
+      *    utilisee quand l'adherent ne connait pas son code_secu et
+      *    que l'orthographe du nom n'est pas fiable.
+           EXEC SQL
+               DECLARE CRSTOWNZIP CURSOR WITH HOLD FOR
+               SELECT uuid_customer, customer_gender,
+               customer_lastname, customer_firstname, customer_adress1,
+               customer_adress2, customer_zipcode, customer_town,
+               customer_country, customer_phone, customer_mail,
+               customer_birth_date, customer_doctor, customer_code_secu,
+               customer_code_iban, customer_nbchildren, customer_couple,
+               customer_create_date, customer_update_date,
+               customer_close_date, customer_active
+               FROM customer
+               WHERE (:WS-SC-ZIPCODE = SPACES
+               OR customer_zipcode = TRIM(:WS-SC-ZIPCODE))
+               AND (:WS-SC-TOWN = SPACES
+               OR customer_town = TRIM(:WS-SC-TOWN))
+               AND uuid_customer > :SQL-RESTART-UUID
+               AND (customer_active != 'A'
+               OR :WS-SQL-INCLUDE-ARCHIVED = 'Y')
+               ORDER BY uuid_customer
+           END-EXEC.
+
+      *    Recherche combinee : ville et/ou code postal avec le
+      *    code_secu et/ou le nom/prenom (recherche "a trou"), pour
+      *    les combinaisons de criteres non couvertes par les CURSOR
+      *    ci-dessus. Un critere laisse a blanc (ou a zero pour le
+      *    code_secu) matche tout adherent pour ce critere.
+           EXEC SQL
+               DECLARE CRSGENERAL CURSOR WITH HOLD FOR
+               SELECT uuid_customer, customer_gender,
+               customer_lastname, customer_firstname, customer_adress1,
+               customer_adress2, customer_zipcode, customer_town,
+               customer_country, customer_phone, customer_mail,
+               customer_birth_date, customer_doctor, customer_code_secu,
+               customer_code_iban, customer_nbchildren, customer_couple,
+               customer_create_date, customer_update_date,
+               customer_close_date, customer_active
+               FROM customer
+               WHERE (:WS-SC-CODE-SECU = 0
+               OR customer_code_secu = :WS-SC-CODE-SECU)
+               AND customer_lastname LIKE :WS-SC-LASTNAME-LIKE
+               AND customer_firstname LIKE :WS-SC-FIRSTNAME-LIKE
+               AND (:WS-SC-BIRTHDATE = SPACES
+               OR customer_birth_date = :WS-SC-BIRTHDATE)
+               AND (:WS-SC-ZIPCODE = SPACES
+               OR customer_zipcode = TRIM(:WS-SC-ZIPCODE))
+               AND (:WS-SC-TOWN = SPACES
+               OR customer_town = TRIM(:WS-SC-TOWN))
+               AND uuid_customer > :SQL-RESTART-UUID
+               AND (customer_active != 'A'
+               OR :WS-SQL-INCLUDE-ARCHIVED = 'Y')
+               ORDER BY uuid_customer
            END-EXEC.
        END-2000-SQL-REQUEST.
            EXIT.
@@ -188,11 +498,22 @@
                    PERFORM 3100-START-FETCH-CRSCODESECU
                       THRU END-3100-FETCH-CRSCODESECU
                WHEN 2
-                   PERFORM 3200-START-FETCH-CRSNAMEDATE
-                      THRU END-3200-FETCH-CRSNAMEDATE
+                   IF WS-SC-FUZZY-NAME = 'Y'
+                       PERFORM 3250-START-FETCH-CRSNAMEDATELIKE
+                          THRU END-3250-FETCH-CRSNAMEDATELIKE
+                   ELSE
+                       PERFORM 3200-START-FETCH-CRSNAMEDATE
+                          THRU END-3200-FETCH-CRSNAMEDATE
+                   END-IF
                WHEN 3
                    PERFORM 3300-START-FETCH-CRSALL
                       THRU END-3300-FETCH-CRSALL
+               WHEN 4
+                   PERFORM 3400-START-FETCH-CRSTOWNZIP
+                      THRU END-3400-FETCH-CRSTOWNZIP
+               WHEN 5
+                   PERFORM 3500-START-FETCH-CRSGENERAL
+                      THRU END-3500-FETCH-CRSGENERAL
                WHEN OTHER
                   CONTINUE
            END-EVALUATE.
@@ -208,6 +529,7 @@
            END-EXEC.
 
            PERFORM UNTIL SQLCODE = 100
+               OR WS-TOO-MANY-RESULTS = 'Y'
                EXEC SQL
                    FETCH CRSCODESECU
                    INTO :SQL-CUS-UUID, :SQL-CUS-GENDER,
@@ -249,6 +571,7 @@
                OPEN CRSNAMEDATE    
            END-EXEC.
            PERFORM UNTIL SQLCODE = 100
+               OR WS-TOO-MANY-RESULTS = 'Y'
                EXEC SQL
                    FETCH CRSNAMEDATE
                    INTO :SQL-CUS-UUID, :SQL-CUS-GENDER,
@@ -281,6 +604,48 @@
        END-3200-FETCH-CRSNAMEDATE.
            EXIT.
 
+      ******************************************************************
+      *    [RD] Effectue le FECTH pour le CURSOR "a trou" de           *
+      *    lastname, firstname et birth_date.                          *
+      ******************************************************************
+       3250-START-FETCH-CRSNAMEDATELIKE.
+           EXEC SQL
+               OPEN CRSNAMEDATELIKE
+           END-EXEC.
+           PERFORM UNTIL SQLCODE = 100
+               OR WS-TOO-MANY-RESULTS = 'Y'
+               EXEC SQL
+                   FETCH CRSNAMEDATELIKE
+                   INTO :SQL-CUS-UUID, :SQL-CUS-GENDER,
+                        :SQL-CUS-LASTNAME, :SQL-CUS-FIRSTNAME,
+                        :SQL-CUS-ADRESS1, :SQL-CUS-ADRESS2,
+                        :SQL-CUS-ZIPCODE, :SQL-CUS-TOWN,
+                        :SQL-CUS-COUNTRY, :SQL-CUS-PHONE,
+                        :SQL-CUS-MAIL, :SQL-CUS-BIRTH-DATE,
+                        :SQL-CUS-DOCTOR, :SQL-CUS-CODE-SECU,
+                        :SQL-CUS-CODE-IBAN, :SQL-CUS-NBCHILDREN,
+                        :SQL-CUS-COUPLE, :SQL-CUS-CREATE-DATE,
+                        :SQL-CUS-UPDATE-DATE, :SQL-CUS-CLOSE-DATE,
+                        :SQL-CUS-ACTIVE
+               END-EXEC
+
+               EVALUATE SQLCODE
+                   WHEN ZERO
+                       PERFORM 4000-START-HANDLE THRU END-4000-HANDLE
+                   WHEN 100
+                       DISPLAY 'NO MORE ROWS IN CURSOR RESULT SET'
+                   WHEN OTHER
+                       DISPLAY 'ERROR FETCHING CURSOR CRSNAMEDATELIKE :'
+                       SPACE SQLCODE
+               END-EVALUATE
+           END-PERFORM.
+
+           EXEC SQL
+               CLOSE CRSNAMEDATELIKE
+           END-EXEC.
+       END-3250-FETCH-CRSNAMEDATELIKE.
+           EXIT.
+
       ******************************************************************
       *    [RD] Effectue le FECTH pour le CURSOR de code_secu,         *
       *    lastname, firstname et birth_date.                          *
@@ -290,6 +655,7 @@
                OPEN CRSALL    
            END-EXEC.
            PERFORM UNTIL SQLCODE = 100
+               OR WS-TOO-MANY-RESULTS = 'Y'
                EXEC SQL
                    FETCH CRSALL
                    INTO :SQL-CUS-UUID, :SQL-CUS-GENDER,
@@ -323,10 +689,101 @@
            EXIT.
 
       ******************************************************************
-      *    [RD] Stock le ou les résultats de la requête SQL dans la    * 
+      *    [RD] Effectue le FECTH pour le CURSOR de ville/code postal. *
+      ******************************************************************
+       3400-START-FETCH-CRSTOWNZIP.
+           EXEC SQL
+               OPEN CRSTOWNZIP
+           END-EXEC.
+           PERFORM UNTIL SQLCODE = 100
+               OR WS-TOO-MANY-RESULTS = 'Y'
+               EXEC SQL
+                   FETCH CRSTOWNZIP
+                   INTO :SQL-CUS-UUID, :SQL-CUS-GENDER,
+                        :SQL-CUS-LASTNAME, :SQL-CUS-FIRSTNAME,
+                        :SQL-CUS-ADRESS1, :SQL-CUS-ADRESS2,
+                        :SQL-CUS-ZIPCODE, :SQL-CUS-TOWN,
+                        :SQL-CUS-COUNTRY, :SQL-CUS-PHONE,
+                        :SQL-CUS-MAIL, :SQL-CUS-BIRTH-DATE,
+                        :SQL-CUS-DOCTOR, :SQL-CUS-CODE-SECU,
+                        :SQL-CUS-CODE-IBAN, :SQL-CUS-NBCHILDREN,
+                        :SQL-CUS-COUPLE, :SQL-CUS-CREATE-DATE,
+                        :SQL-CUS-UPDATE-DATE, :SQL-CUS-CLOSE-DATE,
+                        :SQL-CUS-ACTIVE
+               END-EXEC
+
+               EVALUATE SQLCODE
+                   WHEN ZERO
+                       PERFORM 4000-START-HANDLE THRU END-4000-HANDLE
+                   WHEN 100
+                       DISPLAY 'NO MORE ROWS IN CURSOR RESULT SET'
+                   WHEN OTHER
+                       DISPLAY 'ERROR FETCHING CURSOR CRSTOWNZIP :'
+                       SPACE SQLCODE
+               END-EVALUATE
+           END-PERFORM.
+
+           EXEC SQL
+               CLOSE CRSTOWNZIP
+           END-EXEC.
+       END-3400-FETCH-CRSTOWNZIP.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Effectue le FECTH pour le CURSOR de recherche          *
+      *    combinee (ville/code postal avec code_secu et/ou nom).      *
+      ******************************************************************
+       3500-START-FETCH-CRSGENERAL.
+           EXEC SQL
+               OPEN CRSGENERAL
+           END-EXEC.
+           PERFORM UNTIL SQLCODE = 100
+               OR WS-TOO-MANY-RESULTS = 'Y'
+               EXEC SQL
+                   FETCH CRSGENERAL
+                   INTO :SQL-CUS-UUID, :SQL-CUS-GENDER,
+                        :SQL-CUS-LASTNAME, :SQL-CUS-FIRSTNAME,
+                        :SQL-CUS-ADRESS1, :SQL-CUS-ADRESS2,
+                        :SQL-CUS-ZIPCODE, :SQL-CUS-TOWN,
+                        :SQL-CUS-COUNTRY, :SQL-CUS-PHONE,
+                        :SQL-CUS-MAIL, :SQL-CUS-BIRTH-DATE,
+                        :SQL-CUS-DOCTOR, :SQL-CUS-CODE-SECU,
+                        :SQL-CUS-CODE-IBAN, :SQL-CUS-NBCHILDREN,
+                        :SQL-CUS-COUPLE, :SQL-CUS-CREATE-DATE,
+                        :SQL-CUS-UPDATE-DATE, :SQL-CUS-CLOSE-DATE,
+                        :SQL-CUS-ACTIVE
+               END-EXEC
+
+               EVALUATE SQLCODE
+                   WHEN ZERO
+                       PERFORM 4000-START-HANDLE THRU END-4000-HANDLE
+                   WHEN 100
+                       DISPLAY 'NO MORE ROWS IN CURSOR RESULT SET'
+                   WHEN OTHER
+                       DISPLAY 'ERROR FETCHING CURSOR CRSGENERAL :'
+                       SPACE SQLCODE
+               END-EVALUATE
+           END-PERFORM.
+
+           EXEC SQL
+               CLOSE CRSGENERAL
+           END-EXEC.
+       END-3500-FETCH-CRSGENERAL.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Stock le ou les résultats de la requête SQL dans la    *
       *    TABLE customer.                                             *
       ******************************************************************
        4000-START-HANDLE.
+           IF LK-COUNT-CUSTOMER >= WS-MAX-RESULTS
+               MOVE 'Y' TO WS-TOO-MANY-RESULTS
+               MOVE 'Y' TO LK-TOO-MANY-RESULTS
+               MOVE 'Trop de resultats, affinez la recherche.'
+                   TO LK-ERROR-MESSAGE
+               GO TO END-4000-HANDLE
+           END-IF.
+
            INITIALIZE LK-CUSTOMER.
 
            ADD 1 TO LK-COUNT-CUSTOMER.
@@ -352,5 +809,49 @@
            MOVE SQL-CUS-UPDATE-DATE TO LK-CUS-UPDATE-DATE.
            MOVE SQL-CUS-CLOSE-DATE  TO LK-CUS-CLOSE-DATE.
            MOVE SQL-CUS-ACTIVE      TO LK-CUS-ACTIVE.
+
+           IF LK-RESULT-COUNT < 7
+               ADD 1 TO LK-RESULT-COUNT
+               MOVE SQL-CUS-LASTNAME
+                   TO LK-RES-LASTNAME(LK-RESULT-COUNT)
+               MOVE SQL-CUS-FIRSTNAME
+                   TO LK-RES-FIRSTNAME(LK-RESULT-COUNT)
+               MOVE SQL-CUS-TOWN
+                   TO LK-RES-TOWN(LK-RESULT-COUNT)
+               MOVE SQL-CUS-ZIPCODE
+                   TO LK-RES-ZIPCODE(LK-RESULT-COUNT)
+               MOVE SQL-CUS-BIRTH-DATE
+                   TO LK-RES-BIRTH-DATE(LK-RESULT-COUNT)
+           END-IF.
+
+           MOVE SQL-CUS-UUID TO LK-LAST-UUID.
+           IF FUNCTION MOD(LK-COUNT-CUSTOMER, WS-CHECKPOINT-INTERVAL)
+               = ZERO
+               PERFORM 4100-CHECKPOINT-COMMIT
+                  THRU END-4100-CHECKPOINT-COMMIT
+           END-IF.
+
+           IF LK-EXPORT-REQUESTED = 'Y'
+               MOVE SQL-CUS-LASTNAME  TO EXP-LASTNAME
+               MOVE SQL-CUS-FIRSTNAME TO EXP-FIRSTNAME
+               MOVE SQL-CUS-ADRESS1   TO EXP-ADRESS1
+               MOVE SQL-CUS-ADRESS2   TO EXP-ADRESS2
+               MOVE SQL-CUS-ZIPCODE   TO EXP-ZIPCODE
+               MOVE SQL-CUS-TOWN      TO EXP-TOWN
+               MOVE SQL-CUS-COUNTRY   TO EXP-COUNTRY
+               MOVE SQL-CUS-PHONE     TO EXP-PHONE
+               WRITE EXPORT-RECORD
+           END-IF.
        END-4000-HANDLE.
            EXIT.
+
+      ******************************************************************
+      *    [RD] Point de reprise : valide le travail deja fait sur    *
+      *    un FETCH en cours sans fermer le CURSOR (declare WITH      *
+      *    HOLD), pour qu'une recherche sur un gros volume de lignes  *
+      *    ne perde rien en cas d'interruption.                       *
+      ******************************************************************
+       4100-CHECKPOINT-COMMIT.
+           EXEC SQL COMMIT WORK END-EXEC.
+       END-4100-CHECKPOINT-COMMIT.
+           EXIT.
