@@ -0,0 +1,430 @@
+      ******************************************************************
+      *    [RD] Le programme 'sccreate' porte l'ecran de creation      *
+      *    d'un adherent (SCREEN-CREATE-CUSTOMER) et insere la         *
+      *    nouvelle ligne dans la table 'customer' une fois les        *
+      *    champs saisis et valides par l'operateur.                   *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. sccreate.
+       AUTHOR.       Rémi.
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *    [RD] Champs saisis sur SCREEN-CREATE-CUSTOMER.
+       01  WS-CUS-LASTNAME      PIC X(20).
+       01  WS-CUS-FIRSTNAME     PIC X(20).
+       01  WS-CUS-GENDER        PIC X(10).
+       01  WS-CUB-DAY           PIC X(02).
+       01  WS-CUB-MONTH         PIC X(02).
+       01  WS-CUB-YEAR          PIC X(04).
+       01  WS-CUS-NBCHILDREN    PIC 9(03).
+       01  WS-CUS-SPOUSE-SECU   PIC X(15).
+       01  WS-CUS-PHONE         PIC X(10).
+       01  WS-IBAN-1            PIC X(04).
+       01  WS-IBAN-2            PIC X(04).
+       01  WS-IBAN-3            PIC X(04).
+       01  WS-IBAN-4            PIC X(04).
+       01  WS-IBAN-5            PIC X(04).
+       01  WS-IBAN-6            PIC X(04).
+       01  WS-IBAN-7            PIC X(04).
+       01  WS-IBAN-8            PIC X(04).
+       01  WS-IBAN-9            PIC X(02).
+       01  WS-SECU-1            PIC X(01).
+       01  WS-SECU-2            PIC X(02).
+       01  WS-SECU-3            PIC X(02).
+       01  WS-SECU-4            PIC X(02).
+       01  WS-SECU-5            PIC X(03).
+       01  WS-SECU-6            PIC X(03).
+       01  WS-SECU-7            PIC X(02).
+       01  WS-CUS-DOCTOR        PIC X(20).
+       01  WS-CUS-MAIL          PIC X(50).
+       01  WS-CUS-ADRESS1       PIC X(50).
+       01  WS-CUS-ADRESS2       PIC X(50).
+       01  WS-CUS-TOWN          PIC X(30).
+       01  WS-CUS-ZIPCODE       PIC X(15).
+       01  WS-CUS-COUNTRY       PIC X(20).
+       01  WS-ERROR-MESSAGE1    PIC X(140).
+       01  WS-ERROR-MESSAGE2    PIC X(120).
+       01  WS-CREATE-VALIDATION PIC X(01).
+       01  WS-MENU-RETURN       PIC X(01).
+
+      *    [RD] Zones reconstituees a partir des champs eclates de     *
+      *    l'ecran, pretes a etre inserees dans 'customer'.            *
+       01  WS-CUS-BIRTHDATE     PIC X(10).
+       01  WS-CUS-CODE-SECU     PIC 9(15).
+       01  WS-CUS-CODE-IBAN     PIC X(34).
+       01  WS-CUS-CREATE-DATE   PIC X(10).
+       01  WS-TODAY              PIC X(08).
+
+      *    [RD] Numero de securite sociale du conjoint converti en
+      *    numerique, et UUID du conjoint retrouve par cette recherche
+      *    -- utilises pour relier les deux fiches via customer_couple.
+       01  WS-SPOUSE-CODE-SECU  PIC 9(15).
+       01  WS-SPOUSE-FOUND      PIC X(01).
+
+      *    [RD] Resultat de la verification du medecin saisi contre
+      *    le repertoire (table 'doctor', cf. programme 'scdocteur').
+       01  WS-DOCTOR-FOUND      PIC X(01).
+
+      *    [RD] Zones de travail pour la cle de controle modulo 97
+      *    de l'IBAN (norme ISO 7064), verifiee avant tout INSERT.
+       01  WS-IBAN-REARRANGED   PIC X(34).
+       01  WS-IBAN-LENGTH       PIC 9(02).
+       01  WS-IBAN-IDX          PIC 9(02).
+       01  WS-IBAN-CHAR         PIC X(01).
+       01  WS-IBAN-DIGIT        PIC 9(01).
+       01  WS-IBAN-VALUE        PIC 9(02).
+       01  WS-IBAN-REMAINDER    PIC 9(03).
+       01  WS-IBAN-VALID        PIC X(01).
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DBNAME   PIC  X(11) VALUE 'boboniortdb'.
+       01  USERNAME PIC  X(05) VALUE 'cobol'.
+       01  PASSWD   PIC  X(10) VALUE 'cbl85'.
+
+       01  SQL-CUS-LASTNAME     PIC X(20).
+       01  SQL-CUS-FIRSTNAME    PIC X(20).
+       01  SQL-CUS-GENDER       PIC X(10).
+       01  SQL-CUS-ADRESS1      PIC X(50).
+       01  SQL-CUS-ADRESS2      PIC X(50).
+       01  SQL-CUS-ZIPCODE      PIC X(15).
+       01  SQL-CUS-TOWN         PIC X(50).
+       01  SQL-CUS-COUNTRY      PIC X(20).
+       01  SQL-CUS-PHONE        PIC X(10).
+       01  SQL-CUS-MAIL         PIC X(50).
+       01  SQL-CUS-BIRTH-DATE   PIC X(10).
+       01  SQL-CUS-DOCTOR       PIC X(20).
+       01  SQL-CUS-CODE-SECU    PIC 9(15).
+       01  SQL-CUS-CODE-IBAN    PIC X(34).
+       01  SQL-CUS-NBCHILDREN   PIC 9(03).
+       01  SQL-CUS-COUPLE       PIC X(36).
+       01  SQL-CUS-CREATE-DATE  PIC X(10).
+
+      *    [RD] Nombre d'adherents deja enregistres avec le meme
+      *    numero de securite sociale, verifie avant tout INSERT.
+       01  SQL-DUP-COUNT        PIC 9(05).
+
+      *    [RD] Zones pour la recherche et la liaison du conjoint.
+       01  SQL-SPOUSE-CODE-SECU PIC 9(15).
+       01  SQL-SPOUSE-UUID      PIC X(36).
+       01  SQL-NEW-CUS-UUID     PIC X(36).
+
+      *    [RD] Zones pour la verification du medecin dans le
+      *    repertoire (nom normalise en majuscules, espaces retires).
+       01  SQL-DOCTOR-NAME      PIC X(20).
+       01  SQL-DOCTOR-COUNT     PIC 9(05).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      ******************************************************************
+       SCREEN SECTION.
+       COPY 'screen-create-customer.cpy'.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+      *---------------------------------------------------------------
+      * Boucle principale : affiche l'ecran de creation, declenche la
+      * creation via INSERT quand l'operateur valide, ou retourne au
+      * menu principal.
+      *---------------------------------------------------------------
+           MOVE SPACES TO WS-ERROR-MESSAGE1.
+           MOVE SPACES TO WS-ERROR-MESSAGE2.
+
+           PERFORM UNTIL WS-MENU-RETURN = 'O'
+               DISPLAY SCREEN-CREATE-CUSTOMER
+               ACCEPT SCREEN-CREATE-CUSTOMER
+
+               EVALUATE TRUE
+                   WHEN WS-MENU-RETURN = 'O'
+                       CONTINUE
+                   WHEN WS-CREATE-VALIDATION = 'O'
+                       PERFORM 1000-START-CREATE-CUSTOMER
+                          THRU END-1000-CREATE-CUSTOMER
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-PERFORM.
+
+           GOBACK.
+
+      ******************************************************************
+      *    [RD] Reconstitue les zones eclatees (code_secu, iban,       *
+      *    date de naissance) puis insere le nouvel adherent.          *
+      ******************************************************************
+       1000-START-CREATE-CUSTOMER.
+           MOVE SPACES TO WS-ERROR-MESSAGE1.
+           MOVE SPACES TO WS-ERROR-MESSAGE2.
+
+           STRING WS-SECU-1 WS-SECU-2 WS-SECU-3 WS-SECU-4
+               WS-SECU-5 WS-SECU-6 WS-SECU-7
+               DELIMITED BY SIZE INTO WS-CUS-CODE-SECU.
+
+           STRING WS-IBAN-1 WS-IBAN-2 WS-IBAN-3 WS-IBAN-4 WS-IBAN-5
+               WS-IBAN-6 WS-IBAN-7 WS-IBAN-8 WS-IBAN-9
+               DELIMITED BY SIZE INTO WS-CUS-CODE-IBAN.
+
+           STRING WS-CUB-YEAR '-' WS-CUB-MONTH '-' WS-CUB-DAY
+               DELIMITED BY SIZE INTO WS-CUS-BIRTHDATE.
+
+           PERFORM 1050-VALIDATE-IBAN THRU END-1050-VALIDATE-IBAN.
+           IF WS-IBAN-VALID = 'N'
+               MOVE 'IBAN invalide (cle de controle incorrecte).'
+                   TO WS-ERROR-MESSAGE1
+               GO TO END-1000-CREATE-CUSTOMER
+           END-IF.
+
+           EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+
+           PERFORM 1060-LOOKUP-SPOUSE THRU END-1060-LOOKUP-SPOUSE.
+           IF WS-SPOUSE-FOUND = 'N'
+               MOVE 'Conjoint introuvable avec ce numero de'
+                   TO WS-ERROR-MESSAGE1
+               MOVE 'securite sociale. Verifiez la saisie.'
+                   TO WS-ERROR-MESSAGE2
+               EXEC SQL DISCONNECT ALL END-EXEC
+               GO TO END-1000-CREATE-CUSTOMER
+           END-IF.
+
+           PERFORM 1065-LOOKUP-DOCTOR THRU END-1065-LOOKUP-DOCTOR.
+           IF WS-DOCTOR-FOUND = 'N'
+               MOVE 'Medecin non reconnu. Utilisez le repertoire'
+                   TO WS-ERROR-MESSAGE1
+               MOVE 'des medecins (menu) pour le rechercher/ajouter.'
+                   TO WS-ERROR-MESSAGE2
+               EXEC SQL DISCONNECT ALL END-EXEC
+               GO TO END-1000-CREATE-CUSTOMER
+           END-IF.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-TODAY.
+           STRING WS-TODAY(1:4) '-' WS-TODAY(5:2) '-' WS-TODAY(7:2)
+               DELIMITED BY SIZE INTO WS-CUS-CREATE-DATE.
+
+           MOVE WS-CUS-LASTNAME    TO SQL-CUS-LASTNAME.
+           MOVE WS-CUS-FIRSTNAME   TO SQL-CUS-FIRSTNAME.
+           MOVE WS-CUS-GENDER      TO SQL-CUS-GENDER.
+           MOVE WS-CUS-ADRESS1     TO SQL-CUS-ADRESS1.
+           MOVE WS-CUS-ADRESS2     TO SQL-CUS-ADRESS2.
+           MOVE WS-CUS-ZIPCODE     TO SQL-CUS-ZIPCODE.
+           MOVE WS-CUS-TOWN        TO SQL-CUS-TOWN.
+           MOVE WS-CUS-COUNTRY     TO SQL-CUS-COUNTRY.
+           MOVE WS-CUS-PHONE       TO SQL-CUS-PHONE.
+           MOVE WS-CUS-MAIL        TO SQL-CUS-MAIL.
+           MOVE WS-CUS-BIRTHDATE   TO SQL-CUS-BIRTH-DATE.
+           MOVE WS-CUS-DOCTOR      TO SQL-CUS-DOCTOR.
+           MOVE WS-CUS-CODE-SECU   TO SQL-CUS-CODE-SECU.
+           MOVE WS-CUS-CODE-IBAN   TO SQL-CUS-CODE-IBAN.
+           MOVE WS-CUS-NBCHILDREN  TO SQL-CUS-NBCHILDREN.
+           MOVE SQL-SPOUSE-UUID    TO SQL-CUS-COUPLE.
+           MOVE WS-CUS-CREATE-DATE TO SQL-CUS-CREATE-DATE.
+
+      *    [RD] On bloque la creation si ce code_secu est deja sur
+      *    un adherent actif, pour eviter les doublons de fiche. Un
+      *    adherent cloture (customer_active = 'A') garde sa ligne
+      *    (cf. scclose) mais ne doit pas empecher une re-creation.
+           EXEC SQL
+               SELECT COUNT(*) INTO :SQL-DUP-COUNT
+               FROM customer
+               WHERE customer_code_secu = :SQL-CUS-CODE-SECU
+               AND customer_active != 'A'
+           END-EXEC.
+
+           IF SQL-DUP-COUNT > ZERO
+               MOVE 'Un adherent existe deja avec ce numero de'
+                   TO WS-ERROR-MESSAGE1
+               MOVE 'securite sociale. Utilisez la recherche.'
+                   TO WS-ERROR-MESSAGE2
+               EXEC SQL DISCONNECT ALL END-EXEC
+               GO TO END-1000-CREATE-CUSTOMER
+           END-IF.
+
+           EXEC SQL
+               INSERT INTO customer (
+                   customer_lastname, customer_firstname,
+                   customer_gender, customer_adress1, customer_adress2,
+                   customer_zipcode, customer_town, customer_country,
+                   customer_phone, customer_mail, customer_birth_date,
+                   customer_doctor, customer_code_secu,
+                   customer_code_iban, customer_nbchildren,
+                   customer_couple, customer_create_date
+               ) VALUES (
+                   :SQL-CUS-LASTNAME, :SQL-CUS-FIRSTNAME,
+                   :SQL-CUS-GENDER, :SQL-CUS-ADRESS1, :SQL-CUS-ADRESS2,
+                   :SQL-CUS-ZIPCODE, :SQL-CUS-TOWN, :SQL-CUS-COUNTRY,
+                   :SQL-CUS-PHONE, :SQL-CUS-MAIL, :SQL-CUS-BIRTH-DATE,
+                   :SQL-CUS-DOCTOR, :SQL-CUS-CODE-SECU,
+                   :SQL-CUS-CODE-IBAN, :SQL-CUS-NBCHILDREN,
+                   :SQL-CUS-COUPLE, :SQL-CUS-CREATE-DATE
+               )
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN ZERO
+                   PERFORM 1070-LINK-SPOUSE THRU END-1070-LINK-SPOUSE
+                   EXEC SQL COMMIT WORK END-EXEC
+                   MOVE 'Adherent cree avec succes.'
+                       TO WS-ERROR-MESSAGE1
+               WHEN OTHER
+                   EXEC SQL ROLLBACK WORK END-EXEC
+                   MOVE 'Erreur lors de la creation de l''adherent.'
+                       TO WS-ERROR-MESSAGE1
+           END-EVALUATE.
+
+           EXEC SQL DISCONNECT ALL END-EXEC.
+       END-1000-CREATE-CUSTOMER.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Recherche le conjoint par numero de securite sociale   *
+      *    quand WS-CUS-SPOUSE-SECU est renseigne, et recupere son     *
+      *    UUID pour le stocker dans customer_couple. Laisse           *
+      *    WS-SPOUSE-FOUND a 'O' (conjoint trouve ou champ vide).      *
+      ******************************************************************
+       1060-LOOKUP-SPOUSE.
+           MOVE 'O' TO WS-SPOUSE-FOUND.
+           MOVE SPACES TO SQL-SPOUSE-UUID.
+
+           IF WS-CUS-SPOUSE-SECU = SPACES OR ZEROS
+               GO TO END-1060-LOOKUP-SPOUSE
+           END-IF.
+
+           MOVE WS-CUS-SPOUSE-SECU TO SQL-SPOUSE-CODE-SECU.
+
+           EXEC SQL
+               SELECT uuid_customer INTO :SQL-SPOUSE-UUID
+               FROM customer
+               WHERE customer_code_secu = :SQL-SPOUSE-CODE-SECU
+               AND customer_active != 'A'
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               MOVE 'N' TO WS-SPOUSE-FOUND
+               MOVE SPACES TO SQL-SPOUSE-UUID
+           END-IF.
+       END-1060-LOOKUP-SPOUSE.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Verifie que le medecin saisi existe dans le repertoire *
+      *    (table 'doctor', alimentee par le programme 'scdocteur').   *
+      *    Laisse WS-DOCTOR-FOUND a 'O' (medecin trouve ou champ       *
+      *    vide -- le medecin reste optionnel sur la fiche adherent).  *
+      ******************************************************************
+       1065-LOOKUP-DOCTOR.
+           MOVE 'O' TO WS-DOCTOR-FOUND.
+
+           IF WS-CUS-DOCTOR = SPACES
+               GO TO END-1065-LOOKUP-DOCTOR
+           END-IF.
+
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-CUS-DOCTOR))
+               TO SQL-DOCTOR-NAME.
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :SQL-DOCTOR-COUNT
+               FROM doctor
+               WHERE doctor_name = :SQL-DOCTOR-NAME
+               AND doctor_active = 'O'
+           END-EXEC.
+
+           IF SQL-DOCTOR-COUNT = ZERO
+               MOVE 'N' TO WS-DOCTOR-FOUND
+           END-IF.
+       END-1065-LOOKUP-DOCTOR.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Une fois le nouvel adherent insere, relie en retour la *
+      *    fiche du conjoint a ce nouvel UUID pour que le lien soit    *
+      *    bidirectionnel entre les deux fiches.                       *
+      ******************************************************************
+       1070-LINK-SPOUSE.
+           IF SQL-SPOUSE-UUID = SPACES
+               GO TO END-1070-LINK-SPOUSE
+           END-IF.
+
+           EXEC SQL
+               SELECT uuid_customer INTO :SQL-NEW-CUS-UUID
+               FROM customer
+               WHERE customer_code_secu = :SQL-CUS-CODE-SECU
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               GO TO END-1070-LINK-SPOUSE
+           END-IF.
+
+           EXEC SQL
+               UPDATE customer SET customer_couple = :SQL-NEW-CUS-UUID
+               WHERE uuid_customer = :SQL-SPOUSE-UUID
+           END-EXEC.
+       END-1070-LINK-SPOUSE.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Verifie la cle de controle modulo 97 de l'IBAN saisi   *
+      *    (norme ISO 7064) : on replace les 4 premiers caracteres a   *
+      *    la fin, on convertit chaque lettre en sa valeur numerique   *
+      *    (A=10 .. Z=35) et on accumule le reste modulo 97 chiffre    *
+      *    par chiffre pour eviter un nombre a plus de 30 chiffres.    *
+      *    L'IBAN est valide si le reste final vaut 1. WS-CUS-CODE-IBAN*
+      *    etant une zone fixe de 34 caracteres, les pays dont l'IBAN  *
+      *    est plus court sont completes par des espaces a droite :    *
+      *    on determine d'abord la longueur reelle saisie.             *
+      ******************************************************************
+       1050-VALIDATE-IBAN.
+           MOVE 'Y' TO WS-IBAN-VALID.
+           MOVE ZERO TO WS-IBAN-REMAINDER.
+           MOVE SPACES TO WS-IBAN-REARRANGED.
+
+           IF WS-CUS-CODE-IBAN = SPACES
+               GO TO END-1050-VALIDATE-IBAN
+           END-IF.
+
+           MOVE 34 TO WS-IBAN-LENGTH.
+           PERFORM UNTIL WS-IBAN-LENGTH < 1
+               OR WS-CUS-CODE-IBAN(WS-IBAN-LENGTH:1) NOT = SPACE
+               SUBTRACT 1 FROM WS-IBAN-LENGTH
+           END-PERFORM.
+
+           IF WS-IBAN-LENGTH < 5
+               MOVE 'N' TO WS-IBAN-VALID
+               GO TO END-1050-VALIDATE-IBAN
+           END-IF.
+
+           STRING WS-CUS-CODE-IBAN(5:WS-IBAN-LENGTH - 4)
+               WS-CUS-CODE-IBAN(1:4)
+               DELIMITED BY SIZE INTO WS-IBAN-REARRANGED.
+
+           PERFORM VARYING WS-IBAN-IDX FROM 1 BY 1
+               UNTIL WS-IBAN-IDX > WS-IBAN-LENGTH
+               MOVE WS-IBAN-REARRANGED(WS-IBAN-IDX:1) TO WS-IBAN-CHAR
+               EVALUATE TRUE
+                   WHEN WS-IBAN-CHAR >= '0' AND WS-IBAN-CHAR <= '9'
+                       MOVE WS-IBAN-CHAR TO WS-IBAN-DIGIT
+                       COMPUTE WS-IBAN-REMAINDER =
+                           FUNCTION MOD((WS-IBAN-REMAINDER * 10) +
+                           WS-IBAN-DIGIT, 97)
+                   WHEN WS-IBAN-CHAR >= 'A' AND WS-IBAN-CHAR <= 'Z'
+                       COMPUTE WS-IBAN-VALUE =
+                           FUNCTION ORD(WS-IBAN-CHAR)
+                           - FUNCTION ORD('A') + 10
+                       COMPUTE WS-IBAN-REMAINDER =
+                           FUNCTION MOD((WS-IBAN-REMAINDER * 100) +
+                           WS-IBAN-VALUE, 97)
+                   WHEN OTHER
+                       MOVE 'N' TO WS-IBAN-VALID
+               END-EVALUATE
+           END-PERFORM.
+
+           IF WS-IBAN-REMAINDER NOT = 1
+               MOVE 'N' TO WS-IBAN-VALID
+           END-IF.
+       END-1050-VALIDATE-IBAN.
+           EXIT.
