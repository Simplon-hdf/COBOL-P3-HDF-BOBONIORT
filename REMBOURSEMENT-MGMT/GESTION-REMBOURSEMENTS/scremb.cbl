@@ -0,0 +1,379 @@
+      ******************************************************************
+      *    [RD] Le programme 'scremb' porte l'ecran de gestion des     *
+      *    remboursements : recherche d'un adherent par numero de      *
+      *    securite sociale, saisie d'une nouvelle reclamation,        *
+      *    traitement de la derniere reclamation en attente et export  *
+      *    de l'historique des remboursements de l'adherent vers un    *
+      *    fichier sequentiel imprimable.                              *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. scremb.
+       AUTHOR.       Rémi.
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    [RD] Fichier sequentiel utilise pour exporter l'historique
+      *    des remboursements de l'adherent courant.
+           SELECT EXPORT-FILE ASSIGN TO "EXPORTREMB"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXPORT-FILE.
+       01  EXPORT-RECORD.
+           05 EXP-CARE-DATE   PIC X(10).
+           05 EXP-PROVIDER    PIC X(20).
+           05 EXP-CLAIMED     PIC ZZZZ9.99.
+           05 EXP-REIMBURSED  PIC ZZZZ9.99.
+           05 EXP-STATUS      PIC X(01).
+
+       WORKING-STORAGE SECTION.
+      *    [RD] Champs de recherche par numero de securite sociale.
+       01  WS-REM-SECU-1              PIC X(01).
+       01  WS-REM-SECU-2              PIC X(02).
+       01  WS-REM-SECU-3              PIC X(02).
+       01  WS-REM-SECU-4              PIC X(02).
+       01  WS-REM-SECU-5              PIC X(03).
+       01  WS-REM-SECU-6              PIC X(03).
+       01  WS-REM-SECU-7              PIC X(02).
+       01  WS-REM-CODE-SECU-FULL      PIC 9(15).
+       01  WS-REM-SEARCH-VALIDATION   PIC X(01).
+
+      *    [RD] Adherent trouve (lecture seule sur l'ecran).
+       01  WS-REM-CUS-UUID            PIC X(36).
+       01  WS-REM-CUS-LASTNAME        PIC X(20).
+       01  WS-REM-CUS-FIRSTNAME       PIC X(20).
+       01  WS-REM-CUS-DOCTOR          PIC X(20).
+
+      *    [RD] Saisie d'une nouvelle reclamation.
+       01  WS-REM-CARE-DATE           PIC X(10).
+       01  WS-REM-PROVIDER            PIC X(20).
+       01  WS-REM-CLAIM-EUROS         PIC 9(05).
+       01  WS-REM-CLAIM-CENTS         PIC 9(02).
+       01  WS-REM-CLAIM-AMOUNT        PIC 9(05)V99.
+       01  WS-REM-CLAIM-VALIDATION    PIC X(01).
+       01  WS-REM-UUID                PIC X(36).
+
+      *    [RD] Traitement de la derniere reclamation en attente.
+       01  WS-REM-PAID-EUROS          PIC 9(05).
+       01  WS-REM-PAID-CENTS          PIC 9(02).
+       01  WS-REM-PAID-AMOUNT         PIC 9(05)V99.
+       01  WS-REM-STATUS              PIC X(01).
+       01  WS-REM-UPDATE-VALIDATION   PIC X(01).
+
+      *    [RD] Export de l'historique.
+       01  WS-REM-EXPORT-VALIDATION   PIC X(01).
+       01  WS-REM-EXPORT-COUNT        PIC 9(05).
+
+       01  WS-REM-ERROR-MESSAGE       PIC X(70).
+       01  WS-REM-MENU-RETURN         PIC X(01).
+       01  WS-TODAY                   PIC X(08).
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DBNAME   PIC  X(11) VALUE 'boboniortdb'.
+       01  USERNAME PIC  X(05) VALUE 'cobol'.
+       01  PASSWD   PIC  X(10) VALUE 'cbl85'.
+
+       01  SQL-LOOKUP-CODE-SECU   PIC 9(15).
+       01  SQL-LOOKUP-UUID        PIC X(36).
+       01  SQL-LOOKUP-LASTNAME    PIC X(20).
+       01  SQL-LOOKUP-FIRSTNAME   PIC X(20).
+       01  SQL-LOOKUP-DOCTOR      PIC X(20).
+
+       01  SQL-REM-UUID           PIC X(36).
+       01  SQL-REM-UUID-CUSTOMER  PIC X(36).
+       01  SQL-REM-CARE-DATE      PIC X(10).
+       01  SQL-REM-PROVIDER       PIC X(20).
+       01  SQL-REM-CLAIMED        PIC S9(5)V99 COMP-3.
+       01  SQL-REM-REIMBURSED     PIC S9(5)V99 COMP-3.
+       01  SQL-REM-STATUS         PIC X(01).
+
+       01  SQL-REM-CUR-CARE-DATE  PIC X(10).
+       01  SQL-REM-CUR-PROVIDER   PIC X(20).
+       01  SQL-REM-CUR-CLAIMED    PIC S9(5)V99 COMP-3.
+       01  SQL-REM-CUR-REIMBURSED PIC S9(5)V99 COMP-3.
+       01  SQL-REM-CUR-STATUS     PIC X(01).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      ******************************************************************
+       SCREEN SECTION.
+       COPY 'screen-remboursement.cpy'.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+      *---------------------------------------------------------------
+      * Boucle principale : affiche l'ecran, recherche un adherent,
+      * saisit une reclamation, traite la derniere reclamation en
+      * attente ou exporte l'historique selon l'action choisie par
+      * l'operateur, jusqu'au retour au menu principal.
+      *---------------------------------------------------------------
+           MOVE SPACES TO WS-REM-ERROR-MESSAGE.
+           MOVE SPACES TO WS-REM-CUS-UUID.
+
+           PERFORM UNTIL WS-REM-MENU-RETURN = 'O'
+               DISPLAY SCREEN-REMBOURSEMENT
+               ACCEPT SCREEN-REMBOURSEMENT
+
+               EVALUATE TRUE
+                   WHEN WS-REM-MENU-RETURN = 'O'
+                       CONTINUE
+                   WHEN WS-REM-SEARCH-VALIDATION = 'O'
+                       PERFORM 1000-SEARCH-ADHERENT
+                          THRU END-1000-SEARCH-ADHERENT
+                   WHEN WS-REM-CLAIM-VALIDATION = 'O'
+                       PERFORM 2000-SAISIR-RECLAMATION
+                          THRU END-2000-SAISIR-RECLAMATION
+                   WHEN WS-REM-UPDATE-VALIDATION = 'O'
+                       PERFORM 3000-TRAITER-RECLAMATION
+                          THRU END-3000-TRAITER-RECLAMATION
+                   WHEN WS-REM-EXPORT-VALIDATION = 'O'
+                       PERFORM 4000-EXPORT-HISTORIQUE
+                          THRU END-4000-EXPORT-HISTORIQUE
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-PERFORM.
+
+           GOBACK.
+
+      ******************************************************************
+      *    [RD] Recherche l'adherent par numero de securite sociale    *
+      *    et restitue son uuid_customer, nom, prenom et medecin       *
+      *    traitant -- ce dernier sert de valeur par defaut au champ   *
+      *    praticien d'une nouvelle reclamation.                       *
+      ******************************************************************
+       1000-SEARCH-ADHERENT.
+           MOVE SPACES TO WS-REM-ERROR-MESSAGE.
+           MOVE SPACES TO WS-REM-CUS-UUID.
+           MOVE SPACES TO WS-REM-CUS-LASTNAME.
+           MOVE SPACES TO WS-REM-CUS-FIRSTNAME.
+           MOVE SPACES TO WS-REM-CUS-DOCTOR.
+
+           STRING WS-REM-SECU-1 WS-REM-SECU-2 WS-REM-SECU-3
+               WS-REM-SECU-4 WS-REM-SECU-5 WS-REM-SECU-6 WS-REM-SECU-7
+               DELIMITED BY SIZE INTO WS-REM-CODE-SECU-FULL.
+
+           MOVE WS-REM-CODE-SECU-FULL TO SQL-LOOKUP-CODE-SECU.
+
+           EXEC SQL CONNECT :USERNAME IDENTIFIED BY :PASSWD
+               USING :DBNAME
+           END-EXEC.
+
+           EXEC SQL
+               SELECT uuid_customer, customer_lastname,
+                   customer_firstname, customer_doctor
+               INTO :SQL-LOOKUP-UUID, :SQL-LOOKUP-LASTNAME,
+                   :SQL-LOOKUP-FIRSTNAME, :SQL-LOOKUP-DOCTOR
+               FROM customer
+               WHERE customer_code_secu = :SQL-LOOKUP-CODE-SECU
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN ZERO
+                   MOVE SQL-LOOKUP-UUID      TO WS-REM-CUS-UUID
+                   MOVE SQL-LOOKUP-LASTNAME  TO WS-REM-CUS-LASTNAME
+                   MOVE SQL-LOOKUP-FIRSTNAME TO WS-REM-CUS-FIRSTNAME
+                   MOVE SQL-LOOKUP-DOCTOR    TO WS-REM-CUS-DOCTOR
+                   MOVE SQL-LOOKUP-DOCTOR    TO WS-REM-PROVIDER
+                   MOVE 'Adherent trouve.' TO WS-REM-ERROR-MESSAGE
+               WHEN OTHER
+                   MOVE 'Adherent introuvable.' TO WS-REM-ERROR-MESSAGE
+           END-EVALUATE.
+
+           EXEC SQL DISCONNECT ALL END-EXEC.
+       END-1000-SEARCH-ADHERENT.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Enregistre une nouvelle reclamation de remboursement   *
+      *    pour l'adherent trouve au prealable, avec le statut 'P'     *
+      *    (en attente de traitement).                                 *
+      ******************************************************************
+       2000-SAISIR-RECLAMATION.
+           MOVE SPACES TO WS-REM-ERROR-MESSAGE.
+
+           IF WS-REM-CUS-UUID = SPACES
+               MOVE 'Recherchez un adherent avant la reclamation.'
+                   TO WS-REM-ERROR-MESSAGE
+               GO TO END-2000-SAISIR-RECLAMATION
+           END-IF.
+
+           COMPUTE WS-REM-CLAIM-AMOUNT =
+               WS-REM-CLAIM-EUROS + (WS-REM-CLAIM-CENTS / 100).
+
+           MOVE WS-REM-CUS-UUID     TO SQL-REM-UUID-CUSTOMER.
+           MOVE WS-REM-CARE-DATE    TO SQL-REM-CARE-DATE.
+           MOVE WS-REM-PROVIDER     TO SQL-REM-PROVIDER.
+           MOVE WS-REM-CLAIM-AMOUNT TO SQL-REM-CLAIMED.
+           MOVE ZERO                TO SQL-REM-REIMBURSED.
+           MOVE 'P'                 TO SQL-REM-STATUS.
+
+           EXEC SQL CONNECT :USERNAME IDENTIFIED BY :PASSWD
+               USING :DBNAME
+           END-EXEC.
+
+           EXEC SQL
+               INSERT INTO remboursement (
+                   uuid_customer, remboursement_care_date,
+                   remboursement_provider, remboursement_claimed,
+                   remboursement_reimbursed, remboursement_status
+               ) VALUES (
+                   :SQL-REM-UUID-CUSTOMER, :SQL-REM-CARE-DATE,
+                   :SQL-REM-PROVIDER, :SQL-REM-CLAIMED,
+                   :SQL-REM-REIMBURSED, :SQL-REM-STATUS
+               )
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN ZERO
+                   EXEC SQL COMMIT WORK END-EXEC
+                   MOVE 'Reclamation enregistree.'
+                       TO WS-REM-ERROR-MESSAGE
+               WHEN OTHER
+                   EXEC SQL ROLLBACK WORK END-EXEC
+                   MOVE "Erreur lors de l'enregistrement."
+                       TO WS-REM-ERROR-MESSAGE
+           END-EVALUATE.
+
+           EXEC SQL DISCONNECT ALL END-EXEC.
+       END-2000-SAISIR-RECLAMATION.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Traite la reclamation la plus recente encore en        *
+      *    attente ('P') pour l'adherent trouve, en y portant le       *
+      *    montant rembourse et le statut final saisis a l'ecran.      *
+      ******************************************************************
+       3000-TRAITER-RECLAMATION.
+           MOVE SPACES TO WS-REM-ERROR-MESSAGE.
+           MOVE SPACES TO WS-REM-UUID.
+
+           IF WS-REM-CUS-UUID = SPACES
+               MOVE 'Recherchez un adherent avant le traitement.'
+                   TO WS-REM-ERROR-MESSAGE
+               GO TO END-3000-TRAITER-RECLAMATION
+           END-IF.
+
+           IF WS-REM-STATUS NOT = 'R' AND WS-REM-STATUS NOT = 'D'
+               MOVE 'Statut invalide (attendu R ou D).'
+                   TO WS-REM-ERROR-MESSAGE
+               GO TO END-3000-TRAITER-RECLAMATION
+           END-IF.
+
+           COMPUTE WS-REM-PAID-AMOUNT =
+               WS-REM-PAID-EUROS + (WS-REM-PAID-CENTS / 100).
+
+           MOVE WS-REM-CUS-UUID TO SQL-REM-UUID-CUSTOMER.
+
+           EXEC SQL CONNECT :USERNAME IDENTIFIED BY :PASSWD
+               USING :DBNAME
+           END-EXEC.
+
+           EXEC SQL
+               SELECT uuid_remboursement INTO :SQL-REM-UUID
+               FROM remboursement
+               WHERE uuid_customer = :SQL-REM-UUID-CUSTOMER
+               AND remboursement_status = 'P'
+               ORDER BY remboursement_care_date DESC
+               LIMIT 1
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               MOVE 'Aucune reclamation en attente pour cet adherent.'
+                   TO WS-REM-ERROR-MESSAGE
+               EXEC SQL DISCONNECT ALL END-EXEC
+               GO TO END-3000-TRAITER-RECLAMATION
+           END-IF.
+
+           MOVE WS-REM-PAID-AMOUNT TO SQL-REM-REIMBURSED.
+           MOVE WS-REM-STATUS      TO SQL-REM-STATUS.
+
+           EXEC SQL
+               UPDATE remboursement
+               SET remboursement_reimbursed = :SQL-REM-REIMBURSED,
+                   remboursement_status = :SQL-REM-STATUS
+               WHERE uuid_remboursement = :SQL-REM-UUID
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN ZERO
+                   EXEC SQL COMMIT WORK END-EXEC
+                   MOVE 'Reclamation traitee.' TO WS-REM-ERROR-MESSAGE
+               WHEN OTHER
+                   EXEC SQL ROLLBACK WORK END-EXEC
+                   MOVE 'Erreur lors du traitement.'
+                       TO WS-REM-ERROR-MESSAGE
+           END-EVALUATE.
+
+           EXEC SQL DISCONNECT ALL END-EXEC.
+       END-3000-TRAITER-RECLAMATION.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Exporte l'historique des remboursements de l'adherent  *
+      *    trouve vers un fichier sequentiel imprimable.               *
+      ******************************************************************
+       4000-EXPORT-HISTORIQUE.
+           MOVE SPACES TO WS-REM-ERROR-MESSAGE.
+
+           IF WS-REM-CUS-UUID = SPACES
+               MOVE 'Recherchez un adherent avant d''exporter.'
+                   TO WS-REM-ERROR-MESSAGE
+               GO TO END-4000-EXPORT-HISTORIQUE
+           END-IF.
+
+           MOVE ZERO TO WS-REM-EXPORT-COUNT.
+           MOVE WS-REM-CUS-UUID TO SQL-REM-UUID-CUSTOMER.
+
+           EXEC SQL CONNECT :USERNAME IDENTIFIED BY :PASSWD
+               USING :DBNAME
+           END-EXEC.
+
+           EXEC SQL
+               DECLARE CRSREMBHIST CURSOR FOR
+               SELECT remboursement_care_date, remboursement_provider,
+                   remboursement_claimed, remboursement_reimbursed,
+                   remboursement_status
+               FROM remboursement
+               WHERE uuid_customer = :SQL-REM-UUID-CUSTOMER
+               ORDER BY remboursement_care_date
+           END-EXEC.
+
+           EXEC SQL OPEN CRSREMBHIST END-EXEC.
+
+           OPEN OUTPUT EXPORT-FILE.
+
+           EXEC SQL
+               FETCH CRSREMBHIST
+               INTO :SQL-REM-CUR-CARE-DATE, :SQL-REM-CUR-PROVIDER,
+                   :SQL-REM-CUR-CLAIMED, :SQL-REM-CUR-REIMBURSED,
+                   :SQL-REM-CUR-STATUS
+           END-EXEC
+           PERFORM UNTIL SQLCODE NOT = ZERO
+               MOVE SQL-REM-CUR-CARE-DATE  TO EXP-CARE-DATE
+               MOVE SQL-REM-CUR-PROVIDER   TO EXP-PROVIDER
+               MOVE SQL-REM-CUR-CLAIMED    TO EXP-CLAIMED
+               MOVE SQL-REM-CUR-REIMBURSED TO EXP-REIMBURSED
+               MOVE SQL-REM-CUR-STATUS     TO EXP-STATUS
+               WRITE EXPORT-RECORD
+               ADD 1 TO WS-REM-EXPORT-COUNT
+               EXEC SQL
+                   FETCH CRSREMBHIST
+                   INTO :SQL-REM-CUR-CARE-DATE, :SQL-REM-CUR-PROVIDER,
+                       :SQL-REM-CUR-CLAIMED, :SQL-REM-CUR-REIMBURSED,
+                       :SQL-REM-CUR-STATUS
+               END-EXEC
+           END-PERFORM.
+
+           CLOSE EXPORT-FILE.
+           EXEC SQL CLOSE CRSREMBHIST END-EXEC.
+           EXEC SQL DISCONNECT ALL END-EXEC.
+
+           STRING WS-REM-EXPORT-COUNT ' remboursement(s) exporte(s).'
+               DELIMITED BY SIZE INTO WS-REM-ERROR-MESSAGE.
+       END-4000-EXPORT-HISTORIQUE.
+           EXIT.
