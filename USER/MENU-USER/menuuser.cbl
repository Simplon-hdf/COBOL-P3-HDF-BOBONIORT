@@ -11,11 +11,14 @@
        WORKING-STORAGE SECTION.
       *Variable pour stocker le choix de l'utilisateur. 
        01  USER-CHOICE        PIC X(01).      
-      *Variable pour gérer le retour après la sélection du menu. 
-       01  SC-MENU-RETURN     PIC X(01).       
+      *Variable pour gérer le retour après la sélection du menu.
+       01  SC-MENU-RETURN     PIC X(01).
+      *Variable pour stocker le choix de l'utilisateur dans le
+      *sous-menu "Gestion des adherents".
+       01  ADH-CHOICE          PIC X(01).
       ******************************************************************
        SCREEN SECTION.
-       
+
       *Inclusion des définitions de l'écran depuis un fichier externe.
        
 
@@ -53,75 +56,170 @@
                FOREGROUND-COLOR IS 2
                HIGHLIGHT
                UNDERLINE.
-           05 LINE 24 COL 118 PIC X(01) TO USER-CHOICE 
+           05 LINE 24 COL 118 PIC X(01) TO USER-CHOICE
             FOREGROUND-COLOR 7.
-       
+
+      *Ecran du sous-menu "Gestion des adherents".
+       01 ADHERENT-MENU-SCREEN.
+
+           05 BLANK SCREEN BACKGROUND-COLOR IS 0.
+
+           05 LINE 10 COLUMN 89 VALUE "GESTION DES ADHERENTS"
+               FOREGROUND-COLOR IS 2
+               HIGHLIGHT.
+
+           05 LINE 12 COLUMN 89 VALUE "1. Rechercher un adherent"
+               FOREGROUND-COLOR IS 2
+               HIGHLIGHT.
+
+           05 LINE 14 COL 89 VALUE "2. Creer un adherent"
+               FOREGROUND-COLOR IS 2
+               HIGHLIGHT.
+
+           05 LINE 16 COL 89 VALUE "3. Modifier un adherent"
+               FOREGROUND-COLOR IS 2
+               HIGHLIGHT.
+
+           05 LINE 18 COL 89 VALUE "4. Cloturer un adherent"
+               FOREGROUND-COLOR IS 2
+               HIGHLIGHT.
+
+           05 LINE 20 COL 89 VALUE "5. Gerer les beneficiaires"
+               FOREGROUND-COLOR IS 2
+               HIGHLIGHT.
+
+           05 LINE 22 COL 89 VALUE "6. Export RGPD d'un adherent"
+               FOREGROUND-COLOR IS 2
+               HIGHLIGHT.
+
+           05 LINE 24 COL 89 VALUE "7. Repertoire des medecins"
+               FOREGROUND-COLOR IS 2
+               HIGHLIGHT.
+
+           05 LINE 26 COL 89 VALUE "R. Retour au menu principal"
+               FOREGROUND-COLOR IS 2
+               HIGHLIGHT.
+
+           05 LINE 28 COL 89 VALUE "Veuillez choisir une option:"
+               FOREGROUND-COLOR IS 2
+               HIGHLIGHT
+               UNDERLINE.
+           05 LINE 28 COL 118 PIC X(01) TO ADH-CHOICE
+            FOREGROUND-COLOR 7.
+
       ******************************************************************
        PROCEDURE DIVISION.
        MAIN-LOGIC.
       *---------------------------------------------------------------
       * Gestion principale du logic du menu. Affiche le menu principal,
-      * accepte le choix de l'utilisateur et dirige vers la 
-      *routine appropriée.
+      * accepte le choix de l'utilisateur et dirige vers la
+      *routine appropriée, jusqu'a ce que l'utilisateur choisisse de
+      *quitter l'application.
       *---------------------------------------------------------------
-           ACCEPT MAIN-MENU-SCREEN.
-           
-           ACCEPT USER-CHOICE.
-           MOVE FUNCTION UPPER-CASE(USER-CHOICE) TO USER-CHOICE.
-            EVALUATE TRUE
-                 WHEN USER-CHOICE = "1" 
-                     PERFORM 1000-GESTION-ADHERENTS
-                 WHEN USER-CHOICE = "2" 
-                     PERFORM 2000-GESTION-COTISATIONS
-                 WHEN USER-CHOICE = "3" 
-                     PERFORM 3000-GESTION-REMBOURSEMENTS
-                 WHEN USER-CHOICE = "4" 
-                     PERFORM 4000-GESTION-PRESTATIONS
-                 WHEN USER-CHOICE = "5" 
-                     PERFORM 5000-GENERATE-REPORTS
-                 WHEN USER-CHOICE = "Q" 
-                     STOP RUN
-                 WHEN OTHER    
-                     DISPLAY "CHOIX INVALIDE, ESSAYEZ ENCORE."
-            END-EVALUATE.
-           EXIT.
+           MOVE SPACE TO USER-CHOICE.
+           PERFORM UNTIL USER-CHOICE = "Q"
+               ACCEPT MAIN-MENU-SCREEN
+
+               ACCEPT USER-CHOICE
+               MOVE FUNCTION UPPER-CASE(USER-CHOICE) TO USER-CHOICE
+               EVALUATE TRUE
+                    WHEN USER-CHOICE = "1"
+                        PERFORM 1000-GESTION-ADHERENTS
+                           THRU END-1000-GESTION-ADHERENTS
+                    WHEN USER-CHOICE = "2"
+                        PERFORM 2000-GESTION-COTISATIONS
+                           THRU END-2000-GESTION-COTISATIONS
+                    WHEN USER-CHOICE = "3"
+                        PERFORM 3000-GESTION-REMBOURSEMENTS
+                           THRU END-3000-GESTION-REMBOURSEMENTS
+                    WHEN USER-CHOICE = "4"
+                        PERFORM 4000-GESTION-PRESTATIONS
+                           THRU END-4000-GESTION-PRESTATIONS
+                    WHEN USER-CHOICE = "5"
+                        PERFORM 5000-GENERATE-REPORTS
+                           THRU END-5000-GENERATE-REPORTS
+                    WHEN USER-CHOICE = "Q"
+                        CONTINUE
+                    WHEN OTHER
+                        DISPLAY "CHOIX INVALIDE, ESSAYEZ ENCORE."
+               END-EVALUATE
+           END-PERFORM.
+
+           GOBACK.
 
       ******************************************************************
        1000-GESTION-ADHERENTS.
       *---------------------------------------------------------------
-      * Gère les opérations liées aux adhérents.
+      * Gère les opérations liées aux adhérents : recherche, création,
+      * modification et clôture, via le sous-menu ADHERENT-MENU-SCREEN.
       *---------------------------------------------------------------
-           CONTINUE.
+           MOVE SPACE TO ADH-CHOICE.
+           PERFORM UNTIL ADH-CHOICE = "R"
+               ACCEPT ADHERENT-MENU-SCREEN
+               MOVE FUNCTION UPPER-CASE(ADH-CHOICE) TO ADH-CHOICE
+               EVALUATE TRUE
+                   WHEN ADH-CHOICE = "1"
+                       CALL "scfront"
+                   WHEN ADH-CHOICE = "2"
+                       CALL "sccreate"
+                   WHEN ADH-CHOICE = "3"
+                       CALL "scedit"
+                   WHEN ADH-CHOICE = "4"
+                       CALL "scclose"
+                   WHEN ADH-CHOICE = "5"
+                       CALL "scbenef"
+                   WHEN ADH-CHOICE = "6"
+                       CALL "scrgpdexp"
+                   WHEN ADH-CHOICE = "7"
+                       CALL "scdocteur"
+                   WHEN ADH-CHOICE = "R"
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY "CHOIX INVALIDE, ESSAYEZ ENCORE."
+               END-EVALUATE
+           END-PERFORM.
+       END-1000-GESTION-ADHERENTS.
            EXIT.
 
       ******************************************************************
        2000-GESTION-COTISATIONS.
       *---------------------------------------------------------------
-      * Gère les opérations liées aux cotisations.
+      * Gère les opérations liées aux cotisations : recherche d'un
+      * adhérent, saisie d'un paiement et export de l'historique,
+      * via le programme 'sccotis'.
       *---------------------------------------------------------------
-           CONTINUE.
+           CALL "sccotis".
+       END-2000-GESTION-COTISATIONS.
            EXIT.
 
       ******************************************************************
        3000-GESTION-REMBOURSEMENTS.
       *---------------------------------------------------------------
-      * Gère les opérations liées aux remboursements.
+      * Gère les opérations liées aux remboursements : recherche d'un
+      * adhérent, saisie et traitement d'une réclamation et export de
+      * l'historique, via le programme 'scremb'.
       *---------------------------------------------------------------
-           CONTINUE.
+           CALL "scremb".
+       END-3000-GESTION-REMBOURSEMENTS.
            EXIT.
 
       ******************************************************************
        4000-GESTION-PRESTATIONS.
       *---------------------------------------------------------------
-      * Gère les opérations liées aux prestations.
+      * Gère le catalogue des prestations couvertes : ajout, recherche
+      * par code et export du catalogue, via le programme 'scprest'.
       *---------------------------------------------------------------
-           CONTINUE.
+           CALL "scprest".
+       END-4000-GESTION-PRESTATIONS.
            EXIT.
 
       ******************************************************************
        5000-GENERATE-REPORTS.
       *---------------------------------------------------------------
-      * Gère la génération de rapports.
+      * Génère la liste des adhérents actifs, le nombre d'adhérents
+      * par ville/code postal et la synthèse mensuelle nouveaux /
+      * clôturés, via le programme 'screport'.
       *---------------------------------------------------------------
-           CONTINUE.
+           CALL "screport".
+       END-5000-GENERATE-REPORTS.
            EXIT.
