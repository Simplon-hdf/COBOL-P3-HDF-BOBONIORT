@@ -0,0 +1,220 @@
+      ******************************************************************
+      *    [RD] Le programme 'screport' est le traitement batch qui    *
+      *    produit les rapports d'adhesion : la liste des adherents    *
+      *    actifs, le nombre d'adherents par ville/code postal et la   *
+      *    synthese mensuelle des nouveaux adherents par rapport aux   *
+      *    adherents clotures. Le tout est ecrit dans un seul fichier  *
+      *    sequentiel imprimable.                                      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. screport.
+       AUTHOR.       Rémi.
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    [RD] Fichier sequentiel imprimable recevant les trois
+      *    rapports generes par ce traitement.
+           SELECT REPORT-FILE ASSIGN TO "RAPPORTADH"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REPORT-FILE.
+       01  REPORT-LINE              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TODAY                 PIC X(08).
+       01  WS-MONTH-START            PIC X(10).
+       01  WS-ROSTER-COUNT           PIC 9(05) VALUE ZERO.
+       01  WS-TOWN-COUNT             PIC 9(05) VALUE ZERO.
+       01  WS-NEW-MEMBERS-COUNT      PIC 9(05) VALUE ZERO.
+       01  WS-CLOSED-MEMBERS-COUNT   PIC 9(05) VALUE ZERO.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DBNAME   PIC  X(11) VALUE 'boboniortdb'.
+       01  USERNAME PIC  X(05) VALUE 'cobol'.
+       01  PASSWD   PIC  X(10) VALUE 'cbl85'.
+
+       01  SQL-CUS-LASTNAME      PIC X(20).
+       01  SQL-CUS-FIRSTNAME     PIC X(20).
+       01  SQL-CUS-TOWN          PIC X(50).
+       01  SQL-CUS-ZIPCODE       PIC X(15).
+
+       01  SQL-GRP-TOWN          PIC X(50).
+       01  SQL-GRP-ZIPCODE       PIC X(15).
+       01  SQL-GRP-COUNT         PIC 9(05).
+
+       01  SQL-MONTH-START       PIC X(10).
+       01  SQL-NEW-COUNT         PIC 9(05).
+       01  SQL-CLOSED-COUNT      PIC 9(05).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+      *---------------------------------------------------------------
+      * Ouvre le fichier de rapport, calcule le debut du mois courant
+      * puis enchaine les trois rapports avant de fermer le fichier et
+      * de rendre la main.
+      *---------------------------------------------------------------
+           MOVE FUNCTION CURRENT-DATE TO WS-TODAY.
+           STRING WS-TODAY(1:4) '-' WS-TODAY(5:2) '-01'
+               DELIMITED BY SIZE INTO WS-MONTH-START.
+           MOVE WS-MONTH-START TO SQL-MONTH-START.
+
+           EXEC SQL CONNECT :USERNAME IDENTIFIED BY :PASSWD
+               USING :DBNAME
+           END-EXEC.
+
+           OPEN OUTPUT REPORT-FILE.
+
+           PERFORM 1000-LISTE-ADHERENTS-ACTIFS
+              THRU END-1000-LISTE-ADHERENTS-ACTIFS
+           PERFORM 2000-COMPTE-PAR-VILLE
+              THRU END-2000-COMPTE-PAR-VILLE
+           PERFORM 3000-SYNTHESE-MENSUELLE
+              THRU END-3000-SYNTHESE-MENSUELLE
+
+           CLOSE REPORT-FILE.
+           EXEC SQL DISCONNECT ALL END-EXEC.
+
+           DISPLAY "Adherents actifs listes : " WS-ROSTER-COUNT.
+           DISPLAY "Villes/codes postaux    : " WS-TOWN-COUNT.
+           DISPLAY "Nouveaux ce mois        : " WS-NEW-MEMBERS-COUNT.
+           DISPLAY "Clotures ce mois        : " WS-CLOSED-MEMBERS-COUNT.
+
+           GOBACK.
+
+      ******************************************************************
+      *    [RD] Liste nominative des adherents actifs, triee par nom.  *
+      ******************************************************************
+       1000-LISTE-ADHERENTS-ACTIFS.
+           MOVE "LISTE DES ADHERENTS ACTIFS" TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           EXEC SQL
+               DECLARE CRSROSTER CURSOR FOR
+               SELECT customer_lastname, customer_firstname,
+                   customer_town, customer_zipcode
+               FROM customer
+               WHERE customer_active != 'A'
+               ORDER BY customer_lastname, customer_firstname
+           END-EXEC.
+
+           EXEC SQL OPEN CRSROSTER END-EXEC.
+
+           EXEC SQL
+               FETCH CRSROSTER
+               INTO :SQL-CUS-LASTNAME, :SQL-CUS-FIRSTNAME,
+                   :SQL-CUS-TOWN, :SQL-CUS-ZIPCODE
+           END-EXEC
+           PERFORM UNTIL SQLCODE NOT = ZERO
+               MOVE SPACES TO REPORT-LINE
+               STRING SQL-CUS-LASTNAME ' ' SQL-CUS-FIRSTNAME
+                   ' - ' SQL-CUS-TOWN ' (' SQL-CUS-ZIPCODE ')'
+                   DELIMITED BY SIZE INTO REPORT-LINE
+               WRITE REPORT-LINE
+               ADD 1 TO WS-ROSTER-COUNT
+               EXEC SQL
+                   FETCH CRSROSTER
+                   INTO :SQL-CUS-LASTNAME, :SQL-CUS-FIRSTNAME,
+                       :SQL-CUS-TOWN, :SQL-CUS-ZIPCODE
+               END-EXEC
+           END-PERFORM.
+
+           EXEC SQL CLOSE CRSROSTER END-EXEC.
+
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+       END-1000-LISTE-ADHERENTS-ACTIFS.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Nombre d'adherents actifs par ville et code postal.    *
+      ******************************************************************
+       2000-COMPTE-PAR-VILLE.
+           MOVE "NOMBRE D'ADHERENTS PAR VILLE / CODE POSTAL"
+               TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           EXEC SQL
+               DECLARE CRSPARVILLE CURSOR FOR
+               SELECT customer_town, customer_zipcode, COUNT(*)
+               FROM customer
+               WHERE customer_active != 'A'
+               GROUP BY customer_town, customer_zipcode
+               ORDER BY customer_town
+           END-EXEC.
+
+           EXEC SQL OPEN CRSPARVILLE END-EXEC.
+
+           EXEC SQL
+               FETCH CRSPARVILLE
+               INTO :SQL-GRP-TOWN, :SQL-GRP-ZIPCODE, :SQL-GRP-COUNT
+           END-EXEC
+           PERFORM UNTIL SQLCODE NOT = ZERO
+               MOVE SPACES TO REPORT-LINE
+               STRING SQL-GRP-TOWN ' (' SQL-GRP-ZIPCODE ') : '
+                   SQL-GRP-COUNT ' adherent(s)'
+                   DELIMITED BY SIZE INTO REPORT-LINE
+               WRITE REPORT-LINE
+               ADD 1 TO WS-TOWN-COUNT
+               EXEC SQL
+                   FETCH CRSPARVILLE
+                   INTO :SQL-GRP-TOWN, :SQL-GRP-ZIPCODE, :SQL-GRP-COUNT
+               END-EXEC
+           END-PERFORM.
+
+           EXEC SQL CLOSE CRSPARVILLE END-EXEC.
+
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+       END-2000-COMPTE-PAR-VILLE.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Synthese du mois courant : nouveaux adherents enregis- *
+      *    tres depuis le premier du mois contre adherents clotures    *
+      *    sur la meme periode.                                        *
+      ******************************************************************
+       3000-SYNTHESE-MENSUELLE.
+           MOVE "SYNTHESE MENSUELLE NOUVEAUX / CLOTURES" TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :SQL-NEW-COUNT
+               FROM customer
+               WHERE customer_create_date >= :SQL-MONTH-START
+           END-EXEC.
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :SQL-CLOSED-COUNT
+               FROM customer
+               WHERE customer_close_date >= :SQL-MONTH-START
+           END-EXEC.
+
+           MOVE SQL-NEW-COUNT    TO WS-NEW-MEMBERS-COUNT.
+           MOVE SQL-CLOSED-COUNT TO WS-CLOSED-MEMBERS-COUNT.
+
+           MOVE SPACES TO REPORT-LINE.
+           STRING 'Nouveaux adherents ce mois    : '
+               WS-NEW-MEMBERS-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE.
+
+           MOVE SPACES TO REPORT-LINE.
+           STRING 'Adherents clotures ce mois    : '
+               WS-CLOSED-MEMBERS-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE.
+       END-3000-SYNTHESE-MENSUELLE.
+           EXIT.
