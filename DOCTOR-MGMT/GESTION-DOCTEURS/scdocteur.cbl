@@ -0,0 +1,193 @@
+      ******************************************************************
+      *    [RD] Le programme 'scdocteur' porte l'ecran du repertoire   *
+      *    des medecins (SCREEN-DOCTEUR) : ajout d'un medecin au       *
+      *    repertoire et recherche par nom (recherche "a trou"). Les   *
+      *    ecrans de creation/modification d'un adherent (sccreate,    *
+      *    scedit) valident desormais le medecin saisi contre ce       *
+      *    repertoire plutot que d'accepter n'importe quel texte libre.*
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. scdocteur.
+       AUTHOR.       Rémi.
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *    [RD] Ajout d'un medecin au repertoire.
+       01  WS-DOC-NAME             PIC X(20).
+       01  WS-DOC-ADD-VALIDATION   PIC X(01).
+
+      *    [RD] Recherche d'un medecin dans le repertoire.
+       01  WS-DOC-SEARCH-NAME       PIC X(20).
+       01  WS-DOC-SEARCH-VALIDATION PIC X(01).
+       01  WS-DOC-SEARCH-LIKE       PIC X(22).
+       01  WS-DOC-FOUND-COUNT       PIC 9(05) VALUE ZERO.
+       01  WS-DOC-FOUND-NAME        PIC X(20).
+
+       01  WS-DOC-ERROR-MESSAGE    PIC X(70).
+       01  WS-DOC-MENU-RETURN      PIC X(01).
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DBNAME   PIC  X(11) VALUE 'boboniortdb'.
+       01  USERNAME PIC  X(05) VALUE 'cobol'.
+       01  PASSWD   PIC  X(10) VALUE 'cbl85'.
+
+       01  SQL-DOC-NAME          PIC X(20).
+       01  SQL-DOC-SEARCH-LIKE   PIC X(22).
+       01  SQL-DOC-DUP-COUNT     PIC 9(05).
+       01  SQL-DOC-CUR-NAME      PIC X(20).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      ******************************************************************
+       SCREEN SECTION.
+       COPY 'screen-docteur.cpy'.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+      *---------------------------------------------------------------
+      * Boucle principale : affiche l'ecran du repertoire, ajoute un
+      * medecin, recherche par nom ou retourne au menu principal.
+      *---------------------------------------------------------------
+           MOVE SPACES TO WS-DOC-ERROR-MESSAGE.
+
+           PERFORM UNTIL WS-DOC-MENU-RETURN = 'O'
+               DISPLAY SCREEN-DOCTEUR
+               ACCEPT SCREEN-DOCTEUR
+
+               EVALUATE TRUE
+                   WHEN WS-DOC-MENU-RETURN = 'O'
+                       CONTINUE
+                   WHEN WS-DOC-ADD-VALIDATION = 'O'
+                       PERFORM 1000-AJOUTER-DOCTEUR
+                          THRU END-1000-AJOUTER-DOCTEUR
+                   WHEN WS-DOC-SEARCH-VALIDATION = 'O'
+                       PERFORM 2000-RECHERCHER-DOCTEUR
+                          THRU END-2000-RECHERCHER-DOCTEUR
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-PERFORM.
+
+           GOBACK.
+
+      ******************************************************************
+      *    [RD] Ajoute un medecin au repertoire. Le nom est normalise  *
+      *    (majuscules, espaces superflus retires) pour que la         *
+      *    validation faite par sccreate/scedit reste simple (egalite  *
+      *    exacte) et insensible a la casse ou aux espaces de saisie.  *
+      ******************************************************************
+       1000-AJOUTER-DOCTEUR.
+           MOVE SPACES TO WS-DOC-ERROR-MESSAGE.
+
+           IF WS-DOC-NAME = SPACES
+               MOVE 'Le nom du medecin est obligatoire.'
+                   TO WS-DOC-ERROR-MESSAGE
+               GO TO END-1000-AJOUTER-DOCTEUR
+           END-IF.
+
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-DOC-NAME))
+               TO SQL-DOC-NAME.
+
+           EXEC SQL CONNECT :USERNAME IDENTIFIED BY :PASSWD
+               USING :DBNAME
+           END-EXEC.
+
+      *    [RD] Pas de doublon dans le repertoire.
+           EXEC SQL
+               SELECT COUNT(*) INTO :SQL-DOC-DUP-COUNT
+               FROM doctor
+               WHERE doctor_name = :SQL-DOC-NAME
+           END-EXEC.
+
+           IF SQL-DOC-DUP-COUNT > ZERO
+               MOVE 'Ce medecin figure deja dans le repertoire.'
+                   TO WS-DOC-ERROR-MESSAGE
+               EXEC SQL DISCONNECT ALL END-EXEC
+               GO TO END-1000-AJOUTER-DOCTEUR
+           END-IF.
+
+           EXEC SQL
+               INSERT INTO doctor (doctor_name, doctor_active)
+               VALUES (:SQL-DOC-NAME, 'O')
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN ZERO
+                   EXEC SQL COMMIT WORK END-EXEC
+                   MOVE 'Medecin ajoute au repertoire avec succes.'
+                       TO WS-DOC-ERROR-MESSAGE
+               WHEN OTHER
+                   EXEC SQL ROLLBACK WORK END-EXEC
+                   MOVE 'Erreur lors de l''ajout du medecin.'
+                       TO WS-DOC-ERROR-MESSAGE
+           END-EVALUATE.
+
+           EXEC SQL DISCONNECT ALL END-EXEC.
+       END-1000-AJOUTER-DOCTEUR.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Recherche "a trou" dans le repertoire par nom. Affiche *
+      *    le nombre de medecins trouves et le nom du premier resultat,*
+      *    meme principe que la recherche d'adherent (scback/scfront). *
+      ******************************************************************
+       2000-RECHERCHER-DOCTEUR.
+           MOVE SPACES TO WS-DOC-ERROR-MESSAGE.
+           MOVE ZERO TO WS-DOC-FOUND-COUNT.
+           MOVE SPACES TO WS-DOC-FOUND-NAME.
+
+           STRING '%' FUNCTION TRIM(WS-DOC-SEARCH-NAME) '%'
+               DELIMITED BY SIZE INTO WS-DOC-SEARCH-LIKE.
+           MOVE WS-DOC-SEARCH-LIKE TO SQL-DOC-SEARCH-LIKE.
+
+           EXEC SQL CONNECT :USERNAME IDENTIFIED BY :PASSWD
+               USING :DBNAME
+           END-EXEC.
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :SQL-DOC-DUP-COUNT
+               FROM doctor
+               WHERE doctor_name LIKE :SQL-DOC-SEARCH-LIKE
+               AND doctor_active = 'O'
+           END-EXEC.
+
+           MOVE SQL-DOC-DUP-COUNT TO WS-DOC-FOUND-COUNT.
+
+           IF WS-DOC-FOUND-COUNT = ZERO
+               MOVE 'Aucun medecin trouve. Ajoutez-le ci-dessus.'
+                   TO WS-DOC-ERROR-MESSAGE
+               EXEC SQL DISCONNECT ALL END-EXEC
+               GO TO END-2000-RECHERCHER-DOCTEUR
+           END-IF.
+
+           EXEC SQL
+               DECLARE CRSDOCLIST CURSOR FOR
+               SELECT doctor_name
+               FROM doctor
+               WHERE doctor_name LIKE :SQL-DOC-SEARCH-LIKE
+               AND doctor_active = 'O'
+               ORDER BY doctor_name
+           END-EXEC.
+
+           EXEC SQL OPEN CRSDOCLIST END-EXEC.
+
+           EXEC SQL
+               FETCH CRSDOCLIST INTO :SQL-DOC-CUR-NAME
+           END-EXEC.
+
+           MOVE SQL-DOC-CUR-NAME TO WS-DOC-FOUND-NAME.
+
+           EXEC SQL CLOSE CRSDOCLIST END-EXEC.
+
+           STRING WS-DOC-FOUND-COUNT ' medecin(s) trouve(s).'
+               DELIMITED BY SIZE INTO WS-DOC-ERROR-MESSAGE.
+
+           EXEC SQL DISCONNECT ALL END-EXEC.
+       END-2000-RECHERCHER-DOCTEUR.
+           EXIT.
