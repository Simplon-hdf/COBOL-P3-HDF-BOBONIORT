@@ -0,0 +1,317 @@
+      ******************************************************************
+      *    [RD] Le programme 'scfront' porte l'ecran de recherche      *
+      *    (SCREEN-FRAME) et appelle 'scback' pour executer la         *
+      *    recherche effective dans la table 'customer'. Il determine  *
+      *    le mode de recherche (LK-REQUEST-CODE) a partir des champs  *
+      *    que l'utilisateur a remplis sur l'ecran et restitue le      *
+      *    statut de la requete dans ERROR-MESSAGE.                    *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. scfront.
+       AUTHOR.       Rémi.
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *    [RD] Champs saisis sur SCREEN-FRAME.
+       01  CODE-SECU-1          PIC X(01).
+       01  CODE-SECU-2          PIC X(02).
+       01  CODE-SECU-3          PIC X(02).
+       01  CODE-SECU-4          PIC X(02).
+       01  CODE-SECU-5          PIC X(03).
+       01  CODE-SECU-6          PIC X(03).
+       01  CODE-SECU-7          PIC X(02).
+       01  CODE-SECU-FULL       PIC X(15).
+       01  CUSTOMER-FIRSTNAME   PIC X(20).
+       01  CUSTOMER-LASTNAME    PIC X(20).
+       01  BIRTHDATE-DAYS       PIC X(02).
+       01  BIRTHDATE-MONTH      PIC X(02).
+       01  BIRTHDATE-YEAR       PIC X(04).
+       01  SC-FUZZY-NAME        PIC X(01).
+       01  SC-TOWN              PIC X(50).
+       01  SC-ZIPCODE           PIC X(15).
+       01  SC-INCLUDE-ARCHIVED  PIC X(01).
+       01  SC-SEARCH-VALIDATION PIC X(01).
+       01  SC-EXPORT-REQUESTED  PIC X(01).
+       01  ERROR-MESSAGE        PIC X(70).
+       01  SC-MENU-RETURN       PIC X(01).
+
+      *    [RD] Lignes d'apercu des resultats affichees sur
+      *    SCREEN-FRAME quand la recherche trouve plusieurs adherents
+      *    -- cf. WS-LK-RESULT-LIST ci-dessous.
+       01  WS-RESULT-LINE-1     PIC X(80).
+       01  WS-RESULT-LINE-2     PIC X(80).
+       01  WS-RESULT-LINE-3     PIC X(80).
+       01  WS-RESULT-LINE-4     PIC X(80).
+       01  WS-RESULT-LINE-5     PIC X(80).
+       01  WS-RESULT-LINE-6     PIC X(80).
+       01  WS-RESULT-LINE-7     PIC X(80).
+
+      *    [RD] Zone LINKAGE a destination de 'scback'.
+       01  WS-LK-SCREEN-CUSTOMER.
+           05 WS-LK-SC-FIRSTNAME    PIC X(20).
+           05 WS-LK-SC-LASTNAME     PIC X(20).
+           05 WS-LK-SC-BIRTHDATE    PIC X(10).
+           05 WS-LK-SC-CODE-SECU    PIC X(15).
+           05 WS-LK-SC-FUZZY-NAME   PIC X(01).
+           05 WS-LK-SC-ZIPCODE      PIC X(15).
+           05 WS-LK-SC-TOWN         PIC X(50).
+           05 WS-LK-SC-INCLUDE-ARCHIVED PIC X(01).
+
+       01  WS-LK-CUSTOMER.
+           03 WS-LK-CUS-UUID        PIC X(36).
+           03 WS-LK-CUS-GENDER      PIC X(10).
+           03 WS-LK-CUS-LASTNAME    PIC X(20).
+           03 WS-LK-CUS-FIRSTNAME   PIC X(20).
+           03 WS-LK-CUS-ADRESS1     PIC X(50).
+           03 WS-LK-CUS-ADRESS2     PIC X(50).
+           03 WS-LK-CUS-ZIPCODE     PIC X(15).
+           03 WS-LK-CUS-TOWN        PIC X(50).
+           03 WS-LK-CUS-COUNTRY     PIC X(20).
+           03 WS-LK-CUS-PHONE       PIC X(10).
+           03 WS-LK-CUS-MAIL        PIC X(50).
+           03 WS-LK-CUS-BIRTH-DATE  PIC X(10).
+           03 WS-LK-CUS-DOCTOR      PIC X(50).
+           03 WS-LK-CUS-CODE-SECU   PIC 9(15).
+           03 WS-LK-CUS-CODE-IBAN   PIC X(34).
+           03 WS-LK-CUS-NBCHILDREN  PIC 9(03).
+           03 WS-LK-CUS-COUPLE      PIC X(36).
+           03 WS-LK-CUS-CREATE-DATE PIC X(10).
+           03 WS-LK-CUS-UPDATE-DATE PIC X(10).
+           03 WS-LK-CUS-CLOSE-DATE  PIC X(10).
+           03 WS-LK-CUS-ACTIVE      PIC X(01).
+
+       01  WS-LK-REQUEST-CODE       PIC 9(01).
+       01  WS-LK-COUNT-CUSTOMER     PIC 9(05).
+       01  WS-LK-MAX-RESULTS        PIC 9(05).
+       01  WS-LK-TOO-MANY-RESULTS   PIC X(01).
+       01  WS-LK-ERROR-MESSAGE      PIC X(70).
+       01  WS-LK-EXPORT-REQUESTED   PIC X(01).
+
+      *    [RD] Point de reprise scback : une nouvelle recherche saisie
+      *    a l'ecran repart toujours de zero (WS-LK-RESTART-UUID reste
+      *    a blanc) ; WS-LK-LAST-UUID recueille le dernier adherent
+      *    traite, prete a etre rejouee en cas de reprise future.
+       01  WS-LK-RESTART-UUID       PIC X(36).
+       01  WS-LK-LAST-UUID          PIC X(36).
+
+      *    [RD] Positionne a 'Y' par scback quand le NIR ou la date de
+      *    naissance saisis ne passent pas la validation faite avant
+      *    toute requete SQL ; WS-LK-ERROR-MESSAGE porte alors le motif.
+       01  WS-LK-VALIDATION-ERROR   PIC X(01).
+
+      *    [RD] Apercu des resultats renvoye par scback -- mirroir de
+      *    LK-RESULT-COUNT/LK-RESULT-LIST (cf. scback.cbl).
+       01  WS-LK-RESULT-COUNT       PIC 9(02).
+       01  WS-LK-RESULT-LIST.
+           05 WS-LK-RESULT-ROW OCCURS 7 TIMES.
+              10 WS-LK-RES-LASTNAME    PIC X(20).
+              10 WS-LK-RES-FIRSTNAME   PIC X(20).
+              10 WS-LK-RES-TOWN        PIC X(50).
+              10 WS-LK-RES-ZIPCODE     PIC X(15).
+              10 WS-LK-RES-BIRTH-DATE  PIC X(10).
+
+      ******************************************************************
+       SCREEN SECTION.
+       COPY 'screen-frame.cpy'.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+      *---------------------------------------------------------------
+      * Boucle principale : affiche l'ecran de recherche, declenche la
+      * recherche via 'scback' quand l'operateur valide, ou retourne
+      * au menu principal.
+      *---------------------------------------------------------------
+           MOVE SPACES TO ERROR-MESSAGE.
+
+           PERFORM UNTIL SC-MENU-RETURN = 'O'
+               DISPLAY SCREEN-FRAME
+               ACCEPT SCREEN-FRAME
+
+               EVALUATE TRUE
+                   WHEN SC-MENU-RETURN = 'O'
+                       CONTINUE
+                   WHEN SC-SEARCH-VALIDATION = 'O'
+                       PERFORM 1000-START-SEARCH
+                          THRU END-1000-SEARCH
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-PERFORM.
+
+           GOBACK.
+
+      ******************************************************************
+      *    [RD] Determine le mode de recherche a partir des champs     *
+      *    remplis par l'operateur, puis appelle 'scback'.             *
+      ******************************************************************
+       1000-START-SEARCH.
+           MOVE SPACES TO ERROR-MESSAGE.
+
+           STRING CODE-SECU-1 CODE-SECU-2 CODE-SECU-3 CODE-SECU-4
+               CODE-SECU-5 CODE-SECU-6 CODE-SECU-7
+               DELIMITED BY SIZE INTO CODE-SECU-FULL.
+
+           MOVE CODE-SECU-FULL    TO WS-LK-SC-CODE-SECU.
+           MOVE CUSTOMER-FIRSTNAME TO WS-LK-SC-FIRSTNAME.
+           MOVE CUSTOMER-LASTNAME  TO WS-LK-SC-LASTNAME.
+           MOVE SC-FUZZY-NAME      TO WS-LK-SC-FUZZY-NAME.
+           MOVE SC-TOWN            TO WS-LK-SC-TOWN.
+           MOVE SC-ZIPCODE         TO WS-LK-SC-ZIPCODE.
+           MOVE SC-INCLUDE-ARCHIVED TO WS-LK-SC-INCLUDE-ARCHIVED.
+
+           IF BIRTHDATE-YEAR = SPACES AND BIRTHDATE-MONTH = SPACES
+               AND BIRTHDATE-DAYS = SPACES
+               MOVE SPACES TO WS-LK-SC-BIRTHDATE
+           ELSE
+               STRING BIRTHDATE-YEAR '-' BIRTHDATE-MONTH '-'
+                   BIRTHDATE-DAYS
+                   DELIMITED BY SIZE INTO WS-LK-SC-BIRTHDATE
+           END-IF.
+
+           MOVE ZERO TO WS-LK-MAX-RESULTS.
+           IF SC-EXPORT-REQUESTED = 'Y'
+               MOVE 'Y' TO WS-LK-EXPORT-REQUESTED
+           ELSE
+               MOVE 'N' TO WS-LK-EXPORT-REQUESTED
+           END-IF.
+           MOVE ZERO TO WS-LK-COUNT-CUSTOMER.
+           MOVE ZERO TO WS-LK-RESULT-COUNT.
+           MOVE SPACES TO WS-LK-RESTART-UUID.
+           MOVE SPACES TO WS-RESULT-LINE-1 WS-RESULT-LINE-2
+               WS-RESULT-LINE-3 WS-RESULT-LINE-4 WS-RESULT-LINE-5
+               WS-RESULT-LINE-6 WS-RESULT-LINE-7.
+
+      *    [RD] Ville/code postal combine au code_secu et/ou au
+      *    nom/prenom (l'un ou l'autre, CRSGENERAL filtrant chaque
+      *    champ separement par LIKE) : cas non couvert par les
+      *    CURSOR fixes 1 a 4, route vers le CURSOR combinable
+      *    CRSGENERAL (code 5).
+           IF (SC-TOWN NOT = SPACES OR SC-ZIPCODE NOT = SPACES)
+               AND ((CODE-SECU-FULL NOT = SPACES AND NOT = ZEROS)
+               OR CUSTOMER-LASTNAME NOT = SPACES
+               OR CUSTOMER-FIRSTNAME NOT = SPACES)
+               MOVE 5 TO WS-LK-REQUEST-CODE
+           ELSE
+               IF CODE-SECU-FULL NOT = SPACES AND NOT = ZEROS
+                   IF CUSTOMER-LASTNAME NOT = SPACES
+                       AND CUSTOMER-FIRSTNAME NOT = SPACES
+                       MOVE 3 TO WS-LK-REQUEST-CODE
+                   ELSE
+                       MOVE 1 TO WS-LK-REQUEST-CODE
+                   END-IF
+               ELSE
+                   IF CUSTOMER-LASTNAME NOT = SPACES
+                       AND CUSTOMER-FIRSTNAME NOT = SPACES
+                       MOVE 2 TO WS-LK-REQUEST-CODE
+                   ELSE
+                       IF SC-TOWN NOT = SPACES
+                           OR SC-ZIPCODE NOT = SPACES
+                           MOVE 4 TO WS-LK-REQUEST-CODE
+                       ELSE
+                           MOVE 'Veuillez renseigner un critere.'
+                               TO ERROR-MESSAGE
+                           GO TO END-1000-SEARCH
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+           CALL 'scback' USING WS-LK-SCREEN-CUSTOMER, WS-LK-CUSTOMER,
+               WS-LK-REQUEST-CODE, WS-LK-COUNT-CUSTOMER,
+               WS-LK-MAX-RESULTS, WS-LK-TOO-MANY-RESULTS,
+               WS-LK-ERROR-MESSAGE, WS-LK-EXPORT-REQUESTED,
+               WS-LK-RESTART-UUID, WS-LK-LAST-UUID,
+               WS-LK-VALIDATION-ERROR, WS-LK-RESULT-COUNT,
+               WS-LK-RESULT-LIST.
+
+           IF WS-LK-VALIDATION-ERROR = 'Y'
+               OR WS-LK-TOO-MANY-RESULTS = 'Y'
+               MOVE WS-LK-ERROR-MESSAGE TO ERROR-MESSAGE
+           ELSE
+               IF WS-LK-COUNT-CUSTOMER = ZERO
+                   MOVE 'Aucun adherent trouve.' TO ERROR-MESSAGE
+               ELSE
+                   IF WS-LK-COUNT-CUSTOMER = 1
+                       MOVE WS-LK-CUS-LASTNAME  TO CUSTOMER-LASTNAME
+                       MOVE WS-LK-CUS-FIRSTNAME TO CUSTOMER-FIRSTNAME
+                       MOVE '1 adherent(s) trouve(s).' TO ERROR-MESSAGE
+                   ELSE
+                       MOVE SPACES TO CUSTOMER-LASTNAME
+                       MOVE SPACES TO CUSTOMER-FIRSTNAME
+                       PERFORM 1100-DISPLAY-RESULTS
+                          THRU END-1100-DISPLAY-RESULTS
+                       IF WS-LK-COUNT-CUSTOMER > WS-LK-RESULT-COUNT
+                           STRING WS-LK-COUNT-CUSTOMER
+                               ' adherent(s) trouve(s), 7 premiers'
+                               ' affiches. Affinez la recherche.'
+                               DELIMITED BY SIZE INTO ERROR-MESSAGE
+                       ELSE
+                           STRING WS-LK-COUNT-CUSTOMER
+                               ' adherent(s) trouve(s), voir la'
+                               ' liste ci-dessous.'
+                               DELIMITED BY SIZE INTO ERROR-MESSAGE
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+       END-1000-SEARCH.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Formate les WS-LK-RESULT-COUNT premieres lignes de    *
+      *    WS-LK-RESULT-LIST (nom, prenom, ville, code postal, date   *
+      *    de naissance) pour l'apercu multi-resultats sur            *
+      *    SCREEN-FRAME -- voir aussi le commentaire sur              *
+      *    WS-LK-RESULT-LIST dans scback.cbl.                         *
+      ******************************************************************
+       1100-DISPLAY-RESULTS.
+           IF WS-LK-RESULT-COUNT >= 1
+               STRING WS-LK-RES-LASTNAME(1) ' ' WS-LK-RES-FIRSTNAME(1)
+                   ' ' WS-LK-RES-TOWN(1) ' ' WS-LK-RES-ZIPCODE(1)
+                   ' ' WS-LK-RES-BIRTH-DATE(1)
+                   DELIMITED BY SIZE INTO WS-RESULT-LINE-1
+           END-IF.
+           IF WS-LK-RESULT-COUNT >= 2
+               STRING WS-LK-RES-LASTNAME(2) ' ' WS-LK-RES-FIRSTNAME(2)
+                   ' ' WS-LK-RES-TOWN(2) ' ' WS-LK-RES-ZIPCODE(2)
+                   ' ' WS-LK-RES-BIRTH-DATE(2)
+                   DELIMITED BY SIZE INTO WS-RESULT-LINE-2
+           END-IF.
+           IF WS-LK-RESULT-COUNT >= 3
+               STRING WS-LK-RES-LASTNAME(3) ' ' WS-LK-RES-FIRSTNAME(3)
+                   ' ' WS-LK-RES-TOWN(3) ' ' WS-LK-RES-ZIPCODE(3)
+                   ' ' WS-LK-RES-BIRTH-DATE(3)
+                   DELIMITED BY SIZE INTO WS-RESULT-LINE-3
+           END-IF.
+           IF WS-LK-RESULT-COUNT >= 4
+               STRING WS-LK-RES-LASTNAME(4) ' ' WS-LK-RES-FIRSTNAME(4)
+                   ' ' WS-LK-RES-TOWN(4) ' ' WS-LK-RES-ZIPCODE(4)
+                   ' ' WS-LK-RES-BIRTH-DATE(4)
+                   DELIMITED BY SIZE INTO WS-RESULT-LINE-4
+           END-IF.
+           IF WS-LK-RESULT-COUNT >= 5
+               STRING WS-LK-RES-LASTNAME(5) ' ' WS-LK-RES-FIRSTNAME(5)
+                   ' ' WS-LK-RES-TOWN(5) ' ' WS-LK-RES-ZIPCODE(5)
+                   ' ' WS-LK-RES-BIRTH-DATE(5)
+                   DELIMITED BY SIZE INTO WS-RESULT-LINE-5
+           END-IF.
+           IF WS-LK-RESULT-COUNT >= 6
+               STRING WS-LK-RES-LASTNAME(6) ' ' WS-LK-RES-FIRSTNAME(6)
+                   ' ' WS-LK-RES-TOWN(6) ' ' WS-LK-RES-ZIPCODE(6)
+                   ' ' WS-LK-RES-BIRTH-DATE(6)
+                   DELIMITED BY SIZE INTO WS-RESULT-LINE-6
+           END-IF.
+           IF WS-LK-RESULT-COUNT >= 7
+               STRING WS-LK-RES-LASTNAME(7) ' ' WS-LK-RES-FIRSTNAME(7)
+                   ' ' WS-LK-RES-TOWN(7) ' ' WS-LK-RES-ZIPCODE(7)
+                   ' ' WS-LK-RES-BIRTH-DATE(7)
+                   DELIMITED BY SIZE INTO WS-RESULT-LINE-7
+           END-IF.
+       END-1100-DISPLAY-RESULTS.
+           EXIT.
