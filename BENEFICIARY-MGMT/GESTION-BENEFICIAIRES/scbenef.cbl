@@ -0,0 +1,294 @@
+      ******************************************************************
+      *    [RD] Le programme 'scbenef' porte l'ecran de gestion des    *
+      *    beneficiaires (SCREEN-BENEFICIAIRE) : recherche d'un        *
+      *    adherent par numero de securite sociale, ajout d'un         *
+      *    beneficiaire (conjoint ou enfant) et export de la liste     *
+      *    des beneficiaires rattaches a l'adherent trouve.            *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. scbenef.
+       AUTHOR.       Rémi.
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    [RD] Fichier sequentiel utilise pour exporter la liste des
+      *    beneficiaires d'un adherent (LISTE-BENEFICIAIRE-VALIDATION).
+           SELECT EXPORT-FILE ASSIGN TO "EXPORTBENEF"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXPORT-FILE.
+       01  EXPORT-RECORD.
+           05 EXP-LASTNAME      PIC X(20).
+           05 EXP-FIRSTNAME     PIC X(20).
+           05 EXP-BIRTH-DATE    PIC X(10).
+           05 EXP-RELATIONSHIP  PIC X(01).
+
+       WORKING-STORAGE SECTION.
+      *    [RD] Champs de recherche par numero de securite sociale.
+       01  WS-BENEF-SECU-1              PIC X(01).
+       01  WS-BENEF-SECU-2              PIC X(02).
+       01  WS-BENEF-SECU-3              PIC X(02).
+       01  WS-BENEF-SECU-4              PIC X(02).
+       01  WS-BENEF-SECU-5              PIC X(03).
+       01  WS-BENEF-SECU-6              PIC X(03).
+       01  WS-BENEF-SECU-7              PIC X(02).
+       01  WS-BENEF-SEARCH-VALIDATION   PIC X(01).
+
+      *    [RD] Adherent trouve (lecture seule).
+       01  WS-BENEF-CUS-LASTNAME    PIC X(20).
+       01  WS-BENEF-CUS-FIRSTNAME   PIC X(20).
+
+      *    [RD] Saisie d'un nouveau beneficiaire.
+       01  WS-BENEF-LASTNAME      PIC X(20).
+       01  WS-BENEF-FIRSTNAME     PIC X(20).
+       01  WS-BENEF-DAY           PIC X(02).
+       01  WS-BENEF-MONTH         PIC X(02).
+       01  WS-BENEF-YEAR          PIC X(04).
+       01  WS-BENEF-RELATIONSHIP  PIC X(01).
+       01  WS-BENEF-ADD-VALIDATION PIC X(01).
+
+       01  WS-BENEF-EXPORT-VALIDATION PIC X(01).
+       01  WS-BENEF-ERROR-MESSAGE     PIC X(70).
+       01  WS-BENEF-MENU-RETURN       PIC X(01).
+
+      *    [RD] Zones de travail.
+       01  WS-BENEF-CUS-CODE-SECU   PIC 9(15).
+       01  WS-BENEF-UUID-CUSTOMER   PIC X(36).
+       01  WS-BENEF-BIRTHDATE       PIC X(10).
+       01  WS-BENEF-FOUND           PIC X(01).
+       01  WS-BENEF-EXPORT-COUNT    PIC 9(05) VALUE ZERO.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DBNAME   PIC  X(11) VALUE 'boboniortdb'.
+       01  USERNAME PIC  X(05) VALUE 'cobol'.
+       01  PASSWD   PIC  X(10) VALUE 'cbl85'.
+
+       01  SQL-BENEF-CODE-SECU     PIC 9(15).
+       01  SQL-BENEF-UUID          PIC X(36).
+       01  SQL-BENEF-LASTNAME      PIC X(20).
+       01  SQL-BENEF-FIRSTNAME     PIC X(20).
+       01  SQL-BENEF-BIRTH-DATE    PIC X(10).
+       01  SQL-BENEF-RELATIONSHIP  PIC X(01).
+       01  SQL-BENEF-UUID-CUSTOMER PIC X(36).
+
+       01  SQL-BENEF-CUR-LASTNAME     PIC X(20).
+       01  SQL-BENEF-CUR-FIRSTNAME    PIC X(20).
+       01  SQL-BENEF-CUR-BIRTH-DATE   PIC X(10).
+       01  SQL-BENEF-CUR-RELATIONSHIP PIC X(01).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      ******************************************************************
+       SCREEN SECTION.
+       COPY 'screen-beneficiaire.cpy'.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+      *---------------------------------------------------------------
+      * Boucle principale : affiche l'ecran des beneficiaires, recherche
+      * l'adherent, ajoute un beneficiaire, exporte la liste ou retourne
+      * au menu principal.
+      *---------------------------------------------------------------
+           MOVE SPACES TO WS-BENEF-ERROR-MESSAGE.
+           MOVE 'N' TO WS-BENEF-FOUND.
+
+           PERFORM UNTIL WS-BENEF-MENU-RETURN = 'O'
+               DISPLAY SCREEN-BENEFICIAIRE
+               ACCEPT SCREEN-BENEFICIAIRE
+
+               EVALUATE TRUE
+                   WHEN WS-BENEF-MENU-RETURN = 'O'
+                       CONTINUE
+                   WHEN WS-BENEF-SEARCH-VALIDATION = 'O'
+                       PERFORM 1000-SEARCH-ADHERENT
+                          THRU END-1000-SEARCH-ADHERENT
+                   WHEN WS-BENEF-ADD-VALIDATION = 'O'
+                       PERFORM 2000-AJOUTER-BENEFICIAIRE
+                          THRU END-2000-AJOUTER-BENEFICIAIRE
+                   WHEN WS-BENEF-EXPORT-VALIDATION = 'O'
+                       PERFORM 3000-EXPORTER-LISTE
+                          THRU END-3000-EXPORTER-LISTE
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-PERFORM.
+
+           GOBACK.
+
+      ******************************************************************
+      *    [RD] Recherche l'adherent par numero de securite sociale.   *
+      ******************************************************************
+       1000-SEARCH-ADHERENT.
+           MOVE SPACES TO WS-BENEF-ERROR-MESSAGE.
+           MOVE 'N' TO WS-BENEF-FOUND.
+
+           STRING WS-BENEF-SECU-1 WS-BENEF-SECU-2 WS-BENEF-SECU-3
+               WS-BENEF-SECU-4 WS-BENEF-SECU-5 WS-BENEF-SECU-6
+               WS-BENEF-SECU-7
+               DELIMITED BY SIZE INTO WS-BENEF-CUS-CODE-SECU.
+
+           MOVE WS-BENEF-CUS-CODE-SECU TO SQL-BENEF-CODE-SECU.
+
+           EXEC SQL CONNECT :USERNAME IDENTIFIED BY :PASSWD
+               USING :DBNAME
+           END-EXEC.
+
+           EXEC SQL
+               SELECT uuid_customer, customer_lastname,
+                   customer_firstname
+               INTO :SQL-BENEF-UUID, :SQL-BENEF-LASTNAME,
+                   :SQL-BENEF-FIRSTNAME
+               FROM customer
+               WHERE customer_code_secu = :SQL-BENEF-CODE-SECU
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               MOVE 'Adherent introuvable.' TO WS-BENEF-ERROR-MESSAGE
+               EXEC SQL DISCONNECT ALL END-EXEC
+               GO TO END-1000-SEARCH-ADHERENT
+           END-IF.
+
+           MOVE 'O' TO WS-BENEF-FOUND.
+           MOVE SQL-BENEF-UUID      TO WS-BENEF-UUID-CUSTOMER.
+           MOVE SQL-BENEF-LASTNAME  TO WS-BENEF-CUS-LASTNAME.
+           MOVE SQL-BENEF-FIRSTNAME TO WS-BENEF-CUS-FIRSTNAME.
+           MOVE 'Adherent trouve. Ajoutez ou exportez les lignes.'
+               TO WS-BENEF-ERROR-MESSAGE.
+
+           EXEC SQL DISCONNECT ALL END-EXEC.
+       END-1000-SEARCH-ADHERENT.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Ajoute un beneficiaire (conjoint ou enfant) rattache a *
+      *    l'adherent trouve au prealable par 1000-SEARCH-ADHERENT.    *
+      ******************************************************************
+       2000-AJOUTER-BENEFICIAIRE.
+           MOVE SPACES TO WS-BENEF-ERROR-MESSAGE.
+
+           IF WS-BENEF-FOUND NOT = 'O'
+               MOVE 'Recherchez un adherent avant d''ajouter.'
+                   TO WS-BENEF-ERROR-MESSAGE
+               GO TO END-2000-AJOUTER-BENEFICIAIRE
+           END-IF.
+
+           IF WS-BENEF-LASTNAME = SPACES
+               MOVE 'Le nom du beneficiaire est obligatoire.'
+                   TO WS-BENEF-ERROR-MESSAGE
+               GO TO END-2000-AJOUTER-BENEFICIAIRE
+           END-IF.
+
+           IF WS-BENEF-RELATIONSHIP NOT = 'E' AND
+              WS-BENEF-RELATIONSHIP NOT = 'C'
+               MOVE 'Lien invalide (E=enfant ou C=conjoint).'
+                   TO WS-BENEF-ERROR-MESSAGE
+               GO TO END-2000-AJOUTER-BENEFICIAIRE
+           END-IF.
+
+           STRING WS-BENEF-YEAR '-' WS-BENEF-MONTH '-' WS-BENEF-DAY
+               DELIMITED BY SIZE INTO WS-BENEF-BIRTHDATE.
+
+           MOVE WS-BENEF-UUID-CUSTOMER TO SQL-BENEF-UUID-CUSTOMER.
+           MOVE WS-BENEF-LASTNAME      TO SQL-BENEF-LASTNAME.
+           MOVE WS-BENEF-FIRSTNAME     TO SQL-BENEF-FIRSTNAME.
+           MOVE WS-BENEF-BIRTHDATE     TO SQL-BENEF-BIRTH-DATE.
+           MOVE WS-BENEF-RELATIONSHIP  TO SQL-BENEF-RELATIONSHIP.
+
+           EXEC SQL CONNECT :USERNAME IDENTIFIED BY :PASSWD
+               USING :DBNAME
+           END-EXEC.
+
+           EXEC SQL
+               INSERT INTO beneficiaire (uuid_customer,
+                   beneficiaire_lastname, beneficiaire_firstname,
+                   beneficiaire_birth_date, beneficiaire_relationship)
+               VALUES (:SQL-BENEF-UUID-CUSTOMER, :SQL-BENEF-LASTNAME,
+                   :SQL-BENEF-FIRSTNAME, :SQL-BENEF-BIRTH-DATE,
+                   :SQL-BENEF-RELATIONSHIP)
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN ZERO
+                   EXEC SQL COMMIT WORK END-EXEC
+                   MOVE 'Beneficiaire ajoute avec succes.'
+                       TO WS-BENEF-ERROR-MESSAGE
+               WHEN OTHER
+                   EXEC SQL ROLLBACK WORK END-EXEC
+                   MOVE 'Erreur lors de l''ajout du beneficiaire.'
+                       TO WS-BENEF-ERROR-MESSAGE
+           END-EVALUATE.
+
+           EXEC SQL DISCONNECT ALL END-EXEC.
+       END-2000-AJOUTER-BENEFICIAIRE.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Exporte la liste des beneficiaires de l'adherent       *
+      *    trouve au prealable par 1000-SEARCH-ADHERENT.               *
+      ******************************************************************
+       3000-EXPORTER-LISTE.
+           MOVE SPACES TO WS-BENEF-ERROR-MESSAGE.
+           MOVE ZERO TO WS-BENEF-EXPORT-COUNT.
+
+           IF WS-BENEF-FOUND NOT = 'O'
+               MOVE 'Recherchez un adherent avant d''exporter.'
+                   TO WS-BENEF-ERROR-MESSAGE
+               GO TO END-3000-EXPORTER-LISTE
+           END-IF.
+
+           MOVE WS-BENEF-UUID-CUSTOMER TO SQL-BENEF-UUID-CUSTOMER.
+
+           EXEC SQL CONNECT :USERNAME IDENTIFIED BY :PASSWD
+               USING :DBNAME
+           END-EXEC.
+
+           OPEN OUTPUT EXPORT-FILE.
+
+           EXEC SQL
+               DECLARE CRSBENEFLIST CURSOR FOR
+               SELECT beneficiaire_lastname, beneficiaire_firstname,
+                   beneficiaire_birth_date, beneficiaire_relationship
+               FROM beneficiaire
+               WHERE uuid_customer = :SQL-BENEF-UUID-CUSTOMER
+               ORDER BY beneficiaire_lastname
+           END-EXEC.
+
+           EXEC SQL OPEN CRSBENEFLIST END-EXEC.
+
+           EXEC SQL
+               FETCH CRSBENEFLIST
+               INTO :SQL-BENEF-CUR-LASTNAME, :SQL-BENEF-CUR-FIRSTNAME,
+                   :SQL-BENEF-CUR-BIRTH-DATE,
+                   :SQL-BENEF-CUR-RELATIONSHIP
+           END-EXEC
+           PERFORM UNTIL SQLCODE NOT = ZERO
+               MOVE SQL-BENEF-CUR-LASTNAME     TO EXP-LASTNAME
+               MOVE SQL-BENEF-CUR-FIRSTNAME    TO EXP-FIRSTNAME
+               MOVE SQL-BENEF-CUR-BIRTH-DATE   TO EXP-BIRTH-DATE
+               MOVE SQL-BENEF-CUR-RELATIONSHIP TO EXP-RELATIONSHIP
+               WRITE EXPORT-RECORD
+               ADD 1 TO WS-BENEF-EXPORT-COUNT
+               EXEC SQL
+                   FETCH CRSBENEFLIST
+                   INTO :SQL-BENEF-CUR-LASTNAME,
+                       :SQL-BENEF-CUR-FIRSTNAME,
+                       :SQL-BENEF-CUR-BIRTH-DATE,
+                       :SQL-BENEF-CUR-RELATIONSHIP
+               END-EXEC
+           END-PERFORM.
+
+           EXEC SQL CLOSE CRSBENEFLIST END-EXEC.
+
+           CLOSE EXPORT-FILE.
+
+           STRING WS-BENEF-EXPORT-COUNT ' beneficiaire(s) exporte(s).'
+               DELIMITED BY SIZE INTO WS-BENEF-ERROR-MESSAGE.
+
+           EXEC SQL DISCONNECT ALL END-EXEC.
+       END-3000-EXPORTER-LISTE.
+           EXIT.
