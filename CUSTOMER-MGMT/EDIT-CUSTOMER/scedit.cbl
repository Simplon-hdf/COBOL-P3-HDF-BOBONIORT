@@ -0,0 +1,727 @@
+      ******************************************************************
+      *    [RD] Le programme 'scedit' porte l'ecran de modification    *
+      *    d'un adherent (SCREEN-EDIT-CUSTOMER) : recherche de la      *
+      *    fiche existante par numero de securite sociale, pre-        *
+      *    remplissage des champs puis mise a jour de la ligne dans    *
+      *    la table 'customer', avec horodatage de customer_update_    *
+      *    date, une fois les modifications validees par l'operateur.  *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. scedit.
+       AUTHOR.       Rémi.
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *    [RD] Champs de recherche par numero de securite sociale.
+       01  WS-EDIT-SECU-1              PIC X(01).
+       01  WS-EDIT-SECU-2              PIC X(02).
+       01  WS-EDIT-SECU-3              PIC X(02).
+       01  WS-EDIT-SECU-4              PIC X(02).
+       01  WS-EDIT-SECU-5              PIC X(03).
+       01  WS-EDIT-SECU-6              PIC X(03).
+       01  WS-EDIT-SECU-7              PIC X(02).
+       01  WS-EDIT-SEARCH-VALIDATION   PIC X(01).
+
+      *    [RD] Champs modifiables de la fiche adherent.
+       01  WS-EDIT-CUS-LASTNAME      PIC X(20).
+       01  WS-EDIT-CUS-FIRSTNAME     PIC X(20).
+       01  WS-EDIT-CUS-GENDER        PIC X(10).
+       01  WS-EDIT-CUB-DAY           PIC X(02).
+       01  WS-EDIT-CUB-MONTH         PIC X(02).
+       01  WS-EDIT-CUB-YEAR          PIC X(04).
+       01  WS-EDIT-CUS-NBCHILDREN    PIC 9(03).
+       01  WS-EDIT-CUS-SPOUSE-SECU   PIC X(15).
+       01  WS-EDIT-CUS-PHONE         PIC X(10).
+       01  WS-EDIT-IBAN-1            PIC X(04).
+       01  WS-EDIT-IBAN-2            PIC X(04).
+       01  WS-EDIT-IBAN-3            PIC X(04).
+       01  WS-EDIT-IBAN-4            PIC X(04).
+       01  WS-EDIT-IBAN-5            PIC X(04).
+       01  WS-EDIT-IBAN-6            PIC X(04).
+       01  WS-EDIT-IBAN-7            PIC X(04).
+       01  WS-EDIT-IBAN-8            PIC X(04).
+       01  WS-EDIT-IBAN-9            PIC X(02).
+       01  WS-EDIT-CUS-DOCTOR        PIC X(20).
+       01  WS-EDIT-CUS-MAIL          PIC X(50).
+       01  WS-EDIT-CUS-ADRESS1       PIC X(50).
+       01  WS-EDIT-CUS-ADRESS2       PIC X(50).
+       01  WS-EDIT-CUS-TOWN          PIC X(30).
+       01  WS-EDIT-CUS-ZIPCODE       PIC X(15).
+       01  WS-EDIT-CUS-COUNTRY       PIC X(20).
+       01  WS-EDIT-ERROR-MESSAGE1    PIC X(140).
+       01  WS-EDIT-ERROR-MESSAGE2    PIC X(120).
+       01  WS-EDIT-VALIDATION        PIC X(01).
+       01  WS-EDIT-MENU-RETURN       PIC X(01).
+
+      *    [RD] Zones reconstituees a partir des champs eclates de
+      *    l'ecran, pretes a etre ecrites dans 'customer'.
+       01  WS-EDIT-CUS-BIRTHDATE     PIC X(10).
+       01  WS-EDIT-CUS-CODE-SECU     PIC 9(15).
+       01  WS-EDIT-CUS-CODE-IBAN     PIC X(34).
+       01  WS-EDIT-CUS-UPDATE-DATE   PIC X(10).
+       01  WS-EDIT-FOUND             PIC X(01).
+       01  WS-TODAY                  PIC X(08).
+
+      *    [RD] UUID de l'adherent en cours de modification et UUID
+      *    du conjoint tel qu'il etait lie avant modification --
+      *    utilises pour maintenir la liaison bidirectionnelle.
+       01  WS-EDIT-CUS-UUID          PIC X(36).
+       01  WS-EDIT-CUS-COUPLE-OLD    PIC X(36).
+       01  WS-SPOUSE-FOUND           PIC X(01).
+
+      *    [RD] NIR tel que saisi pour la recherche et utilise pour
+      *    charger la fiche -- cle non modifiable une fois l'adherent
+      *    charge. Les champs WS-EDIT-SECU-n restent pourtant
+      *    saisissables sur l'ecran (ils servent aussi a saisir le NIR
+      *    recherche) ; 2000-UPDATE-CUSTOMER compare donc la valeur
+      *    reconstituee a celle-ci et rejette la mise a jour en cas
+      *    d'ecart, plutot que de verrouiller le champ.
+       01  WS-EDIT-OLD-CODE-SECU     PIC 9(15).
+
+      *    [RD] Resultat de la verification du medecin saisi contre
+      *    le repertoire (table 'doctor', cf. programme 'scdocteur').
+       01  WS-DOCTOR-FOUND           PIC X(01).
+
+      *    [RD] Valeurs telles que chargees par 1000-SEARCH-CUSTOMER,
+      *    conservees a part des champs modifiables de l'ecran pour
+      *    pouvoir comparer avant/apres et journaliser chaque champ
+      *    reellement modifie dans 'customer_history'.
+       01  WS-EDIT-OLD-LASTNAME      PIC X(20).
+       01  WS-EDIT-OLD-FIRSTNAME     PIC X(20).
+       01  WS-EDIT-OLD-GENDER        PIC X(10).
+       01  WS-EDIT-OLD-ADRESS1       PIC X(50).
+       01  WS-EDIT-OLD-ADRESS2       PIC X(50).
+       01  WS-EDIT-OLD-ZIPCODE       PIC X(15).
+       01  WS-EDIT-OLD-TOWN          PIC X(30).
+       01  WS-EDIT-OLD-COUNTRY       PIC X(20).
+       01  WS-EDIT-OLD-PHONE         PIC X(10).
+       01  WS-EDIT-OLD-MAIL          PIC X(50).
+       01  WS-EDIT-OLD-BIRTHDATE     PIC X(10).
+       01  WS-EDIT-OLD-DOCTOR        PIC X(20).
+       01  WS-EDIT-OLD-CODE-IBAN     PIC X(34).
+       01  WS-EDIT-OLD-NBCHILDREN    PIC 9(03).
+       01  WS-EDIT-OLD-SPOUSE-SECU   PIC X(15).
+
+      *    [RD] Zones de travail pour la cle de controle modulo 97
+      *    de l'IBAN (norme ISO 7064), verifiee avant toute mise a
+      *    jour -- meme logique que 1050-VALIDATE-IBAN dans sccreate.
+       01  WS-IBAN-REARRANGED   PIC X(34).
+       01  WS-IBAN-LENGTH       PIC 9(02).
+       01  WS-IBAN-IDX          PIC 9(02).
+       01  WS-IBAN-CHAR         PIC X(01).
+       01  WS-IBAN-DIGIT        PIC 9(01).
+       01  WS-IBAN-VALUE        PIC 9(02).
+       01  WS-IBAN-REMAINDER    PIC 9(03).
+       01  WS-IBAN-VALID        PIC X(01).
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DBNAME   PIC  X(11) VALUE 'boboniortdb'.
+       01  USERNAME PIC  X(05) VALUE 'cobol'.
+       01  PASSWD   PIC  X(10) VALUE 'cbl85'.
+
+       01  SQL-EDIT-CODE-SECU    PIC 9(15).
+       01  SQL-CUS-UUID          PIC X(36).
+       01  SQL-CUS-LASTNAME      PIC X(20).
+       01  SQL-CUS-FIRSTNAME     PIC X(20).
+       01  SQL-CUS-GENDER        PIC X(10).
+       01  SQL-CUS-ADRESS1       PIC X(50).
+       01  SQL-CUS-ADRESS2       PIC X(50).
+       01  SQL-CUS-ZIPCODE       PIC X(15).
+       01  SQL-CUS-TOWN          PIC X(50).
+       01  SQL-CUS-COUNTRY       PIC X(20).
+       01  SQL-CUS-PHONE         PIC X(10).
+       01  SQL-CUS-MAIL          PIC X(50).
+       01  SQL-CUS-BIRTH-DATE    PIC X(10).
+       01  SQL-CUS-DOCTOR        PIC X(20).
+       01  SQL-CUS-CODE-IBAN     PIC X(34).
+       01  SQL-CUS-NBCHILDREN    PIC 9(03).
+       01  SQL-CUS-COUPLE        PIC X(36).
+       01  SQL-CUS-UPDATE-DATE   PIC X(10).
+
+      *    [RD] Zones pour la recherche et la liaison du conjoint.
+       01  SQL-SPOUSE-CODE-SECU  PIC 9(15).
+       01  SQL-SPOUSE-UUID       PIC X(36).
+       01  SQL-CUS-COUPLE-OLD    PIC X(36).
+
+      *    [RD] Zones pour l'ecriture de l'historique des modifications
+      *    dans la nouvelle table 'customer_history' (une ligne par
+      *    champ effectivement modifie).
+       01  SQL-HIST-FIELD        PIC X(20).
+       01  SQL-HIST-OLD-VALUE    PIC X(50).
+       01  SQL-HIST-NEW-VALUE    PIC X(50).
+       01  SQL-HIST-DATE         PIC X(10).
+
+      *    [RD] Zones pour la verification du medecin dans le
+      *    repertoire (nom normalise en majuscules, espaces retires).
+       01  SQL-DOCTOR-NAME       PIC X(20).
+       01  SQL-DOCTOR-COUNT      PIC 9(05).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      ******************************************************************
+       SCREEN SECTION.
+       COPY 'screen-edit-customer.cpy'.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+      *---------------------------------------------------------------
+      * Boucle principale : affiche l'ecran de modification, recherche
+      * la fiche existante, enregistre les modifications une fois
+      * validees, ou retourne au menu principal.
+      *---------------------------------------------------------------
+           MOVE SPACES TO WS-EDIT-ERROR-MESSAGE1.
+           MOVE SPACES TO WS-EDIT-ERROR-MESSAGE2.
+           MOVE 'N' TO WS-EDIT-FOUND.
+
+           PERFORM UNTIL WS-EDIT-MENU-RETURN = 'O'
+               DISPLAY SCREEN-EDIT-CUSTOMER
+               ACCEPT SCREEN-EDIT-CUSTOMER
+
+               EVALUATE TRUE
+                   WHEN WS-EDIT-MENU-RETURN = 'O'
+                       CONTINUE
+                   WHEN WS-EDIT-SEARCH-VALIDATION = 'O'
+                       PERFORM 1000-SEARCH-CUSTOMER
+                          THRU END-1000-SEARCH-CUSTOMER
+                   WHEN WS-EDIT-VALIDATION = 'O'
+                       PERFORM 2000-UPDATE-CUSTOMER
+                          THRU END-2000-UPDATE-CUSTOMER
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-PERFORM.
+
+           GOBACK.
+
+      ******************************************************************
+      *    [RD] Recherche la fiche adherent par numero de securite     *
+      *    sociale et pre-remplit les champs modifiables de l'ecran.   *
+      ******************************************************************
+       1000-SEARCH-CUSTOMER.
+           MOVE SPACES TO WS-EDIT-ERROR-MESSAGE1.
+           MOVE SPACES TO WS-EDIT-ERROR-MESSAGE2.
+           MOVE 'N' TO WS-EDIT-FOUND.
+
+           STRING WS-EDIT-SECU-1 WS-EDIT-SECU-2 WS-EDIT-SECU-3
+               WS-EDIT-SECU-4 WS-EDIT-SECU-5 WS-EDIT-SECU-6
+               WS-EDIT-SECU-7
+               DELIMITED BY SIZE INTO WS-EDIT-CUS-CODE-SECU.
+
+           MOVE WS-EDIT-CUS-CODE-SECU TO SQL-EDIT-CODE-SECU.
+           MOVE WS-EDIT-CUS-CODE-SECU TO WS-EDIT-OLD-CODE-SECU.
+
+           EXEC SQL CONNECT :USERNAME IDENTIFIED BY :PASSWD
+               USING :DBNAME
+           END-EXEC.
+
+           EXEC SQL
+               SELECT uuid_customer, customer_lastname,
+                   customer_firstname,
+                   customer_gender, customer_adress1, customer_adress2,
+                   customer_zipcode, customer_town, customer_country,
+                   customer_phone, customer_mail, customer_birth_date,
+                   customer_doctor, customer_code_iban,
+                   customer_nbchildren, customer_couple
+               INTO :SQL-CUS-UUID, :SQL-CUS-LASTNAME, :SQL-CUS-FIRSTNAME,
+                   :SQL-CUS-GENDER, :SQL-CUS-ADRESS1, :SQL-CUS-ADRESS2,
+                   :SQL-CUS-ZIPCODE, :SQL-CUS-TOWN, :SQL-CUS-COUNTRY,
+                   :SQL-CUS-PHONE, :SQL-CUS-MAIL, :SQL-CUS-BIRTH-DATE,
+                   :SQL-CUS-DOCTOR, :SQL-CUS-CODE-IBAN,
+                   :SQL-CUS-NBCHILDREN, :SQL-CUS-COUPLE
+               FROM customer
+               WHERE customer_code_secu = :SQL-EDIT-CODE-SECU
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               MOVE 'Adherent introuvable.' TO WS-EDIT-ERROR-MESSAGE1
+               EXEC SQL DISCONNECT ALL END-EXEC
+               GO TO END-1000-SEARCH-CUSTOMER
+           END-IF.
+
+           MOVE 'O' TO WS-EDIT-FOUND.
+           MOVE SQL-CUS-LASTNAME    TO WS-EDIT-CUS-LASTNAME.
+           MOVE SQL-CUS-FIRSTNAME   TO WS-EDIT-CUS-FIRSTNAME.
+           MOVE SQL-CUS-GENDER      TO WS-EDIT-CUS-GENDER.
+           MOVE SQL-CUS-ADRESS1     TO WS-EDIT-CUS-ADRESS1.
+           MOVE SQL-CUS-ADRESS2     TO WS-EDIT-CUS-ADRESS2.
+           MOVE SQL-CUS-ZIPCODE     TO WS-EDIT-CUS-ZIPCODE.
+           MOVE SQL-CUS-TOWN        TO WS-EDIT-CUS-TOWN.
+           MOVE SQL-CUS-COUNTRY     TO WS-EDIT-CUS-COUNTRY.
+           MOVE SQL-CUS-PHONE       TO WS-EDIT-CUS-PHONE.
+           MOVE SQL-CUS-MAIL        TO WS-EDIT-CUS-MAIL.
+           MOVE SQL-CUS-BIRTH-DATE(9:2) TO WS-EDIT-CUB-DAY.
+           MOVE SQL-CUS-BIRTH-DATE(6:2) TO WS-EDIT-CUB-MONTH.
+           MOVE SQL-CUS-BIRTH-DATE(1:4) TO WS-EDIT-CUB-YEAR.
+           MOVE SQL-CUS-DOCTOR      TO WS-EDIT-CUS-DOCTOR.
+           MOVE SQL-CUS-CODE-IBAN(1:4)   TO WS-EDIT-IBAN-1.
+           MOVE SQL-CUS-CODE-IBAN(5:4)   TO WS-EDIT-IBAN-2.
+           MOVE SQL-CUS-CODE-IBAN(9:4)   TO WS-EDIT-IBAN-3.
+           MOVE SQL-CUS-CODE-IBAN(13:4)  TO WS-EDIT-IBAN-4.
+           MOVE SQL-CUS-CODE-IBAN(17:4)  TO WS-EDIT-IBAN-5.
+           MOVE SQL-CUS-CODE-IBAN(21:4)  TO WS-EDIT-IBAN-6.
+           MOVE SQL-CUS-CODE-IBAN(25:4)  TO WS-EDIT-IBAN-7.
+           MOVE SQL-CUS-CODE-IBAN(29:4)  TO WS-EDIT-IBAN-8.
+           MOVE SQL-CUS-CODE-IBAN(33:2)  TO WS-EDIT-IBAN-9.
+           MOVE SQL-CUS-NBCHILDREN  TO WS-EDIT-CUS-NBCHILDREN.
+           MOVE SQL-CUS-COUPLE      TO WS-EDIT-CUS-COUPLE-OLD.
+           MOVE SPACES TO WS-EDIT-CUS-SPOUSE-SECU.
+
+      *    [RD] Cliche des valeurs chargees, compare plus loin aux
+      *    valeurs saisies pour journaliser les champs modifies.
+           MOVE SQL-CUS-LASTNAME    TO WS-EDIT-OLD-LASTNAME.
+           MOVE SQL-CUS-FIRSTNAME   TO WS-EDIT-OLD-FIRSTNAME.
+           MOVE SQL-CUS-GENDER      TO WS-EDIT-OLD-GENDER.
+           MOVE SQL-CUS-ADRESS1     TO WS-EDIT-OLD-ADRESS1.
+           MOVE SQL-CUS-ADRESS2     TO WS-EDIT-OLD-ADRESS2.
+           MOVE SQL-CUS-ZIPCODE     TO WS-EDIT-OLD-ZIPCODE.
+           MOVE SQL-CUS-TOWN        TO WS-EDIT-OLD-TOWN.
+           MOVE SQL-CUS-COUNTRY     TO WS-EDIT-OLD-COUNTRY.
+           MOVE SQL-CUS-PHONE       TO WS-EDIT-OLD-PHONE.
+           MOVE SQL-CUS-MAIL        TO WS-EDIT-OLD-MAIL.
+           MOVE SQL-CUS-BIRTH-DATE  TO WS-EDIT-OLD-BIRTHDATE.
+           MOVE SQL-CUS-DOCTOR      TO WS-EDIT-OLD-DOCTOR.
+           MOVE SQL-CUS-CODE-IBAN   TO WS-EDIT-OLD-CODE-IBAN.
+           MOVE SQL-CUS-NBCHILDREN  TO WS-EDIT-OLD-NBCHILDREN.
+
+      *    [RD] Si un conjoint est deja lie, on affiche son NIR pour
+      *    que l'operateur puisse le voir/le modifier.
+           IF SQL-CUS-COUPLE NOT = SPACES
+               EXEC SQL
+                   SELECT customer_code_secu INTO :SQL-SPOUSE-CODE-SECU
+                   FROM customer
+                   WHERE uuid_customer = :SQL-CUS-COUPLE
+               END-EXEC
+               IF SQLCODE = ZERO
+                   MOVE SQL-SPOUSE-CODE-SECU TO WS-EDIT-CUS-SPOUSE-SECU
+               END-IF
+           END-IF.
+
+           MOVE WS-EDIT-CUS-SPOUSE-SECU TO WS-EDIT-OLD-SPOUSE-SECU.
+
+           MOVE 'Adherent trouve. Modifiez puis enregistrez.'
+               TO WS-EDIT-ERROR-MESSAGE1.
+
+           EXEC SQL DISCONNECT ALL END-EXEC.
+       END-1000-SEARCH-CUSTOMER.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Reconstitue les zones eclatees puis met a jour la      *
+      *    fiche adherent chargee au prealable par 1000-SEARCH-        *
+      *    CUSTOMER, en horodatant customer_update_date.               *
+      ******************************************************************
+       2000-UPDATE-CUSTOMER.
+           MOVE SPACES TO WS-EDIT-ERROR-MESSAGE1.
+           MOVE SPACES TO WS-EDIT-ERROR-MESSAGE2.
+
+           IF WS-EDIT-FOUND NOT = 'O'
+               MOVE 'Recherchez un adherent avant de modifier.'
+                   TO WS-EDIT-ERROR-MESSAGE1
+               GO TO END-2000-UPDATE-CUSTOMER
+           END-IF.
+
+           STRING WS-EDIT-SECU-1 WS-EDIT-SECU-2 WS-EDIT-SECU-3
+               WS-EDIT-SECU-4 WS-EDIT-SECU-5 WS-EDIT-SECU-6
+               WS-EDIT-SECU-7
+               DELIMITED BY SIZE INTO WS-EDIT-CUS-CODE-SECU.
+
+           IF WS-EDIT-CUS-CODE-SECU NOT = WS-EDIT-OLD-CODE-SECU
+               MOVE 'Le numero de securite sociale ne peut pas etre'
+                   TO WS-EDIT-ERROR-MESSAGE1
+               MOVE 'modifie ici. Refaites une recherche.'
+                   TO WS-EDIT-ERROR-MESSAGE2
+               GO TO END-2000-UPDATE-CUSTOMER
+           END-IF.
+
+           STRING WS-EDIT-IBAN-1 WS-EDIT-IBAN-2 WS-EDIT-IBAN-3
+               WS-EDIT-IBAN-4 WS-EDIT-IBAN-5 WS-EDIT-IBAN-6
+               WS-EDIT-IBAN-7 WS-EDIT-IBAN-8 WS-EDIT-IBAN-9
+               DELIMITED BY SIZE INTO WS-EDIT-CUS-CODE-IBAN.
+
+           STRING WS-EDIT-CUB-YEAR '-' WS-EDIT-CUB-MONTH '-'
+               WS-EDIT-CUB-DAY
+               DELIMITED BY SIZE INTO WS-EDIT-CUS-BIRTHDATE.
+
+           PERFORM 1050-VALIDATE-IBAN THRU END-1050-VALIDATE-IBAN.
+           IF WS-IBAN-VALID = 'N'
+               MOVE 'IBAN invalide (cle de controle incorrecte).'
+                   TO WS-EDIT-ERROR-MESSAGE1
+               GO TO END-2000-UPDATE-CUSTOMER
+           END-IF.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-TODAY.
+           STRING WS-TODAY(1:4) '-' WS-TODAY(5:2) '-' WS-TODAY(7:2)
+               DELIMITED BY SIZE INTO WS-EDIT-CUS-UPDATE-DATE.
+
+           EXEC SQL CONNECT :USERNAME IDENTIFIED BY :PASSWD
+               USING :DBNAME
+           END-EXEC.
+
+           PERFORM 1060-LOOKUP-SPOUSE THRU END-1060-LOOKUP-SPOUSE.
+           IF WS-SPOUSE-FOUND = 'N'
+               MOVE 'Conjoint introuvable avec ce numero de'
+                   TO WS-EDIT-ERROR-MESSAGE1
+               MOVE 'securite sociale. Verifiez la saisie.'
+                   TO WS-EDIT-ERROR-MESSAGE2
+               EXEC SQL DISCONNECT ALL END-EXEC
+               GO TO END-2000-UPDATE-CUSTOMER
+           END-IF.
+
+           PERFORM 1065-LOOKUP-DOCTOR THRU END-1065-LOOKUP-DOCTOR.
+           IF WS-DOCTOR-FOUND = 'N'
+               MOVE 'Medecin non reconnu. Utilisez le repertoire'
+                   TO WS-EDIT-ERROR-MESSAGE1
+               MOVE 'des medecins (menu) pour le rechercher/ajouter.'
+                   TO WS-EDIT-ERROR-MESSAGE2
+               EXEC SQL DISCONNECT ALL END-EXEC
+               GO TO END-2000-UPDATE-CUSTOMER
+           END-IF.
+
+           MOVE WS-EDIT-CUS-CODE-SECU TO SQL-EDIT-CODE-SECU.
+           MOVE WS-EDIT-CUS-LASTNAME    TO SQL-CUS-LASTNAME.
+           MOVE WS-EDIT-CUS-FIRSTNAME   TO SQL-CUS-FIRSTNAME.
+           MOVE WS-EDIT-CUS-GENDER      TO SQL-CUS-GENDER.
+           MOVE WS-EDIT-CUS-ADRESS1     TO SQL-CUS-ADRESS1.
+           MOVE WS-EDIT-CUS-ADRESS2     TO SQL-CUS-ADRESS2.
+           MOVE WS-EDIT-CUS-ZIPCODE     TO SQL-CUS-ZIPCODE.
+           MOVE WS-EDIT-CUS-TOWN        TO SQL-CUS-TOWN.
+           MOVE WS-EDIT-CUS-COUNTRY     TO SQL-CUS-COUNTRY.
+           MOVE WS-EDIT-CUS-PHONE       TO SQL-CUS-PHONE.
+           MOVE WS-EDIT-CUS-MAIL        TO SQL-CUS-MAIL.
+           MOVE WS-EDIT-CUS-BIRTHDATE   TO SQL-CUS-BIRTH-DATE.
+           MOVE WS-EDIT-CUS-DOCTOR      TO SQL-CUS-DOCTOR.
+           MOVE WS-EDIT-CUS-CODE-IBAN   TO SQL-CUS-CODE-IBAN.
+           MOVE WS-EDIT-CUS-NBCHILDREN  TO SQL-CUS-NBCHILDREN.
+           MOVE SQL-SPOUSE-UUID         TO SQL-CUS-COUPLE.
+           MOVE WS-EDIT-CUS-UPDATE-DATE TO SQL-CUS-UPDATE-DATE.
+
+           EXEC SQL
+               UPDATE customer SET
+                   customer_lastname = :SQL-CUS-LASTNAME,
+                   customer_firstname = :SQL-CUS-FIRSTNAME,
+                   customer_gender = :SQL-CUS-GENDER,
+                   customer_adress1 = :SQL-CUS-ADRESS1,
+                   customer_adress2 = :SQL-CUS-ADRESS2,
+                   customer_zipcode = :SQL-CUS-ZIPCODE,
+                   customer_town = :SQL-CUS-TOWN,
+                   customer_country = :SQL-CUS-COUNTRY,
+                   customer_phone = :SQL-CUS-PHONE,
+                   customer_mail = :SQL-CUS-MAIL,
+                   customer_birth_date = :SQL-CUS-BIRTH-DATE,
+                   customer_doctor = :SQL-CUS-DOCTOR,
+                   customer_code_iban = :SQL-CUS-CODE-IBAN,
+                   customer_nbchildren = :SQL-CUS-NBCHILDREN,
+                   customer_couple = :SQL-CUS-COUPLE,
+                   customer_update_date = :SQL-CUS-UPDATE-DATE
+               WHERE uuid_customer = :SQL-CUS-UUID
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN ZERO
+                   PERFORM 1070-RELINK-SPOUSE
+                      THRU END-1070-RELINK-SPOUSE
+                   PERFORM 1080-LOG-HISTORY
+                      THRU END-1080-LOG-HISTORY
+                   EXEC SQL COMMIT WORK END-EXEC
+                   MOVE 'Adherent modifie avec succes.'
+                       TO WS-EDIT-ERROR-MESSAGE1
+               WHEN OTHER
+                   EXEC SQL ROLLBACK WORK END-EXEC
+                   MOVE 'Erreur lors de la modification.'
+                       TO WS-EDIT-ERROR-MESSAGE1
+           END-EVALUATE.
+
+           EXEC SQL DISCONNECT ALL END-EXEC.
+       END-2000-UPDATE-CUSTOMER.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Recherche le conjoint par numero de securite sociale   *
+      *    quand WS-EDIT-CUS-SPOUSE-SECU est renseigne. Laisse         *
+      *    WS-SPOUSE-FOUND a 'O' (conjoint trouve ou champ vide).      *
+      ******************************************************************
+       1060-LOOKUP-SPOUSE.
+           MOVE 'O' TO WS-SPOUSE-FOUND.
+           MOVE SPACES TO SQL-SPOUSE-UUID.
+
+           IF WS-EDIT-CUS-SPOUSE-SECU = SPACES OR ZEROS
+               GO TO END-1060-LOOKUP-SPOUSE
+           END-IF.
+
+           MOVE WS-EDIT-CUS-SPOUSE-SECU TO SQL-SPOUSE-CODE-SECU.
+
+           EXEC SQL
+               SELECT uuid_customer INTO :SQL-SPOUSE-UUID
+               FROM customer
+               WHERE customer_code_secu = :SQL-SPOUSE-CODE-SECU
+               AND customer_active != 'A'
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               MOVE 'N' TO WS-SPOUSE-FOUND
+               MOVE SPACES TO SQL-SPOUSE-UUID
+           END-IF.
+       END-1060-LOOKUP-SPOUSE.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Verifie que le medecin saisi existe dans le repertoire *
+      *    (table 'doctor', alimentee par le programme 'scdocteur').   *
+      *    Laisse WS-DOCTOR-FOUND a 'O' (medecin trouve ou champ       *
+      *    vide -- le medecin reste optionnel sur la fiche adherent).  *
+      ******************************************************************
+       1065-LOOKUP-DOCTOR.
+           MOVE 'O' TO WS-DOCTOR-FOUND.
+
+           IF WS-EDIT-CUS-DOCTOR = SPACES
+               GO TO END-1065-LOOKUP-DOCTOR
+           END-IF.
+
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-EDIT-CUS-DOCTOR))
+               TO SQL-DOCTOR-NAME.
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :SQL-DOCTOR-COUNT
+               FROM doctor
+               WHERE doctor_name = :SQL-DOCTOR-NAME
+               AND doctor_active = 'O'
+           END-EXEC.
+
+           IF SQL-DOCTOR-COUNT = ZERO
+               MOVE 'N' TO WS-DOCTOR-FOUND
+           END-IF.
+       END-1065-LOOKUP-DOCTOR.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Maintient la liaison bidirectionnelle : delie l'ancien *
+      *    conjoint si le lien a change, relie le nouveau conjoint a   *
+      *    cette fiche.                                                *
+      ******************************************************************
+       1070-RELINK-SPOUSE.
+           MOVE WS-EDIT-CUS-COUPLE-OLD TO SQL-CUS-COUPLE-OLD.
+
+           IF SQL-CUS-COUPLE-OLD NOT = SPACES
+               AND SQL-CUS-COUPLE-OLD NOT = SQL-SPOUSE-UUID
+               EXEC SQL
+                   UPDATE customer SET customer_couple = SPACES
+                   WHERE uuid_customer = :SQL-CUS-COUPLE-OLD
+               END-EXEC
+           END-IF.
+
+           IF SQL-SPOUSE-UUID NOT = SPACES
+               EXEC SQL
+                   UPDATE customer SET customer_couple = :SQL-CUS-UUID
+                   WHERE uuid_customer = :SQL-SPOUSE-UUID
+               END-EXEC
+           END-IF.
+       END-1070-RELINK-SPOUSE.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Compare chaque champ modifiable a la valeur chargee    *
+      *    par 1000-SEARCH-CUSTOMER et journalise dans la nouvelle     *
+      *    table 'customer_history' les champs reellement modifies     *
+      *    (nom du champ, ancienne valeur, nouvelle valeur, date).     *
+      ******************************************************************
+       1080-LOG-HISTORY.
+           MOVE WS-EDIT-CUS-UPDATE-DATE TO SQL-HIST-DATE.
+
+           IF WS-EDIT-OLD-LASTNAME NOT = WS-EDIT-CUS-LASTNAME
+               MOVE 'NOM' TO SQL-HIST-FIELD
+               MOVE WS-EDIT-OLD-LASTNAME TO SQL-HIST-OLD-VALUE
+               MOVE WS-EDIT-CUS-LASTNAME TO SQL-HIST-NEW-VALUE
+               PERFORM 1081-INSERT-HISTORY-ROW
+                  THRU END-1081-INSERT-HISTORY-ROW
+           END-IF.
+
+           IF WS-EDIT-OLD-FIRSTNAME NOT = WS-EDIT-CUS-FIRSTNAME
+               MOVE 'PRENOM' TO SQL-HIST-FIELD
+               MOVE WS-EDIT-OLD-FIRSTNAME TO SQL-HIST-OLD-VALUE
+               MOVE WS-EDIT-CUS-FIRSTNAME TO SQL-HIST-NEW-VALUE
+               PERFORM 1081-INSERT-HISTORY-ROW
+                  THRU END-1081-INSERT-HISTORY-ROW
+           END-IF.
+
+           IF WS-EDIT-OLD-GENDER NOT = WS-EDIT-CUS-GENDER
+               MOVE 'GENDER' TO SQL-HIST-FIELD
+               MOVE WS-EDIT-OLD-GENDER TO SQL-HIST-OLD-VALUE
+               MOVE WS-EDIT-CUS-GENDER TO SQL-HIST-NEW-VALUE
+               PERFORM 1081-INSERT-HISTORY-ROW
+                  THRU END-1081-INSERT-HISTORY-ROW
+           END-IF.
+
+           IF WS-EDIT-OLD-ADRESS1 NOT = WS-EDIT-CUS-ADRESS1
+               MOVE 'ADRESSE1' TO SQL-HIST-FIELD
+               MOVE WS-EDIT-OLD-ADRESS1 TO SQL-HIST-OLD-VALUE
+               MOVE WS-EDIT-CUS-ADRESS1 TO SQL-HIST-NEW-VALUE
+               PERFORM 1081-INSERT-HISTORY-ROW
+                  THRU END-1081-INSERT-HISTORY-ROW
+           END-IF.
+
+           IF WS-EDIT-OLD-ADRESS2 NOT = WS-EDIT-CUS-ADRESS2
+               MOVE 'ADRESSE2' TO SQL-HIST-FIELD
+               MOVE WS-EDIT-OLD-ADRESS2 TO SQL-HIST-OLD-VALUE
+               MOVE WS-EDIT-CUS-ADRESS2 TO SQL-HIST-NEW-VALUE
+               PERFORM 1081-INSERT-HISTORY-ROW
+                  THRU END-1081-INSERT-HISTORY-ROW
+           END-IF.
+
+           IF WS-EDIT-OLD-ZIPCODE NOT = WS-EDIT-CUS-ZIPCODE
+               MOVE 'CODE POSTAL' TO SQL-HIST-FIELD
+               MOVE WS-EDIT-OLD-ZIPCODE TO SQL-HIST-OLD-VALUE
+               MOVE WS-EDIT-CUS-ZIPCODE TO SQL-HIST-NEW-VALUE
+               PERFORM 1081-INSERT-HISTORY-ROW
+                  THRU END-1081-INSERT-HISTORY-ROW
+           END-IF.
+
+           IF WS-EDIT-OLD-TOWN NOT = WS-EDIT-CUS-TOWN
+               MOVE 'VILLE' TO SQL-HIST-FIELD
+               MOVE WS-EDIT-OLD-TOWN TO SQL-HIST-OLD-VALUE
+               MOVE WS-EDIT-CUS-TOWN TO SQL-HIST-NEW-VALUE
+               PERFORM 1081-INSERT-HISTORY-ROW
+                  THRU END-1081-INSERT-HISTORY-ROW
+           END-IF.
+
+           IF WS-EDIT-OLD-COUNTRY NOT = WS-EDIT-CUS-COUNTRY
+               MOVE 'PAYS' TO SQL-HIST-FIELD
+               MOVE WS-EDIT-OLD-COUNTRY TO SQL-HIST-OLD-VALUE
+               MOVE WS-EDIT-CUS-COUNTRY TO SQL-HIST-NEW-VALUE
+               PERFORM 1081-INSERT-HISTORY-ROW
+                  THRU END-1081-INSERT-HISTORY-ROW
+           END-IF.
+
+           IF WS-EDIT-OLD-PHONE NOT = WS-EDIT-CUS-PHONE
+               MOVE 'TELEPHONE' TO SQL-HIST-FIELD
+               MOVE WS-EDIT-OLD-PHONE TO SQL-HIST-OLD-VALUE
+               MOVE WS-EDIT-CUS-PHONE TO SQL-HIST-NEW-VALUE
+               PERFORM 1081-INSERT-HISTORY-ROW
+                  THRU END-1081-INSERT-HISTORY-ROW
+           END-IF.
+
+           IF WS-EDIT-OLD-MAIL NOT = WS-EDIT-CUS-MAIL
+               MOVE 'MAIL' TO SQL-HIST-FIELD
+               MOVE WS-EDIT-OLD-MAIL TO SQL-HIST-OLD-VALUE
+               MOVE WS-EDIT-CUS-MAIL TO SQL-HIST-NEW-VALUE
+               PERFORM 1081-INSERT-HISTORY-ROW
+                  THRU END-1081-INSERT-HISTORY-ROW
+           END-IF.
+
+           IF WS-EDIT-OLD-BIRTHDATE NOT = WS-EDIT-CUS-BIRTHDATE
+               MOVE 'DATE NAISSANCE' TO SQL-HIST-FIELD
+               MOVE WS-EDIT-OLD-BIRTHDATE TO SQL-HIST-OLD-VALUE
+               MOVE WS-EDIT-CUS-BIRTHDATE TO SQL-HIST-NEW-VALUE
+               PERFORM 1081-INSERT-HISTORY-ROW
+                  THRU END-1081-INSERT-HISTORY-ROW
+           END-IF.
+
+           IF WS-EDIT-OLD-DOCTOR NOT = WS-EDIT-CUS-DOCTOR
+               MOVE 'MEDECIN' TO SQL-HIST-FIELD
+               MOVE WS-EDIT-OLD-DOCTOR TO SQL-HIST-OLD-VALUE
+               MOVE WS-EDIT-CUS-DOCTOR TO SQL-HIST-NEW-VALUE
+               PERFORM 1081-INSERT-HISTORY-ROW
+                  THRU END-1081-INSERT-HISTORY-ROW
+           END-IF.
+
+           IF WS-EDIT-OLD-CODE-IBAN NOT = WS-EDIT-CUS-CODE-IBAN
+               MOVE 'IBAN' TO SQL-HIST-FIELD
+               MOVE WS-EDIT-OLD-CODE-IBAN TO SQL-HIST-OLD-VALUE
+               MOVE WS-EDIT-CUS-CODE-IBAN TO SQL-HIST-NEW-VALUE
+               PERFORM 1081-INSERT-HISTORY-ROW
+                  THRU END-1081-INSERT-HISTORY-ROW
+           END-IF.
+
+           IF WS-EDIT-OLD-NBCHILDREN NOT = WS-EDIT-CUS-NBCHILDREN
+               MOVE 'NB ENFANTS' TO SQL-HIST-FIELD
+               MOVE WS-EDIT-OLD-NBCHILDREN TO SQL-HIST-OLD-VALUE
+               MOVE WS-EDIT-CUS-NBCHILDREN TO SQL-HIST-NEW-VALUE
+               PERFORM 1081-INSERT-HISTORY-ROW
+                  THRU END-1081-INSERT-HISTORY-ROW
+           END-IF.
+
+           IF WS-EDIT-OLD-SPOUSE-SECU NOT = WS-EDIT-CUS-SPOUSE-SECU
+               MOVE 'CONJOINT' TO SQL-HIST-FIELD
+               MOVE WS-EDIT-OLD-SPOUSE-SECU TO SQL-HIST-OLD-VALUE
+               MOVE WS-EDIT-CUS-SPOUSE-SECU TO SQL-HIST-NEW-VALUE
+               PERFORM 1081-INSERT-HISTORY-ROW
+                  THRU END-1081-INSERT-HISTORY-ROW
+           END-IF.
+       END-1080-LOG-HISTORY.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Ecrit une ligne dans 'customer_history' pour le champ  *
+      *    prepare par 1080-LOG-HISTORY dans les zones SQL-HIST-*.     *
+      ******************************************************************
+       1081-INSERT-HISTORY-ROW.
+           EXEC SQL
+               INSERT INTO customer_history
+                   (uuid_customer, history_field, history_old_value,
+                   history_new_value, history_date)
+               VALUES (:SQL-CUS-UUID, :SQL-HIST-FIELD,
+                   :SQL-HIST-OLD-VALUE, :SQL-HIST-NEW-VALUE,
+                   :SQL-HIST-DATE)
+           END-EXEC.
+       END-1081-INSERT-HISTORY-ROW.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Verifie la cle de controle modulo 97 de l'IBAN saisi,  *
+      *    identique a 1050-VALIDATE-IBAN dans sccreate.               *
+      ******************************************************************
+       1050-VALIDATE-IBAN.
+           MOVE 'Y' TO WS-IBAN-VALID.
+           MOVE ZERO TO WS-IBAN-REMAINDER.
+           MOVE SPACES TO WS-IBAN-REARRANGED.
+
+           IF WS-EDIT-CUS-CODE-IBAN = SPACES
+               GO TO END-1050-VALIDATE-IBAN
+           END-IF.
+
+           MOVE 34 TO WS-IBAN-LENGTH.
+           PERFORM UNTIL WS-IBAN-LENGTH < 1
+               OR WS-EDIT-CUS-CODE-IBAN(WS-IBAN-LENGTH:1) NOT = SPACE
+               SUBTRACT 1 FROM WS-IBAN-LENGTH
+           END-PERFORM.
+
+           IF WS-IBAN-LENGTH < 5
+               MOVE 'N' TO WS-IBAN-VALID
+               GO TO END-1050-VALIDATE-IBAN
+           END-IF.
+
+           STRING WS-EDIT-CUS-CODE-IBAN(5:WS-IBAN-LENGTH - 4)
+               WS-EDIT-CUS-CODE-IBAN(1:4)
+               DELIMITED BY SIZE INTO WS-IBAN-REARRANGED.
+
+           PERFORM VARYING WS-IBAN-IDX FROM 1 BY 1
+               UNTIL WS-IBAN-IDX > WS-IBAN-LENGTH
+               MOVE WS-IBAN-REARRANGED(WS-IBAN-IDX:1) TO WS-IBAN-CHAR
+               EVALUATE TRUE
+                   WHEN WS-IBAN-CHAR >= '0' AND WS-IBAN-CHAR <= '9'
+                       MOVE WS-IBAN-CHAR TO WS-IBAN-DIGIT
+                       COMPUTE WS-IBAN-REMAINDER =
+                           FUNCTION MOD((WS-IBAN-REMAINDER * 10) +
+                           WS-IBAN-DIGIT, 97)
+                   WHEN WS-IBAN-CHAR >= 'A' AND WS-IBAN-CHAR <= 'Z'
+                       COMPUTE WS-IBAN-VALUE =
+                           FUNCTION ORD(WS-IBAN-CHAR)
+                           - FUNCTION ORD('A') + 10
+                       COMPUTE WS-IBAN-REMAINDER =
+                           FUNCTION MOD((WS-IBAN-REMAINDER * 100) +
+                           WS-IBAN-VALUE, 97)
+                   WHEN OTHER
+                       MOVE 'N' TO WS-IBAN-VALID
+               END-EVALUATE
+           END-PERFORM.
+
+           IF WS-IBAN-REMAINDER NOT = 1
+               MOVE 'N' TO WS-IBAN-VALID
+           END-IF.
+       END-1050-VALIDATE-IBAN.
+           EXIT.
