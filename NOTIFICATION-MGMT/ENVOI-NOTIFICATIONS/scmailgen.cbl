@@ -0,0 +1,431 @@
+      ******************************************************************
+      *    [RD] Le programme 'scmailgen' est le traitement batch qui  *
+      *    releve les evenements a notifier par mail aux adherents :   *
+      *    rappel de renouvellement (anniversaire d'adhesion proche),  *
+      *    avis de cotisation a echeance proche et maj du statut d'une *
+      *    reclamation (acceptee ou refusee). Ce traitement n'envoie   *
+      *    pas reellement de mail (aucune messagerie n'est raccordee   *
+      *    a ce systeme) : il ecrit un fichier de notifications pret a *
+      *    etre relaye vers un outil d'envoi, et journalise chaque     *
+      *    notification deja emise dans la table 'notification' pour   *
+      *    ne pas la regenerer au prochain passage.                    *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. scmailgen.
+       AUTHOR.       Rémi.
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    [RD] Fichier sequentiel imprimable des notifications a
+      *    relayer vers l'outil d'envoi de mails.
+           SELECT NOTIF-FILE ASSIGN TO "NOTIFMAIL"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NOTIF-FILE.
+       01  NOTIF-LINE                PIC X(100).
+
+       WORKING-STORAGE SECTION.
+      *    [RD] Fenetre, en jours, avant l'echeance ou l'anniversaire
+      *    d'adhesion, a partir de laquelle une notification est due.
+       01  WS-RENEW-WINDOW-DAYS      PIC 9(03) VALUE 30.
+       01  WS-COTIS-WINDOW-DAYS      PIC 9(03) VALUE 7.
+
+       01  WS-TODAY                  PIC X(08).
+       01  WS-TODAY-DATE             PIC X(10).
+       01  WS-TODAY-NUM              PIC 9(08).
+       01  WS-TODAY-INT              PIC 9(07).
+
+       01  WS-COTIS-CUTOFF-INT       PIC 9(07).
+       01  WS-COTIS-CUTOFF-DATE      PIC X(10).
+
+       01  WS-REN-ANNIV-YEAR         PIC 9(04).
+       01  WS-REN-ANNIV-NUM          PIC 9(08).
+       01  WS-REN-ANNIV-INT          PIC 9(07).
+       01  WS-REN-ANNIV-DATE         PIC X(10).
+       01  WS-REN-DIFF-DAYS          PIC S9(05).
+
+       01  WS-NOTIF-RENEW-COUNT      PIC 9(05) VALUE ZERO.
+       01  WS-NOTIF-COTIS-COUNT      PIC 9(05) VALUE ZERO.
+       01  WS-NOTIF-CLAIM-COUNT      PIC 9(05) VALUE ZERO.
+       01  WS-NOTIF-NOMAIL-COUNT     PIC 9(05) VALUE ZERO.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DBNAME   PIC  X(11) VALUE 'boboniortdb'.
+       01  USERNAME PIC  X(05) VALUE 'cobol'.
+       01  PASSWD   PIC  X(10) VALUE 'cbl85'.
+
+       01  SQL-TODAY-DATE          PIC X(10).
+       01  SQL-COTIS-CUTOFF-DATE   PIC X(10).
+       01  SQL-REN-ANNIV-DATE      PIC X(10).
+
+       01  SQL-NOTIF-TYPE          PIC X(01).
+       01  SQL-NOTIF-REF           PIC X(36).
+       01  SQL-NOTIF-EXIST-COUNT   PIC 9(05).
+
+       01  SQL-REN-UUID            PIC X(36).
+       01  SQL-REN-LASTNAME        PIC X(20).
+       01  SQL-REN-FIRSTNAME       PIC X(20).
+       01  SQL-REN-MAIL            PIC X(50).
+       01  SQL-REN-CREATE-DATE     PIC X(10).
+
+       01  SQL-COT-UUID            PIC X(36).
+       01  SQL-COT-PERIOD          PIC X(07).
+       01  SQL-COT-DUE-DATE        PIC X(10).
+       01  SQL-COT-LASTNAME        PIC X(20).
+       01  SQL-COT-FIRSTNAME       PIC X(20).
+       01  SQL-COT-MAIL            PIC X(50).
+
+       01  SQL-REM-UUID            PIC X(36).
+       01  SQL-REM-CUS-UUID        PIC X(36).
+       01  SQL-REM-STATUS          PIC X(01).
+       01  SQL-REM-PROVIDER        PIC X(30).
+       01  SQL-REM-LASTNAME        PIC X(20).
+       01  SQL-REM-FIRSTNAME       PIC X(20).
+       01  SQL-REM-MAIL            PIC X(50).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+      *---------------------------------------------------------------
+      * Ouvre le fichier de notifications, enchaine les trois
+      * controles puis ferme le fichier et rend la main.
+      *---------------------------------------------------------------
+           MOVE FUNCTION CURRENT-DATE TO WS-TODAY.
+           STRING WS-TODAY(1:4) '-' WS-TODAY(5:2) '-' WS-TODAY(7:2)
+               DELIMITED BY SIZE INTO WS-TODAY-DATE.
+           MOVE WS-TODAY(1:8) TO WS-TODAY-NUM.
+           COMPUTE WS-TODAY-INT =
+               FUNCTION INTEGER-OF-DATE(WS-TODAY-NUM).
+           MOVE WS-TODAY-DATE TO SQL-TODAY-DATE.
+
+           COMPUTE WS-COTIS-CUTOFF-INT =
+               WS-TODAY-INT + WS-COTIS-WINDOW-DAYS.
+           MOVE FUNCTION DATE-OF-INTEGER(WS-COTIS-CUTOFF-INT)
+               TO WS-COTIS-CUTOFF-DATE.
+           STRING WS-COTIS-CUTOFF-DATE(1:4) '-'
+               WS-COTIS-CUTOFF-DATE(5:2) '-' WS-COTIS-CUTOFF-DATE(7:2)
+               DELIMITED BY SIZE INTO WS-COTIS-CUTOFF-DATE.
+           MOVE WS-COTIS-CUTOFF-DATE TO SQL-COTIS-CUTOFF-DATE.
+
+           EXEC SQL CONNECT :USERNAME IDENTIFIED BY :PASSWD
+               USING :DBNAME
+           END-EXEC.
+
+           OPEN OUTPUT NOTIF-FILE.
+
+           PERFORM 1000-RAPPELS-RENOUVELLEMENT
+              THRU END-1000-RENOUVELLEMENT
+           PERFORM 2000-AVIS-COTISATION
+              THRU END-2000-AVIS-COTISATION
+           PERFORM 3000-MAJ-RECLAMATION
+              THRU END-3000-MAJ-RECLAMATION
+
+           CLOSE NOTIF-FILE.
+
+           EXEC SQL COMMIT WORK END-EXEC.
+           EXEC SQL DISCONNECT ALL END-EXEC.
+
+           DISPLAY "Rappels de renouvellement : " WS-NOTIF-RENEW-COUNT.
+           DISPLAY "Avis de cotisation        : " WS-NOTIF-COTIS-COUNT.
+           DISPLAY "Maj de reclamation        : " WS-NOTIF-CLAIM-COUNT.
+           DISPLAY "Sans adresse mail         : " WS-NOTIF-NOMAIL-COUNT.
+
+           GOBACK.
+
+      ******************************************************************
+      *    [RD] Releve les adherents actifs dont l'anniversaire        *
+      *    d'adhesion (customer_create_date) tombe dans la fenetre de  *
+      *    rappel, et ecrit un rappel de renouvellement pour chacun.   *
+      ******************************************************************
+       1000-RAPPELS-RENOUVELLEMENT.
+           EXEC SQL
+               DECLARE CRSRENOUVEL CURSOR FOR
+               SELECT uuid_customer, customer_lastname,
+                   customer_firstname, customer_mail,
+                   customer_create_date
+               FROM customer
+               WHERE customer_active != 'A'
+               AND customer_create_date IS NOT NULL
+               AND customer_create_date != ''
+           END-EXEC.
+
+           EXEC SQL OPEN CRSRENOUVEL END-EXEC.
+
+           EXEC SQL
+               FETCH CRSRENOUVEL
+               INTO :SQL-REN-UUID, :SQL-REN-LASTNAME,
+                   :SQL-REN-FIRSTNAME, :SQL-REN-MAIL,
+                   :SQL-REN-CREATE-DATE
+           END-EXEC
+           PERFORM UNTIL SQLCODE NOT = ZERO
+               PERFORM 1100-TRAITER-UN-RENOUVELLEMENT
+                  THRU END-1100-TRAITER-UN-RENOUVELLEMENT
+               EXEC SQL
+                   FETCH CRSRENOUVEL
+                   INTO :SQL-REN-UUID, :SQL-REN-LASTNAME,
+                       :SQL-REN-FIRSTNAME, :SQL-REN-MAIL,
+                       :SQL-REN-CREATE-DATE
+               END-EXEC
+           END-PERFORM.
+
+           EXEC SQL CLOSE CRSRENOUVEL END-EXEC.
+       END-1000-RENOUVELLEMENT.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Calcule le prochain anniversaire d'adhesion et, s'il   *
+      *    tombe dans la fenetre de rappel et n'a pas deja ete         *
+      *    notifie cette annee, ecrit le rappel et journalise l'envoi. *
+      ******************************************************************
+       1100-TRAITER-UN-RENOUVELLEMENT.
+           MOVE WS-TODAY(1:4) TO WS-REN-ANNIV-YEAR.
+           STRING WS-REN-ANNIV-YEAR SQL-REN-CREATE-DATE(6:2)
+               SQL-REN-CREATE-DATE(9:2)
+               DELIMITED BY SIZE INTO WS-REN-ANNIV-NUM.
+           COMPUTE WS-REN-ANNIV-INT =
+               FUNCTION INTEGER-OF-DATE(WS-REN-ANNIV-NUM).
+
+           IF WS-REN-ANNIV-INT < WS-TODAY-INT
+               ADD 1 TO WS-REN-ANNIV-YEAR
+               STRING WS-REN-ANNIV-YEAR SQL-REN-CREATE-DATE(6:2)
+                   SQL-REN-CREATE-DATE(9:2)
+                   DELIMITED BY SIZE INTO WS-REN-ANNIV-NUM
+               COMPUTE WS-REN-ANNIV-INT =
+                   FUNCTION INTEGER-OF-DATE(WS-REN-ANNIV-NUM)
+           END-IF.
+
+           COMPUTE WS-REN-DIFF-DAYS = WS-REN-ANNIV-INT - WS-TODAY-INT.
+
+           IF WS-REN-DIFF-DAYS > WS-RENEW-WINDOW-DAYS
+               GO TO END-1100-TRAITER-UN-RENOUVELLEMENT
+           END-IF.
+
+           MOVE 'N' TO SQL-NOTIF-TYPE.
+           MOVE SPACES TO SQL-NOTIF-REF.
+           MOVE WS-REN-ANNIV-YEAR TO SQL-NOTIF-REF(1:4).
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :SQL-NOTIF-EXIST-COUNT
+               FROM notification
+               WHERE uuid_customer = :SQL-REN-UUID
+               AND notification_type = :SQL-NOTIF-TYPE
+               AND notification_ref = :SQL-NOTIF-REF
+           END-EXEC.
+
+           IF SQL-NOTIF-EXIST-COUNT > 0
+               GO TO END-1100-TRAITER-UN-RENOUVELLEMENT
+           END-IF.
+
+           MOVE FUNCTION DATE-OF-INTEGER(WS-REN-ANNIV-INT)
+               TO WS-REN-ANNIV-DATE.
+           STRING WS-REN-ANNIV-DATE(1:4) '-' WS-REN-ANNIV-DATE(5:2)
+               '-' WS-REN-ANNIV-DATE(7:2)
+               DELIMITED BY SIZE INTO WS-REN-ANNIV-DATE.
+
+           IF SQL-REN-MAIL = SPACES
+               ADD 1 TO WS-NOTIF-NOMAIL-COUNT
+           END-IF.
+
+           MOVE SPACES TO NOTIF-LINE.
+           STRING 'RENOUVELLEMENT ' SQL-REN-MAIL ' - '
+               SQL-REN-LASTNAME ' ' SQL-REN-FIRSTNAME
+               ' - adhesion renouvelee le ' WS-REN-ANNIV-DATE
+               DELIMITED BY SIZE INTO NOTIF-LINE.
+           WRITE NOTIF-LINE.
+
+           EXEC SQL
+               INSERT INTO notification (uuid_customer,
+                   notification_type, notification_ref,
+                   notification_date)
+               VALUES (:SQL-REN-UUID, :SQL-NOTIF-TYPE,
+                   :SQL-NOTIF-REF, :SQL-TODAY-DATE)
+           END-EXEC.
+
+           ADD 1 TO WS-NOTIF-RENEW-COUNT.
+       END-1100-TRAITER-UN-RENOUVELLEMENT.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Releve les cotisations dues dont l'echeance approche   *
+      *    (statut 'U', echeance dans la fenetre de rappel) et ecrit   *
+      *    un avis pour chacune n'ayant pas deja ete notifiee.         *
+      ******************************************************************
+       2000-AVIS-COTISATION.
+           EXEC SQL
+               DECLARE CRSCOTISNOTIF CURSOR FOR
+               SELECT cotisation.uuid_customer, cotisation_period,
+                   cotisation_due_date, customer_lastname,
+                   customer_firstname, customer_mail
+               FROM cotisation, customer
+               WHERE cotisation.uuid_customer = customer.uuid_customer
+               AND cotisation_status = 'U'
+               AND cotisation_due_date BETWEEN :SQL-TODAY-DATE
+                   AND :SQL-COTIS-CUTOFF-DATE
+           END-EXEC.
+
+           EXEC SQL OPEN CRSCOTISNOTIF END-EXEC.
+
+           EXEC SQL
+               FETCH CRSCOTISNOTIF
+               INTO :SQL-COT-UUID, :SQL-COT-PERIOD, :SQL-COT-DUE-DATE,
+                   :SQL-COT-LASTNAME, :SQL-COT-FIRSTNAME, :SQL-COT-MAIL
+           END-EXEC
+           PERFORM UNTIL SQLCODE NOT = ZERO
+               PERFORM 2100-TRAITER-UN-AVIS-COTISATION
+                  THRU END-2100-TRAITER-UN-AVIS-COTISATION
+               EXEC SQL
+                   FETCH CRSCOTISNOTIF
+                   INTO :SQL-COT-UUID, :SQL-COT-PERIOD,
+                       :SQL-COT-DUE-DATE, :SQL-COT-LASTNAME,
+                       :SQL-COT-FIRSTNAME, :SQL-COT-MAIL
+               END-EXEC
+           END-PERFORM.
+
+           EXEC SQL CLOSE CRSCOTISNOTIF END-EXEC.
+       END-2000-AVIS-COTISATION.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Ecrit l'avis d'echeance d'une cotisation et            *
+      *    journalise l'envoi, sauf si deja notifiee pour sa periode.  *
+      ******************************************************************
+       2100-TRAITER-UN-AVIS-COTISATION.
+           MOVE 'C' TO SQL-NOTIF-TYPE.
+           MOVE SPACES TO SQL-NOTIF-REF.
+           MOVE SQL-COT-PERIOD TO SQL-NOTIF-REF(1:7).
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :SQL-NOTIF-EXIST-COUNT
+               FROM notification
+               WHERE uuid_customer = :SQL-COT-UUID
+               AND notification_type = :SQL-NOTIF-TYPE
+               AND notification_ref = :SQL-NOTIF-REF
+           END-EXEC.
+
+           IF SQL-NOTIF-EXIST-COUNT > 0
+               GO TO END-2100-TRAITER-UN-AVIS-COTISATION
+           END-IF.
+
+           IF SQL-COT-MAIL = SPACES
+               ADD 1 TO WS-NOTIF-NOMAIL-COUNT
+           END-IF.
+
+           MOVE SPACES TO NOTIF-LINE.
+           STRING 'COTISATION ' SQL-COT-MAIL ' - '
+               SQL-COT-LASTNAME ' ' SQL-COT-FIRSTNAME
+               ' - echeance ' SQL-COT-DUE-DATE ' periode '
+               SQL-COT-PERIOD
+               DELIMITED BY SIZE INTO NOTIF-LINE.
+           WRITE NOTIF-LINE.
+
+           EXEC SQL
+               INSERT INTO notification (uuid_customer,
+                   notification_type, notification_ref,
+                   notification_date)
+               VALUES (:SQL-COT-UUID, :SQL-NOTIF-TYPE,
+                   :SQL-NOTIF-REF, :SQL-TODAY-DATE)
+           END-EXEC.
+
+           ADD 1 TO WS-NOTIF-COTIS-COUNT.
+       END-2100-TRAITER-UN-AVIS-COTISATION.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Releve les reclamations venant d'etre traitees         *
+      *    (statut 'R' accepte ou 'D' refuse) et ecrit la notification *
+      *    de maj de statut pour chacune n'ayant pas deja ete notifiee.*
+      ******************************************************************
+       3000-MAJ-RECLAMATION.
+           EXEC SQL
+               DECLARE CRSREMBNOTIF CURSOR FOR
+               SELECT remboursement.uuid_remboursement,
+                   remboursement.uuid_customer, remboursement_status,
+                   remboursement_provider, customer_lastname,
+                   customer_firstname, customer_mail
+               FROM remboursement, customer
+               WHERE remboursement.uuid_customer
+                   = customer.uuid_customer
+               AND (remboursement_status = 'R'
+                    OR remboursement_status = 'D')
+           END-EXEC.
+
+           EXEC SQL OPEN CRSREMBNOTIF END-EXEC.
+
+           EXEC SQL
+               FETCH CRSREMBNOTIF
+               INTO :SQL-REM-UUID, :SQL-REM-CUS-UUID, :SQL-REM-STATUS,
+                   :SQL-REM-PROVIDER, :SQL-REM-LASTNAME,
+                   :SQL-REM-FIRSTNAME, :SQL-REM-MAIL
+           END-EXEC
+           PERFORM UNTIL SQLCODE NOT = ZERO
+               PERFORM 3100-TRAITER-UNE-MAJ-RECLAMATION
+                  THRU END-3100-TRAITER-UNE-MAJ-RECLAMATION
+               EXEC SQL
+                   FETCH CRSREMBNOTIF
+                   INTO :SQL-REM-UUID, :SQL-REM-CUS-UUID,
+                       :SQL-REM-STATUS, :SQL-REM-PROVIDER,
+                       :SQL-REM-LASTNAME, :SQL-REM-FIRSTNAME,
+                       :SQL-REM-MAIL
+               END-EXEC
+           END-PERFORM.
+
+           EXEC SQL CLOSE CRSREMBNOTIF END-EXEC.
+       END-3000-MAJ-RECLAMATION.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Ecrit la notification de maj de statut d'une           *
+      *    reclamation et journalise l'envoi, sauf si deja notifiee.   *
+      ******************************************************************
+       3100-TRAITER-UNE-MAJ-RECLAMATION.
+           MOVE 'R' TO SQL-NOTIF-TYPE.
+           MOVE SPACES TO SQL-NOTIF-REF.
+           MOVE SQL-REM-UUID TO SQL-NOTIF-REF(1:36).
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :SQL-NOTIF-EXIST-COUNT
+               FROM notification
+               WHERE uuid_customer = :SQL-REM-CUS-UUID
+               AND notification_type = :SQL-NOTIF-TYPE
+               AND notification_ref = :SQL-NOTIF-REF
+           END-EXEC.
+
+           IF SQL-NOTIF-EXIST-COUNT > 0
+               GO TO END-3100-TRAITER-UNE-MAJ-RECLAMATION
+           END-IF.
+
+           IF SQL-REM-MAIL = SPACES
+               ADD 1 TO WS-NOTIF-NOMAIL-COUNT
+           END-IF.
+
+           MOVE SPACES TO NOTIF-LINE.
+           IF SQL-REM-STATUS = 'R'
+               STRING 'RECLAMATION ' SQL-REM-MAIL ' - '
+                   SQL-REM-LASTNAME ' ' SQL-REM-FIRSTNAME
+                   ' - demande remboursee - ' SQL-REM-PROVIDER
+                   DELIMITED BY SIZE INTO NOTIF-LINE
+           ELSE
+               STRING 'RECLAMATION ' SQL-REM-MAIL ' - '
+                   SQL-REM-LASTNAME ' ' SQL-REM-FIRSTNAME
+                   ' - demande refusee - ' SQL-REM-PROVIDER
+                   DELIMITED BY SIZE INTO NOTIF-LINE
+           END-IF.
+           WRITE NOTIF-LINE.
+
+           EXEC SQL
+               INSERT INTO notification (uuid_customer,
+                   notification_type, notification_ref,
+                   notification_date)
+               VALUES (:SQL-REM-CUS-UUID, :SQL-NOTIF-TYPE,
+                   :SQL-NOTIF-REF, :SQL-TODAY-DATE)
+           END-EXEC.
+
+           ADD 1 TO WS-NOTIF-CLAIM-COUNT.
+       END-3100-TRAITER-UNE-MAJ-RECLAMATION.
+           EXIT.
