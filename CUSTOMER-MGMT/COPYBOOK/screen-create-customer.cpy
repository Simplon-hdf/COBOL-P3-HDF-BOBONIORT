@@ -80,12 +80,14 @@
            BACKGROUND-COLOR IS 2
            FOREGROUND-COLOR IS 0.
 
-      *    [RD] Champ de saisi pour le couple.
-           05 FILLER PIC X(19) VALUE 'En couple (oui/non)' 
-           LINE 23 COL 45. 
+      *    [RD] Champ de saisi pour le conjoint : numero de securite
+      *    sociale du conjoint deja adherent, laisse vide si aucun.
+      *    Permet de relier les deux fiches via customer_couple.
+           05 FILLER PIC X(31) VALUE 'NIR du conjoint (vide si aucun)'
+           LINE 23 COL 45.
 
-           05 FILLER PIC X(03) USING WS-CUS-COUPLE 
-           LINE 24 COL 45 AUTO        
+           05 FILLER PIC X(15) USING WS-CUS-SPOUSE-SECU
+           LINE 24 COL 45 AUTO
            BACKGROUND-COLOR IS 2
            FOREGROUND-COLOR IS 0.
 
@@ -278,8 +280,9 @@
            BACKGROUND-COLOR IS 2
            FOREGROUND-COLOR IS 0. 
 
-      *    [RD] Champ de saisi pour le docteur.
-           05 FILLER PIC X(07) VALUE 'Docteur' 
+      *    [RD] Champ de saisie pour le docteur, verifie par sccreate
+      *    contre le repertoire des medecins (programme 'scdocteur').
+           05 FILLER PIC X(07) VALUE 'Docteur'
            LINE 15 COL 108. 
 
            05 FILLER PIC X(20) USING WS-CUS-DOCTOR 
